@@ -0,0 +1,127 @@
+      ********************************************************
+      *                 BILDAT21 COPYBOOK                    *
+      *   NEW BILL FORMAT (MILLENNIUM COMPATIBLE) RECORD      *
+      *------------------------------------------------------*
+      *  THIS IS THE SAME BILL-DATA-2021 LAYOUT CARRIED IN    *
+      *  PPDRV215'S LINKAGE SECTION.  IT IS COPYBOOKED HERE   *
+      *  SO THAT BATCH PROGRAMS THAT BUILD A BILL RECORD FOR  *
+      *  PPDRV215 CAN SHARE THE IDENTICAL LAYOUT INSTEAD OF   *
+      *  RECODING IT FIELD BY FIELD.                          *
+      ********************************************************
+       01  BILL-DATA-2021.
+               10  B-21-NPI10.
+                   15  B-21-NPI8             PIC X(08).
+                   15  B-21-NPI-FILLER       PIC X(02).
+               10  B-21-PROVIDER-NO         PIC X(06).
+               10  B-21-REVIEW-CODE         PIC 9(02).
+                   88  N-VALID-REVIEW-CODE    VALUE 00 THRU 09 11.
+                   88  N-PAY-WITH-OUTLIER     VALUE 00 07.
+                   88  N-PAY-DAYS-OUTLIER     VALUE 01.
+                   88  N-PAY-COST-OUTLIER     VALUE 02.
+                   88  N-PAY-PERDIEM-DAYS     VALUE 03.
+                   88  N-PAY-AVG-STAY-ONLY    VALUE 04.
+                   88  N-PAY-XFER-WITH-COST   VALUE 05.
+                   88  N-PAY-XFER-NO-COST     VALUE 06.
+                   88  N-PAY-WITHOUT-COST     VALUE 07.
+                   88  N-PAY-DRG-480          VALUE 08.
+                   88  N-PAY-XFER-SPEC-DRG    VALUE 09 11.
+                   88  N-PAY-XFER-SPEC-DRG-NO-COST VALUE 11.
+               10  B-21-DRG                 PIC 9(03).
+               10  B-21-LOS                 PIC 9(03).
+               10  B-21-COVERED-DAYS        PIC 9(03).
+               10  B-21-LTR-DAYS            PIC 9(02).
+               10  B-21-DISCHARGE-DATE.
+                   15  B-21-DISCHG-CC       PIC 9(02).
+                   15  B-21-DISCHG-YY       PIC 9(02).
+                   15  B-21-DISCHG-MM       PIC 9(02).
+                   15  B-21-DISCHG-DD       PIC 9(02).
+               10  B-21-CHARGES-CLAIMED     PIC 9(07)V9(02).
+               10  B-21-OTHER-PROC-CODES.
+                   15  B-21-PRIN-PROC-CODE      PIC X(07).
+                   15  B-21-OTHER-PROC-CODE1    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE2    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE3    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE4    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE5    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE6    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE7    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE8    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE9    PIC X(07).
+                   15  B-21-OTHER-PROC-CODE10   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE11   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE12   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE13   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE14   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE15   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE16   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE17   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE18   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE19   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE20   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE21   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE22   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE23   PIC X(07).
+                   15  B-21-OTHER-PROC-CODE24   PIC X(07).
+               10  B-21-PROC-CODE-TABLE REDEFINES B-21-OTHER-PROC-CODES.
+                   15  B-21-PROC-CODE-ENTRY  PIC X(07) OCCURS 25 TIMES
+                                              INDEXED BY B-21-PROC-IDX.
+               10  B-21-OTHER-DIAG-CODES.
+                   15  B-21-OTHER-DIAG-CODE1    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE2    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE3    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE4    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE5    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE6    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE7    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE8    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE9    PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE10   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE11   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE12   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE13   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE14   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE15   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE16   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE17   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE18   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE19   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE20   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE21   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE22   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE23   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE24   PIC X(07).
+                   15  B-21-OTHER-DIAG-CODE25   PIC X(07).
+               10  B-21-DIAG-CODE-TABLE REDEFINES B-21-OTHER-DIAG-CODES.
+                   15  B-21-DIAG-CODE-ENTRY  PIC X(07) OCCURS 25 TIMES
+                                              INDEXED BY B-21-DIAG-IDX.
+               10  B-21-DEMO-DATA.
+                   15  B-21-DEMO-CODE1       PIC X(02).
+                   15  B-21-DEMO-CODE2       PIC X(02).
+                   15  B-21-DEMO-CODE3       PIC X(02).
+                   15  B-21-DEMO-CODE4       PIC X(02).
+               10  B-21-DEMO-CODE-TABLE REDEFINES B-21-DEMO-DATA.
+                   15  B-21-DEMO-CODE-ENTRY  PIC X(02) OCCURS 4 TIMES
+                                              INDEXED BY B-21-DEMO-IDX.
+               10  B-21-NDC-DATA.
+                   15  B-21-NDC-NUMBER1      PIC X(11).
+                   15  B-21-NDC-NUMBER2      PIC X(11).
+                   15  B-21-NDC-NUMBER3      PIC X(11).
+                   15  B-21-NDC-NUMBER4      PIC X(11).
+                   15  B-21-NDC-NUMBER5      PIC X(11).
+                   15  B-21-NDC-NUMBER6      PIC X(11).
+                   15  B-21-NDC-NUMBER7      PIC X(11).
+                   15  B-21-NDC-NUMBER8      PIC X(11).
+                   15  B-21-NDC-NUMBER9      PIC X(11).
+                   15  B-21-NDC-NUMBER10     PIC X(11).
+               10  B-21-NDC-CODE-TABLE REDEFINES B-21-NDC-DATA.
+                   15  B-21-NDC-CODE-ENTRY   PIC X(11) OCCURS 10 TIMES
+                                              INDEXED BY B-21-NDC-IDX.
+               10  B-21-COND-DATA.
+                   15  B-21-COND-CODE1       PIC X(02).
+                   15  B-21-COND-CODE2       PIC X(02).
+                   15  B-21-COND-CODE3       PIC X(02).
+                   15  B-21-COND-CODE4       PIC X(02).
+                   15  B-21-COND-CODE5       PIC X(02).
+               10  B-21-COND-CODE-TABLE REDEFINES B-21-COND-DATA.
+                   15  B-21-COND-CODE-ENTRY  PIC X(02) OCCURS 5 TIMES
+                                              INDEXED BY B-21-COND-IDX.
