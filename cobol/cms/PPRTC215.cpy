@@ -0,0 +1,64 @@
+      ********************************************************
+      *                 PPRTC215 COPYBOOK                    *
+      *       PPS-RTC RETURN CODE DESCRIPTION TABLE           *
+      *------------------------------------------------------*
+      *  ONE ROW PER DISTINCT PPS-RTC VALUE, WITH A SHORT     *
+      *  PLAIN-LANGUAGE DESCRIPTION OF WHY/HOW THE BILL WAS   *
+      *  OR WAS NOT PAID.  TEXT IS CONDENSED FROM THE RTC     *
+      *  REFERENCE BLOCK IN PPCAL215'S LINKAGE SECTION.       *
+      ********************************************************
+       01  RTC-DESC-DATA.
+           05  FILLER   PIC X(42) VALUE '00PAID NORMAL DRG PAYMENT'.
+           05  FILLER   PIC X(42) VALUE '01PAID AS A DAY-OUTLIER'.
+           05  FILLER   PIC X(42) VALUE '02PAID AS A COST-OUTLIER'.
+           05  FILLER   PIC X(42) VALUE
+               '03TRANSFER PAID ON PERDIEM BASIS'.
+           05  FILLER   PIC X(42) VALUE
+               '05PERDIEM TRANSFER WITH COST OUTLIER'.
+           05  FILLER   PIC X(42) VALUE
+               '06PERDIEM TRANSFER, OUTLIER REFUSED'.
+           05  FILLER   PIC X(42) VALUE '10POST-ACUTE TRANSFER'.
+           05  FILLER   PIC X(42) VALUE
+               '12POST-ACUTE TRANSFER, SPECIFIC DRG'.
+           05  FILLER   PIC X(42) VALUE
+               '14NORMAL DRG PAYMENT, PERDIEM GE ALOS'.
+           05  FILLER   PIC X(42) VALUE
+               '16COST-OUTLIER, PERDIEM DAYS GE ALOS'.
+           05  FILLER   PIC X(42) VALUE '30PAID NORMAL DRG PAYMENT'.
+           05  FILLER   PIC X(42) VALUE
+               '33TRANSFER PAID ON PERDIEM BASIS'.
+           05  FILLER   PIC X(42) VALUE '40POST-ACUTE TRANSFER'.
+           05  FILLER   PIC X(42) VALUE
+               '42POST-ACUTE TRANSFER, SPECIFIC DRG'.
+           05  FILLER   PIC X(42) VALUE
+               '44NORMAL DRG PAYMENT, PERDIEM GE ALOS'.
+           05  FILLER   PIC X(42) VALUE
+               '51NO PROVIDER SPECIFIC INFO FOUND'.
+           05  FILLER   PIC X(42) VALUE
+               '52INVALID CBSA, WAGE INDEX, OR PROV TYPE'.
+           05  FILLER   PIC X(42) VALUE
+               '53WAIVER STATE OR INVALID STATE CODE'.
+           05  FILLER   PIC X(42) VALUE '54INVALID DRG'.
+           05  FILLER   PIC X(42) VALUE
+               '55DISCHARGE DATE OUT OF PROVIDER RANGE'.
+           05  FILLER   PIC X(42) VALUE '56INVALID LENGTH OF STAY'.
+           05  FILLER   PIC X(42) VALUE '57REVIEW CODE INVALID'.
+           05  FILLER   PIC X(42) VALUE '58TOTAL CHARGES NOT NUMERIC'.
+           05  FILLER   PIC X(42) VALUE
+               '61INVALID LIFETIME RESERVE DAYS'.
+           05  FILLER   PIC X(42) VALUE
+               '62INVALID NUMBER OF COVERED DAYS'.
+           05  FILLER   PIC X(42) VALUE
+               '65INVALID CAPITAL PAY-CODE/READMIT/EHR'.
+           05  FILLER   PIC X(42) VALUE
+               '67COST OUTLIER LOS EXCEEDS COVERED DAYS'.
+           05  FILLER   PIC X(42) VALUE
+               '68INVALID VALUE-BASED PURCHASE DATA'.
+           05  FILLER   PIC X(42) VALUE
+               '98BILL OLDER THAN 5 YEARS, NOT PROCESSED'.
+       01  RTC-DESC-TABLE REDEFINES RTC-DESC-DATA.
+           05  RTC-DESC-ENTRY OCCURS 29 TIMES
+                       ASCENDING KEY IS RTC-DESC-CODE
+                       INDEXED BY RTC-IDX.
+               10  RTC-DESC-CODE          PIC X(02).
+               10  RTC-DESC-TEXT          PIC X(40).
