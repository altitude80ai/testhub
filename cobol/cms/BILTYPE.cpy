@@ -0,0 +1,38 @@
+      ********************************************************
+      *                 BILTYPE COPYBOOK                     *
+      *      B-21-REVIEW-CODE BILL-TYPE DESCRIPTION TABLE     *
+      *------------------------------------------------------*
+      *  ONE ROW PER DISTINCT REVIEW-CODE VALUE DEFINED BY    *
+      *  THE 88-LEVELS UNDER B-21-REVIEW-CODE IN BILDAT21,    *
+      *  WITH A SHORT PLAIN-LANGUAGE DESCRIPTION OF HOW THAT  *
+      *  BILL TYPE IS PAID.                                   *
+      ********************************************************
+       01  BILL-TYPE-DESC-DATA.
+           05  FILLER   PIC X(42) VALUE
+               '00NORMAL DRG PAYMENT OR COST OUTLIER'.
+           05  FILLER   PIC X(42) VALUE
+               '01DAYS-OUTLIER PAYMENT'.
+           05  FILLER   PIC X(42) VALUE
+               '02COST-OUTLIER PAYMENT'.
+           05  FILLER   PIC X(42) VALUE
+               '03TRANSFER PAID ON PERDIEM BASIS'.
+           05  FILLER   PIC X(42) VALUE
+               '04AVERAGE LENGTH OF STAY ONLY'.
+           05  FILLER   PIC X(42) VALUE
+               '05TRANSFER PAID WITH COST OUTLIER'.
+           05  FILLER   PIC X(42) VALUE
+               '06TRANSFER PAID, NO COST OUTLIER'.
+           05  FILLER   PIC X(42) VALUE
+               '07NORMAL DRG PAYMENT, NO COST OUTLIER'.
+           05  FILLER   PIC X(42) VALUE
+               '08SPECIAL PAYMENT DRG 480 CLAIM'.
+           05  FILLER   PIC X(42) VALUE
+               '09TRANSFER PAID, SPECIFIC DRG'.
+           05  FILLER   PIC X(42) VALUE
+               '11TRANSFER, SPECIFIC DRG, NO COST OUTLIER'.
+       01  BILL-TYPE-DESC-TABLE REDEFINES BILL-TYPE-DESC-DATA.
+           05  BILL-TYPE-DESC-ENTRY OCCURS 11 TIMES
+                       ASCENDING KEY IS BT-DESC-CODE
+                       INDEXED BY BT-IDX.
+               10  BT-DESC-CODE           PIC X(02).
+               10  BT-DESC-TEXT           PIC X(40).
