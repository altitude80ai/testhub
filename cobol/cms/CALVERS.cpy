@@ -0,0 +1,30 @@
+      ********************************************************
+      *                 CALVERS COPYBOOK                     *
+      *     PPCALxxx MODULE-TO-VERSION CROSSWALK TABLE        *
+      *------------------------------------------------------*
+      *  ONE ROW PER PPCALxxx FISCAL-YEAR PRICING MODULE      *
+      *  PPDRV215'S DISPATCH TABLE CAN ROUTE A BILL TO,        *
+      *  PAIRED WITH THE CAL-VERSION LITERAL THAT MODULE       *
+      *  MOVES INTO PPS-CALC-VERS.  USED TO CONFIRM A BILL'S   *
+      *  RETURNED VERSION STAMP ACTUALLY MATCHES THE MODULE    *
+      *  PPDRV215 SAYS IT DISPATCHED TO.                       *
+      ********************************************************
+       01  CALC-VERS-DESC-DATA.
+           05  FILLER   PIC X(13) VALUE
+               'PPCAL163C16.3'.
+           05  FILLER   PIC X(13) VALUE
+               'PPCAL171C17.1'.
+           05  FILLER   PIC X(13) VALUE
+               'PPCAL182C18.2'.
+           05  FILLER   PIC X(13) VALUE
+               'PPCAL192C19.2'.
+           05  FILLER   PIC X(13) VALUE
+               'PPCAL204C20.4'.
+           05  FILLER   PIC X(13) VALUE
+               'PPCAL215C21.5'.
+       01  CALC-VERS-DESC-TABLE REDEFINES CALC-VERS-DESC-DATA.
+           05  CALC-VERS-DESC-ENTRY OCCURS 6 TIMES
+                       ASCENDING KEY IS CV-DESC-MODULE
+                       INDEXED BY CV-IDX.
+               10  CV-DESC-MODULE         PIC X(08).
+               10  CV-DESC-VERSION        PIC X(05).
