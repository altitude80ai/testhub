@@ -0,0 +1,23 @@
+      ********************************************************
+      *                 PPSDATA COPYBOOK                     *
+      *         PPDRV215/PPCALxxx RESULT RECORD               *
+      *------------------------------------------------------*
+      *  SAME LAYOUT AS PPS-DATA IN PPDRV215'S LINKAGE        *
+      *  SECTION.  COPYBOOKED SO BATCH CALLERS CAN RECEIVE    *
+      *  PRICER RESULTS WITHOUT RECODING THE RECORD.          *
+      ********************************************************
+       01  PPS-DATA.
+               10  PPS-RTC                PIC 9(02).
+               10  PPS-WAGE-INDX          PIC 9(02)V9(04).
+               10  PPS-OUTLIER-DAYS       PIC 9(03).
+               10  PPS-AVG-LOS            PIC 9(02)V9(01).
+               10  PPS-DAYS-CUTOFF        PIC 9(02)V9(01).
+               10  PPS-OPER-IME-ADJ       PIC 9(06)V9(02).
+               10  PPS-TOTAL-PAYMENT      PIC 9(07)V9(02).
+               10  PPS-OPER-HSP-PART      PIC 9(06)V9(02).
+               10  PPS-OPER-FSP-PART      PIC 9(06)V9(02).
+               10  PPS-OPER-OUTLIER-PART  PIC 9(07)V9(02).
+               10  PPS-REG-DAYS-USED      PIC 9(03).
+               10  PPS-LTR-DAYS-USED      PIC 9(02).
+               10  PPS-OPER-DSH-ADJ       PIC 9(06)V9(02).
+               10  PPS-CALC-VERS          PIC X(05).
