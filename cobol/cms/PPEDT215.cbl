@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.           PPEDT215.
+000300*AUTHOR.   DDS TEAM.
+000400*UPDATE.   FY 2021 PRODUCTION.
+000500*
+000600*REMARKS.  - PROVIDER FILE MAINTENANCE/VALIDATION PROGRAM.
+000700*          - READS A PROVIDER MASTER EXTRACT (THE SAME RAW
+000800*            PROV-RECORD FORMAT PPDRV215 UNPACKS INTO
+000900*            PROV-NEW-HOLD), VALIDATES THE FIELDS THAT DRIVE
+001000*            PPDRV215'S GEOGRAPHY AND PAYMENT LOGIC (CBSA,
+001100*            WAGE INDEX, DSH PERCENT, CMI, BED SIZE, PROVIDER
+001200*            TYPE) AGAINST THE 88-LEVEL VALUE SETS ALREADY
+001300*            DEFINED FOR PROV-NEW-HOLD, AND PRODUCES AN
+001400*            EXCEPTION REPORT OF PROVIDERS WITH INVALID OR
+001500*            MISSING VALUES BEFORE THEY EVER REACH PPDRV215.
+001600 DATE-COMPILED.
+001700****************************************************************
+001800*   THE RESPONSIBILITY FOR INSTALLING, MODIFYING, TESTING,     *
+001900*   MAINTAINING, AND VERIFYING THE ACCURACY OF THIS PROGRAM    *
+002000*   IS THAT OF THE USER.                                       *
+002100****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.            IBM-370.
+002500 OBJECT-COMPUTER.            IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PROV-MAST-FILE  ASSIGN TO PROVMAST
+002900                            ORGANIZATION IS SEQUENTIAL.
+003000     SELECT EXCEPT-FILE-OUT ASSIGN TO PROVEXCP
+003100                            ORGANIZATION IS LINE SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400*----------------------------------------------------------*
+003500* PROVIDER MASTER - KEY + RAW PROV-RECORD BLOB, SAME       *
+003600* LAYOUT READ BY PPBAT215'S PROVIDER LOOKUP LOAD.          *
+003700*----------------------------------------------------------*
+003800 FD  PROV-MAST-FILE
+003900     RECORDING MODE IS F.
+004000 01  PROV-MAST-REC.
+004100     05  PM-PROVIDER-NO         PIC X(06).
+004200     05  PM-PROV-RECORD         PIC X(310).
+004300*----------------------------------------------------------*
+004400* PROVIDER EXCEPTION REPORT - ONE LINE PER FAILED EDIT.    *
+004500*----------------------------------------------------------*
+004600 FD  EXCEPT-FILE-OUT
+004700     RECORDING MODE IS F.
+004800 01  EXCEPT-LINE                PIC X(80).
+004900 WORKING-STORAGE SECTION.
+005000 01  W-STORAGE-REF                  PIC X(48)  VALUE
+005100     'P P E D T 2 1 5 - W O R K I N G   S T O R A G E'.
+005200 01  EDT-VERSION                    PIC X(05) VALUE 'E21.5'.
+005300*----------------------------------------------------------*
+005400* SWITCHES.                                                 *
+005500*----------------------------------------------------------*
+005600 01  WK-PROV-MAST-EOF           PIC X(01) VALUE 'N'.
+005700     88  PROV-MAST-AT-EOF       VALUE 'Y'.
+005800*----------------------------------------------------------*
+005900* RUN COUNTERS.                                             *
+006000*----------------------------------------------------------*
+006100 01  WK-PROV-COUNT              PIC 9(05) VALUE ZEROES.
+006200 01  WK-EXCEPTION-COUNT         PIC 9(05) VALUE ZEROES.
+006300*----------------------------------------------------------*
+006400* EXCEPTION REPORT LINE LAYOUT (BUILT, THEN MOVED TO       *
+006500* EXCEPT-LINE BEFORE WRITE).                                *
+006600*----------------------------------------------------------*
+006700 01  WK-EXCEPT-LINE.
+006800     05  WK-EXCEPT-PROVIDER-NO  PIC X(06).
+006900     05  FILLER                 PIC X(02) VALUE SPACES.
+007000     05  WK-EXCEPT-FIELD        PIC X(12).
+007100     05  FILLER                 PIC X(02) VALUE SPACES.
+007200     05  WK-EXCEPT-VALUE        PIC X(10).
+007300     05  FILLER                 PIC X(02) VALUE SPACES.
+007400     05  WK-EXCEPT-REASON       PIC X(44).
+007500*----------------------------------------------------------*
+007600* PROVIDER RECORD WORKING STORAGE.                         *
+007700*----------------------------------------------------------*
+007800 COPY PROVREC.
+007900 COPY PROVNEW.
+008000 PROCEDURE DIVISION.
+008100*===========================================================*
+008200* 0000-MAINLINE                                              *
+008300*===========================================================*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+008600     PERFORM 2000-PROCESS-PROVIDERS THRU 2000-EXIT.
+008700     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+008800     STOP RUN.
+008900*===========================================================*
+009000* 1000-INITIALIZE                                            *
+009100*===========================================================*
+009200 1000-INITIALIZE.
+009300     OPEN INPUT  PROV-MAST-FILE.
+009400     OPEN OUTPUT EXCEPT-FILE-OUT.
+009500 1000-EXIT.
+009600     EXIT.
+009700*===========================================================*
+009800* 2000-PROCESS-PROVIDERS - READ/VALIDATE LOOP.               *
+009900*===========================================================*
+010000 2000-PROCESS-PROVIDERS.
+010100     PERFORM 2100-READ-PROVIDER THRU 2100-EXIT.
+010200     PERFORM 2200-VALIDATE-PROVIDER THRU 2200-EXIT
+010300         UNTIL PROV-MAST-AT-EOF.
+010400 2000-EXIT.
+010500     EXIT.
+010600 2100-READ-PROVIDER.
+010700     READ PROV-MAST-FILE
+010800         AT END
+010900             SET PROV-MAST-AT-EOF TO TRUE
+011000             GO TO 2100-EXIT
+011100     END-READ.
+011200     ADD 1 TO WK-PROV-COUNT.
+011300     MOVE PM-PROV-RECORD TO PROV-RECORD.
+011400     MOVE PROV-RECORD    TO PROV-NEW-HOLD.
+011500 2100-EXIT.
+011600     EXIT.
+011700 2200-VALIDATE-PROVIDER.
+011800     PERFORM 2210-EDIT-CBSA          THRU 2210-EXIT.
+011900     PERFORM 2220-EDIT-PROVIDER-TYPE THRU 2220-EXIT.
+012000     PERFORM 2230-EDIT-WAGE-INDEX    THRU 2230-EXIT.
+012100     PERFORM 2240-EDIT-DSH-PERCENT   THRU 2240-EXIT.
+012200     PERFORM 2250-EDIT-CMI           THRU 2250-EXIT.
+012300     PERFORM 2260-EDIT-BED-SIZE      THRU 2260-EXIT.
+012400     PERFORM 2100-READ-PROVIDER      THRU 2100-EXIT.
+012500 2200-EXIT.
+012600     EXIT.
+012700*===========================================================*
+012800* 2210-EDIT-CBSA - P-NEW-CBSA-GEO-LOC MUST BE NUMERIC AND   *
+012900*                  NOT ZERO/BLANK.                          *
+013000*===========================================================*
+013100 2210-EDIT-CBSA.
+013200     IF P-NEW-CBSA-GEO-LOC9 NOT NUMERIC
+013300         OR P-NEW-CBSA-GEO-LOC9 = ZEROES
+013400         MOVE 'P-NEW-CBSA'       TO WK-EXCEPT-FIELD
+013500         MOVE P-NEW-CBSA-GEO-LOC TO WK-EXCEPT-VALUE
+013600         MOVE 'MISSING OR NON-NUMERIC CBSA GEO LOCATION'
+013700                                 TO WK-EXCEPT-REASON
+013800         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+013900     END-IF.
+014000 2210-EXIT.
+014100     EXIT.
+014200*===========================================================*
+014300* 2220-EDIT-PROVIDER-TYPE - MUST BE '00' (NO SPECIAL        *
+014400*                  DESIGNATION) OR ONE OF THE DOCUMENTED     *
+014500*                  88-LEVEL PROVIDER TYPE CODES.             *
+014600*===========================================================*
+014700 2220-EDIT-PROVIDER-TYPE.
+014800     IF P-NEW-PROVIDER-TYPE NOT = '00'
+014900         AND NOT P-N-SOLE-COMMUNITY-PROV
+015000         AND NOT P-N-REFERRAL-CENTER
+015100         AND NOT P-N-INDIAN-HEALTH-SERVICE
+015200         AND NOT P-N-REDESIGNATED-RURAL-YR1
+015300         AND NOT P-N-REDESIGNATED-RURAL-YR2
+015400         AND NOT P-N-MDH-REBASED-FY90
+015500         AND NOT P-N-SCH-REBASED-FY90
+015600         AND NOT P-N-MEDICAL-ASSIST-FACIL
+015700         AND NOT P-N-EACH
+015800         AND NOT P-N-NHCMQ-II-SNF
+015900         AND NOT P-N-NHCMQ-III-SNF
+016000         MOVE 'P-NEW-TYPE'        TO WK-EXCEPT-FIELD
+016100         MOVE P-NEW-PROVIDER-TYPE TO WK-EXCEPT-VALUE
+016200         MOVE 'PROVIDER TYPE CODE NOT IN VALID VALUE SET'
+016300                                  TO WK-EXCEPT-REASON
+016400         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+016500     END-IF.
+016600 2220-EXIT.
+016700     EXIT.
+016800*===========================================================*
+016900* 2230-EDIT-WAGE-INDEX - WHEN A SUPPLEMENTAL/SPECIAL WAGE   *
+017000*                  INDEX IS CARRIED IT MUST NOT BE ZERO.    *
+017100*===========================================================*
+017200 2230-EDIT-WAGE-INDEX.
+017300     IF NOT P-NEW-CBSA-WI-BLANK
+017400         AND P-NEW-CBSA-SPEC-WI = ZEROES
+017500         MOVE 'P-NEW-WI'         TO WK-EXCEPT-FIELD
+017550         MOVE P-NEW-CBSA-SPEC-WI-N TO WK-EXCEPT-VALUE
+017600         MOVE 'SPECIAL-PAY WAGE INDEX INDICATOR SET BUT'
+017700                                 TO WK-EXCEPT-REASON
+017800         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+017900     END-IF.
+018000     IF P-NEW-SUPP-WI-IND NOT = SPACE
+018100         AND P-NEW-SUPP-WI = ZEROES
+018200         MOVE 'P-NEW-SUPWI'      TO WK-EXCEPT-FIELD
+018300         MOVE P-NEW-SUPP-WI      TO WK-EXCEPT-VALUE
+018400         MOVE 'SUPPLEMENTAL WAGE INDEX OVERRIDE IS ZERO'
+018500                                 TO WK-EXCEPT-REASON
+018600         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+018700     END-IF.
+018800 2230-EXIT.
+018900     EXIT.
+019000*===========================================================*
+019100* 2240-EDIT-DSH-PERCENT - MUST BE NUMERIC AND A PLAUSIBLE   *
+019200*                  PERCENTAGE (NOT OVER .6000).             *
+019300*===========================================================*
+019400 2240-EDIT-DSH-PERCENT.
+019500     IF P-NEW-DSH-PERCENT NOT NUMERIC
+019600         MOVE 'P-NEW-DSH'        TO WK-EXCEPT-FIELD
+019700         MOVE SPACES             TO WK-EXCEPT-VALUE
+019800         MOVE 'DSH PERCENT IS NOT NUMERIC'
+019900                                 TO WK-EXCEPT-REASON
+020000         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+020100     ELSE
+020200         IF P-NEW-DSH-PERCENT > .6000
+020300             MOVE 'P-NEW-DSH'    TO WK-EXCEPT-FIELD
+020400             MOVE P-NEW-DSH-PERCENT TO WK-EXCEPT-VALUE
+020500             MOVE 'DSH PERCENT EXCEEDS PLAUSIBLE MAXIMUM'
+020600                                 TO WK-EXCEPT-REASON
+020700             PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+020800         END-IF
+020900     END-IF.
+021000 2240-EXIT.
+021100     EXIT.
+021200*===========================================================*
+021300* 2250-EDIT-CMI - MUST BE NUMERIC, NOT ZERO, AND NOT OVER   *
+021400*                 A PLAUSIBLE CASE-MIX-INDEX CEILING.       *
+021500*===========================================================*
+021600 2250-EDIT-CMI.
+021700     IF P-NEW-CMI NOT NUMERIC
+021800         OR P-NEW-CMI = ZEROES
+021900         MOVE 'P-NEW-CMI'        TO WK-EXCEPT-FIELD
+022000         MOVE P-NEW-CMI          TO WK-EXCEPT-VALUE
+022100         MOVE 'CASE MIX INDEX IS MISSING OR ZERO'
+022200                                 TO WK-EXCEPT-REASON
+022300         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+022400     ELSE
+022500         IF P-NEW-CMI > 4.0000
+022600             MOVE 'P-NEW-CMI'    TO WK-EXCEPT-FIELD
+022700             MOVE P-NEW-CMI      TO WK-EXCEPT-VALUE
+022800             MOVE 'CASE MIX INDEX EXCEEDS PLAUSIBLE MAXIMUM'
+022900                                 TO WK-EXCEPT-REASON
+023000             PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+023100         END-IF
+023200     END-IF.
+023300 2250-EXIT.
+023400     EXIT.
+023500*===========================================================*
+023600* 2260-EDIT-BED-SIZE - MUST BE NUMERIC AND GREATER THAN     *
+023700*                      ZERO.                                *
+023800*===========================================================*
+023900 2260-EDIT-BED-SIZE.
+024000     IF P-NEW-BED-SIZE NOT NUMERIC
+024100         OR P-NEW-BED-SIZE = ZEROES
+024200         MOVE 'P-NEW-BEDS'       TO WK-EXCEPT-FIELD
+024300         MOVE P-NEW-BED-SIZE     TO WK-EXCEPT-VALUE
+024400         MOVE 'BED SIZE IS MISSING OR ZERO'
+024500                                 TO WK-EXCEPT-REASON
+024600         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+024700     END-IF.
+024800 2260-EXIT.
+024900     EXIT.
+025000*===========================================================*
+025100* 2900-WRITE-EXCEPTION - FORMAT AND WRITE ONE EXCEPTION     *
+025200*                        REPORT LINE.                       *
+025300*===========================================================*
+025400 2900-WRITE-EXCEPTION.
+025500     MOVE P-NEW-PROVIDER-NO TO WK-EXCEPT-PROVIDER-NO.
+025600     MOVE WK-EXCEPT-LINE    TO EXCEPT-LINE.
+025700     WRITE EXCEPT-LINE.
+025800     ADD 1 TO WK-EXCEPTION-COUNT.
+025900 2900-EXIT.
+026000     EXIT.
+026100*===========================================================*
+026200* 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.      *
+026300*===========================================================*
+026400 9000-TERMINATE.
+026500     CLOSE PROV-MAST-FILE.
+026600     CLOSE EXCEPT-FILE-OUT.
+026700     DISPLAY 'PPEDT215 - PROVIDERS READ  : ' WK-PROV-COUNT.
+026800     DISPLAY 'PPEDT215 - EXCEPTIONS FOUND: ' WK-EXCEPTION-COUNT.
+026900 9000-EXIT.
+027000     EXIT.
