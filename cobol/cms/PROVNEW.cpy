@@ -0,0 +1,194 @@
+      ********************************************************
+      *                 PROVNEW COPYBOOK                     *
+      *     PROV-NEW-HOLD (UNPACKED PROVIDER RECORD)          *
+      *------------------------------------------------------*
+      *  SAME LAYOUT AS PROV-NEW-HOLD IN PPDRV215'S WORKING-  *
+      *  STORAGE (THE RECORD PPDRV215 UNPACKS PROV-RECORD     *
+      *  INTO VIA "MOVE PROV-RECORD TO PROV-NEW-HOLD").        *
+      *  COPYBOOKED HERE SO MAINTENANCE/VALIDATION PROGRAMS   *
+      *  CAN SHARE THE SAME FIELD AND 88-LEVEL DEFINITIONS    *
+      *  INSTEAD OF RECODING THEM.                             *
+      ********************************************************
+       01  PROV-NEW-HOLD.
+           02  PROV-NEWREC-HOLD1.
+               05  P-NEW-NPI10.
+                   10  P-NEW-NPI8             PIC X(08).
+                   10  P-NEW-NPI-FILLER       PIC X(02).
+               05  P-NEW-PROVIDER-NO.
+                   10  P-NEW-STATE            PIC X(02).
+                       88  P-PR-NEW-STATE     VALUE '40' '84'.
+                   10  FILLER                 PIC X(04).
+               05  P-NEW-DATE-DATA.
+                   10  P-NEW-EFF-DATE.
+                       15  P-NEW-EFF-DT-CC    PIC 9(02).
+                       15  P-NEW-EFF-DT-YY    PIC 9(02).
+                       15  P-NEW-EFF-DT-MM    PIC 9(02).
+                       15  P-NEW-EFF-DT-DD    PIC 9(02).
+                   10  P-NEW-FY-BEGIN-DATE.
+                       15  P-NEW-FY-BEG-DT-CC PIC 9(02).
+                       15  P-NEW-FY-BEG-DT-YY PIC 9(02).
+                       15  P-NEW-FY-BEG-DT-MM PIC 9(02).
+                       15  P-NEW-FY-BEG-DT-DD PIC 9(02).
+                   10  P-NEW-REPORT-DATE.
+                       15  P-NEW-REPORT-DT-CC PIC 9(02).
+                       15  P-NEW-REPORT-DT-YY PIC 9(02).
+                       15  P-NEW-REPORT-DT-MM PIC 9(02).
+                       15  P-NEW-REPORT-DT-DD PIC 9(02).
+                   10  P-NEW-TERMINATION-DATE.
+                       15  P-NEW-TERM-DT-CC   PIC 9(02).
+                       15  P-NEW-TERM-DT-YY   PIC 9(02).
+                       15  P-NEW-TERM-DT-MM   PIC 9(02).
+                       15  P-NEW-TERM-DT-DD   PIC 9(02).
+               05  P-NEW-WAIVER-CODE          PIC X(01).
+                   88  P-NEW-WAIVER-STATE       VALUE 'Y'.
+               05  P-NEW-INTER-NO             PIC 9(05).
+               05  P-NEW-PROVIDER-TYPE        PIC X(02).
+                   88  P-N-SOLE-COMMUNITY-PROV    VALUE '01' '11'.
+                   88  P-N-REFERRAL-CENTER        VALUE '07' '11'
+                                                        '15' '17'
+                                                        '22'.
+                   88  P-N-INDIAN-HEALTH-SERVICE  VALUE '08'.
+                   88  P-N-REDESIGNATED-RURAL-YR1 VALUE '09'.
+                   88  P-N-REDESIGNATED-RURAL-YR2 VALUE '10'.
+                   88  P-N-SOLE-COM-REF-CENT      VALUE '11'.
+                   88  P-N-MDH-REBASED-FY90       VALUE '14' '15'.
+                   88  P-N-MDH-RRC-REBASED-FY90   VALUE '15'.
+                   88  P-N-SCH-REBASED-FY90       VALUE '16' '17'.
+                   88  P-N-SCH-RRC-REBASED-FY90   VALUE '17'.
+                   88  P-N-MEDICAL-ASSIST-FACIL   VALUE '18'.
+                   88  P-N-EACH                   VALUE '21' '22'.
+                   88  P-N-EACH-REFERRAL-CENTER   VALUE '22'.
+                   88  P-N-NHCMQ-II-SNF           VALUE '32'.
+                   88  P-N-NHCMQ-III-SNF          VALUE '33'.
+               05  P-NEW-CURRENT-CENSUS-DIV   PIC 9(01).
+                   88  P-N-NEW-ENGLAND            VALUE  1.
+                   88  P-N-MIDDLE-ATLANTIC        VALUE  2.
+                   88  P-N-SOUTH-ATLANTIC         VALUE  3.
+                   88  P-N-EAST-NORTH-CENTRAL     VALUE  4.
+                   88  P-N-EAST-SOUTH-CENTRAL     VALUE  5.
+                   88  P-N-WEST-NORTH-CENTRAL     VALUE  6.
+                   88  P-N-WEST-SOUTH-CENTRAL     VALUE  7.
+                   88  P-N-MOUNTAIN               VALUE  8.
+                   88  P-N-PACIFIC                VALUE  9.
+               05  P-NEW-CURRENT-DIV   REDEFINES
+                          P-NEW-CURRENT-CENSUS-DIV   PIC 9(01).
+                   88  P-N-VALID-CENSUS-DIV    VALUE 1 THRU 9.
+               05  P-NEW-MSA-DATA.
+                   10  P-NEW-CHG-CODE-INDEX       PIC X.
+                   10  P-NEW-GEO-LOC-MSAX         PIC X(04) JUST RIGHT.
+                   10  P-NEW-GEO-LOC-MSA9   REDEFINES
+                                   P-NEW-GEO-LOC-MSAX  PIC 9(04).
+                   10  P-NEW-GEO-LOC-MSA-AST REDEFINES
+                                   P-NEW-GEO-LOC-MSA9.
+                       15  P-NEW-GEO-MSA-1ST    PIC X.
+                       15  P-NEW-GEO-MSA-2ND    PIC X.
+                       15  P-NEW-GEO-MSA-3RD    PIC X.
+                       15  P-NEW-GEO-MSA-4TH    PIC X.
+                   10  P-NEW-WAGE-INDEX-LOC-MSA   PIC X(04) JUST RIGHT.
+                   10  P-NEW-STAND-AMT-LOC-MSA    PIC X(04) JUST RIGHT.
+                   10  P-NEW-STAND-AMT-LOC-MSA9
+             REDEFINES P-NEW-STAND-AMT-LOC-MSA.
+                       15  P-NEW-RURAL-1ST.
+                           20  P-NEW-STAND-RURAL  PIC XX.
+                               88  P-NEW-STD-RURAL-CHECK VALUE '  '.
+                       15  P-NEW-RURAL-2ND        PIC XX.
+               05  P-NEW-SOL-COM-DEP-HOSP-YR PIC XX.
+                       88  P-NEW-SCH-YRBLANK    VALUE   '  '.
+                       88  P-NEW-SCH-YR82       VALUE   '82'.
+                       88  P-NEW-SCH-YR87       VALUE   '87'.
+               05  P-NEW-LUGAR                    PIC X.
+               05  P-NEW-TEMP-RELIEF-IND          PIC X.
+                   88  P-NEW-LOW-VOL25PCT     VALUE 'Y'.
+      ***          Y = LOW VOLUME PERCENTAGE  25 % ADD ON
+               05  P-NEW-FED-PPS-BLEND-IND        PIC X.
+               05  P-NEW-STATE-CODE               PIC 9(02).
+               05  P-NEW-STATE-CODE-X REDEFINES
+                   P-NEW-STATE-CODE               PIC X(02).
+               05  FILLER                         PIC X(03).
+           02  PROV-NEWREC-HOLD2.
+               05  P-NEW-VARIABLES.
+                   10  P-NEW-CMI-ADJ-CPD       PIC  9(05)V9(02).
+                   10  P-NEW-COLA              PIC  9(01)V9(03).
+                   10  P-NEW-INTERN-RATIO      PIC  9(01)V9(04).
+                   10  P-NEW-BED-SIZE          PIC  9(05).
+                   10  P-NEW-CCR               PIC  9(01)V9(03).
+                   10  P-NEW-CMI               PIC  9(01)V9(04).
+                   10  P-NEW-SSI-RATIO         PIC  V9(04).
+                   10  P-NEW-MEDICAID-RATIO    PIC  V9(04).
+                   10  P-NEW-PPS-BLEND-YR-IND  PIC  X(01).
+                   10  P-NEW-PRUP-UPDTE-FACTOR PIC  9(01)V9(05).
+                   10  P-NEW-DSH-PERCENT       PIC  V9(04).
+                   10  P-NEW-FYE-DATE.
+                       15  P-NEW-FYE-CC        PIC 99.
+                       15  P-NEW-FYE-YY        PIC 99.
+                       15  P-NEW-FYE-MM        PIC 99.
+                       15  P-NEW-FYE-DD        PIC 99.
+               05  P-NEW-CBSA-DATA.
+                   10  P-NEW-CBSA-SPEC-PAY-IND    PIC X.
+                       88  P-NEW-CBSA-WI-GEO        VALUE 'N'.
+                       88  P-NEW-CBSA-WI-RECLASS    VALUE 'Y'.
+                       88  P-NEW-CBSA-WI-SPECIAL    VALUE '1' '2'.
+      ***                  1 = ANYTHING OR HOLD HARMLESS WITH SPEC WI
+      ***                  2 = RECLASS WITH SPEC WI
+                       88  P-NEW-CBSA-WI-DUAL       VALUE 'D'.
+                       88  P-NEW-CBSA-WI-BLANK      VALUE ' ' '0'.
+                   10  P-NEW-CBSA-HOSP-QUAL-IND  PIC X.
+                       88  P-NEW-CBSA-HOSP-QUAL-MET   VALUE '1'.
+                       88  P-NEW-CBSA-HOSP-QUAL-25PER VALUE '2'.
+                       88  P-NEW-CBSA-HOSP-QUAL-BOTH  VALUE '3'.
+                   10  P-NEW-CBSA-GEO-LOC        PIC X(05) JUST RIGHT.
+                   10  P-NEW-CBSA-GEO-LOC9  REDEFINES
+                                   P-NEW-CBSA-GEO-LOC  PIC 9(05).
+                   10  P-NEW-CBSA-GEO-LOC-AST REDEFINES
+                                   P-NEW-CBSA-GEO-LOC9.
+                       15  P-NEW-CBSA-GEO-1ST    PIC X.
+                       15  P-NEW-CBSA-GEO-2ND    PIC X.
+                       15  P-NEW-CBSA-GEO-3RD    PIC X.
+                       15  P-NEW-CBSA-GEO-4TH    PIC X.
+                       15  P-NEW-CBSA-GEO-5TH    PIC X.
+                   10  P-NEW-CBSA-RECLASS-LOC    PIC X(05) JUST RIGHT.
+                   10  P-NEW-CBSA-STAND-AMT-LOC  PIC X(05) JUST RIGHT.
+                   10  P-NEW-CBSA-STAND-AMT-LOC-MSA9
+             REDEFINES P-NEW-CBSA-STAND-AMT-LOC.
+                     15  P-NEW-CBSA-RURAL-1ST.
+                         20  P-NEW-CBSA-STAND-RURAL  PIC XXX.
+                            88  P-NEW-CBSA-STD-RURAL-CHECK VALUE '   '.
+                     15  P-NEW-CBSA-RURAL-2ND    PIC XX.
+                   10  P-NEW-CBSA-SPEC-WI          PIC 9(02)V9(04).
+                   10  P-NEW-CBSA-SPEC-WI-N  REDEFINES
+                       P-NEW-CBSA-SPEC-WI          PIC 9(06).
+           02  PROV-NEWREC-HOLD3.
+               05  P-NEW-PASS-AMT-DATA.
+                   10  P-NEW-PASS-AMT-CAPITAL    PIC 9(04)V99.
+                   10  P-NEW-PASS-AMT-DIR-MED-ED PIC 9(04)V99.
+                   10  P-NEW-PASS-AMT-ORGAN-ACQ  PIC 9(04)V99.
+                   10  P-NEW-PASS-AMT-PLUS-MISC  PIC 9(04)V99.
+               05  P-NEW-CAPI-DATA.
+                   15  P-NEW-CAPI-PPS-PAY-CODE   PIC X.
+                   15  P-NEW-CAPI-HOSP-SPEC-RATE PIC 9(04)V99.
+                   15  P-NEW-CAPI-OLD-HARM-RATE  PIC 9(04)V99.
+                   15  P-NEW-CAPI-NEW-HARM-RATIO PIC 9(01)V9999.
+                   15  P-NEW-CAPI-CSTCHG-RATIO   PIC 9V999.
+                   15  P-NEW-CAPI-NEW-HOSP       PIC X.
+                   15  P-NEW-CAPI-IME            PIC 9V9999.
+                   15  P-NEW-CAPI-EXCEPTIONS     PIC 9(04)V99.
+               05  P-NEW-HVBP-HRR-DATA.
+                   15  P-NEW-VAL-BASED-PURCH-PARTIPNT PIC X.
+                   15  P-NEW-VAL-BASED-PURCH-ADJUST   PIC 9V9(11).
+                   15  P-NEW-HOSP-READMISSION-REDU    PIC X.
+                   15  P-NEW-HOSP-HRR-ADJUSTMT        PIC 9V9(4).
+               05  P-MODEL1-BUNDLE-DATA.
+                   15  P-MODEL1-BUNDLE-DISPRCNT   PIC V999.
+                   15  P-HAC-REDUC-IND            PIC X.
+                   15  P-UNCOMP-CARE-AMOUNT       PIC 9(07)V99.
+                   15  P-NEW-EHR-REDUC-INDN           PIC X.
+                   15  P-LV-ADJ-FACTOR            PIC 9V9(6).
+               05  P-NEW-COUNTY-CODE              PIC 9(05).
+               05  P-NEW-COUNTY-CODE-X REDEFINES
+                   P-NEW-COUNTY-CODE              PIC X(05).
+               05  P-NEW-SUPPLEMENTAL-WI.
+                   10  P-NEW-SUPP-WI-IND          PIC X.
+                       88  P-NEW-IND-PRIOR-YEAR   VALUE '1'.
+                   10  P-NEW-SUPP-WI              PIC 9(02)V9(04).
+               05  P-PASS-THRU-ALLO-STEM-CELL     PIC 9(07)V9(02).
+               05  FILLER                         PIC X(31).
