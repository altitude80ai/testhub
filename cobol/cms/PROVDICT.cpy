@@ -0,0 +1,272 @@
+      ********************************************************
+      *                PROVDICT COPYBOOK                     *
+      *    PROV-NEW-HOLD 88-LEVEL DATA DICTIONARY TABLE       *
+      *------------------------------------------------------*
+      *  ONE ROW PER 88-LEVEL CONDITION NAME DEFINED IN       *
+      *  PROVNEW.CPY (PROV-NEW-HOLD), WITH ITS UNDERLYING     *
+      *  FIELD, ITS VALUE SET, AND A PLAIN-LANGUAGE            *
+      *  DESCRIPTION.  USED TO PRODUCE A DATA-DICTIONARY       *
+      *  REPORT SO ANALYSTS CAN LOOK UP WHAT A PROVIDER-TYPE   *
+      *  OR CBSA-INDICATOR CODE MEANS WITHOUT READING THE      *
+      *  COPYBOOK ITSELF.                                      *
+      ********************************************************
+       01  PROV-DICT-DATA.
+           05  FILLER PIC X(27) VALUE 'P-PR-NEW-STATE             '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-STATE             '.
+           05  FILLER PIC X(14) VALUE '40,84         '.
+           05  FILLER PIC X(40) VALUE
+               'PROVIDER STATE IS UNDER A PPS RATE WAIVE'.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-WAIVER-STATE         '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-WAIVER-CODE       '.
+           05  FILLER PIC X(14) VALUE 'Y             '.
+           05  FILLER PIC X(40) VALUE
+               'PROVIDER IS IN A STATE PPS WAIVER PROGRA'.
+
+           05  FILLER PIC X(27) VALUE 'P-N-SOLE-COMMUNITY-PROV    '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '01,11         '.
+           05  FILLER PIC X(40) VALUE
+               'SOLE COMMUNITY HOSPITAL (RURAL, ISOLATED'.
+
+           05  FILLER PIC X(27) VALUE 'P-N-REFERRAL-CENTER        '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '07,11,15,17,22'.
+           05  FILLER PIC X(40) VALUE
+               'RURAL REFERRAL CENTER (CASE-MIX/DISCHRG)'.
+
+           05  FILLER PIC X(27) VALUE 'P-N-INDIAN-HEALTH-SERVICE  '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '08            '.
+           05  FILLER PIC X(40) VALUE
+               'INDIAN HEALTH SERVICE HOSPITAL          '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-REDESIGNATED-RURAL-YR1 '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '09            '.
+           05  FILLER PIC X(40) VALUE
+               'URBAN RECLASS TO RURAL, 1ST YR (SEC 401)'.
+
+           05  FILLER PIC X(27) VALUE 'P-N-REDESIGNATED-RURAL-YR2 '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '10            '.
+           05  FILLER PIC X(40) VALUE
+               'URBAN RECLASS TO RURAL, 2ND+ YR(SEC 401)'.
+
+           05  FILLER PIC X(27) VALUE 'P-N-SOLE-COM-REF-CENT      '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '11            '.
+           05  FILLER PIC X(40) VALUE
+               'SOLE COMMUNITY HOSP AND REFERRAL CENTER '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-MDH-REBASED-FY90       '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '14,15         '.
+           05  FILLER PIC X(40) VALUE
+               'MEDICARE-DEPENDENT HOSP, FY90 REBASED   '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-MDH-RRC-REBASED-FY90   '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '15            '.
+           05  FILLER PIC X(40) VALUE
+               'MDH FY90 REBASED, ALSO REFERRAL CENTER  '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-SCH-REBASED-FY90       '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '16,17         '.
+           05  FILLER PIC X(40) VALUE
+               'SOLE COMMUNITY HOSP, FY90 REBASED       '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-SCH-RRC-REBASED-FY90   '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '17            '.
+           05  FILLER PIC X(40) VALUE
+               'SCH FY90 REBASED, ALSO REFERRAL CENTER  '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-MEDICAL-ASSIST-FACIL   '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '18            '.
+           05  FILLER PIC X(40) VALUE
+               'MEDICAL ASSISTANCE/CRITICAL ACCESS FAC  '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-EACH                   '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '21,22         '.
+           05  FILLER PIC X(40) VALUE
+               'ESSENTIAL ACCESS COMMUNITY HOSPITAL     '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-EACH-REFERRAL-CENTER   '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '22            '.
+           05  FILLER PIC X(40) VALUE
+               'EACH THAT IS ALSO A REFERRAL CENTER     '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-NHCMQ-II-SNF           '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '32            '.
+           05  FILLER PIC X(40) VALUE
+               'NURSING HOME CASE-MIX DEMO, PHASE II SNF'.
+
+           05  FILLER PIC X(27) VALUE 'P-N-NHCMQ-III-SNF          '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-PROVIDER-TYPE     '.
+           05  FILLER PIC X(14) VALUE '33            '.
+           05  FILLER PIC X(40) VALUE
+               'NURSING HOME CASE-MIX DEMO, PHASE III SN'.
+
+           05  FILLER PIC X(27) VALUE 'P-N-NEW-ENGLAND            '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '1             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: NEW ENGLAND            '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-MIDDLE-ATLANTIC        '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '2             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: MIDDLE ATLANTIC        '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-SOUTH-ATLANTIC         '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '3             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: SOUTH ATLANTIC         '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-EAST-NORTH-CENTRAL     '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '4             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: EAST NORTH CENTRAL     '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-EAST-SOUTH-CENTRAL     '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '5             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: EAST SOUTH CENTRAL     '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-WEST-NORTH-CENTRAL     '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '6             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: WEST NORTH CENTRAL     '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-WEST-SOUTH-CENTRAL     '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '7             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: WEST SOUTH CENTRAL     '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-MOUNTAIN               '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '8             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: MOUNTAIN               '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-PACIFIC                '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-CENSUS-DIV'.
+           05  FILLER PIC X(14) VALUE '9             '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION: PACIFIC                '.
+
+           05  FILLER PIC X(27) VALUE 'P-N-VALID-CENSUS-DIV       '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CURRENT-DIV       '.
+           05  FILLER PIC X(14) VALUE '1 THRU 9      '.
+           05  FILLER PIC X(40) VALUE
+               'CENSUS DIVISION CODE IS IN VALID RANGE  '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-STD-RURAL-CHECK      '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-STAND-RURAL       '.
+           05  FILLER PIC X(14) VALUE '(BLANK)       '.
+           05  FILLER PIC X(40) VALUE
+               'STD AMOUNT RURAL FIELD NOT SET (NO FLR) '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-SCH-YRBLANK          '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-SOL-COM-DEP-HOSP-Y'.
+           05  FILLER PIC X(14) VALUE '(BLANK)       '.
+           05  FILLER PIC X(40) VALUE
+               'SCH COST REPORT BASE-YEAR FLAG NOT SET  '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-SCH-YR82             '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-SOL-COM-DEP-HOSP-Y'.
+           05  FILLER PIC X(14) VALUE '82            '.
+           05  FILLER PIC X(40) VALUE
+               'SOLE COMMUNITY HOSPITAL BASE YEAR FY82  '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-SCH-YR87             '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-SOL-COM-DEP-HOSP-Y'.
+           05  FILLER PIC X(14) VALUE '87            '.
+           05  FILLER PIC X(40) VALUE
+               'SOLE COMMUNITY HOSPITAL BASE YEAR FY87  '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-LOW-VOL25PCT         '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-TEMP-RELIEF-IND   '.
+           05  FILLER PIC X(14) VALUE 'Y             '.
+           05  FILLER PIC X(40) VALUE
+               'LOW VOLUME HOSPITAL - 25 PCT PAY ADD-ON '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-WI-GEO          '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-SPEC-PAY-IND '.
+           05  FILLER PIC X(14) VALUE 'N             '.
+           05  FILLER PIC X(40) VALUE
+               'STANDARD GEOGRAPHIC CBSA WAGE INDEX     '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-WI-RECLASS      '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-SPEC-PAY-IND '.
+           05  FILLER PIC X(14) VALUE 'Y             '.
+           05  FILLER PIC X(40) VALUE
+               'RECLASSIFIED TO ANOTHER CBSA WAGE INDEX '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-WI-SPECIAL      '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-SPEC-PAY-IND '.
+           05  FILLER PIC X(14) VALUE '1,2           '.
+           05  FILLER PIC X(40) VALUE
+               'HOLD-HARMLESS OR RECLASS W/ SPECIAL WI  '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-WI-DUAL         '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-SPEC-PAY-IND '.
+           05  FILLER PIC X(14) VALUE 'D             '.
+           05  FILLER PIC X(40) VALUE
+               'DUAL RECLASS - WAGE INDEX AND STD AMT   '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-WI-BLANK        '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-SPEC-PAY-IND '.
+           05  FILLER PIC X(14) VALUE '(BLANK),0     '.
+           05  FILLER PIC X(40) VALUE
+               'NO CBSA WAGE INDEX RECLASSIFICATION     '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-HOSP-QUAL-MET   '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-HOSP-QUAL-IND'.
+           05  FILLER PIC X(14) VALUE '1             '.
+           05  FILLER PIC X(40) VALUE
+               'QUALIFIES FOR RECLASS ON WAGE INDEX ONLY'.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-HOSP-QUAL-25PER '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-HOSP-QUAL-IND'.
+           05  FILLER PIC X(14) VALUE '2             '.
+           05  FILLER PIC X(40) VALUE
+               'QUALIFIES VIA THE 25 PCT WAGE TEST      '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-HOSP-QUAL-BOTH  '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-HOSP-QUAL-IND'.
+           05  FILLER PIC X(14) VALUE '3             '.
+           05  FILLER PIC X(40) VALUE
+               'QUALIFIES UNDER BOTH RECLASS CRITERIA   '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-CBSA-STD-RURAL-CHECK '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-CBSA-STAND-RURAL  '.
+           05  FILLER PIC X(14) VALUE '(BLANK)       '.
+           05  FILLER PIC X(40) VALUE
+               'CBSA STD AMOUNT RURAL FIELD NOT SET     '.
+
+           05  FILLER PIC X(27) VALUE 'P-NEW-IND-PRIOR-YEAR       '.
+           05  FILLER PIC X(24) VALUE 'P-NEW-SUPP-WI-IND       '.
+           05  FILLER PIC X(14) VALUE '1             '.
+           05  FILLER PIC X(40) VALUE
+               'SUPPLEMENTAL WAGE INDEX USES PRIOR YEAR '.
+
+       01  PROV-DICT-TABLE REDEFINES PROV-DICT-DATA.
+           05  PROV-DICT-ENTRY OCCURS 42 TIMES
+                       INDEXED BY PROV-DICT-IDX.
+               10  PD-COND-NAME       PIC X(27).
+               10  PD-FIELD-NAME      PIC X(24).
+               10  PD-VALUE-SET       PIC X(14).
+               10  PD-DESC-TEXT       PIC X(40).
