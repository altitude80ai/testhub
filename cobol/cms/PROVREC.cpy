@@ -0,0 +1,104 @@
+      ********************************************************
+      *                 PROVREC COPYBOOK                     *
+      *        PROV-RECORD (RAW PROVIDER FILE RECORD)         *
+      *------------------------------------------------------*
+      *  SAME LAYOUT AS PROV-RECORD IN PPDRV215'S LINKAGE     *
+      *  SECTION - THE THREE RAW SEGMENTS THAT PPDRV215       *
+      *  UNPACKS INTO PROV-NEW-HOLD.                          *
+      ********************************************************
+       01  PROV-RECORD.
+           05  PROV-RECORD1               PIC X(80).
+      ********************************************************
+      *  PROV-DATE-VIEW / PROV-FYE-VIEW REDEFINE THE SAME     *
+      *  BYTES AS PROV-NEWREC-HOLD1/HOLD2 IN PPDRV215'S       *
+      *  PROV-NEW-HOLD (PROV-RECORD IS MOVED TO PROV-NEW-HOLD *
+      *  BYTE FOR BYTE), GIVING BATCH PROGRAMS A NAMED VIEW   *
+      *  OF THE PROVIDER'S EFFECTIVE, FY-BEGIN, REPORT,       *
+      *  TERMINATION, AND FISCAL-YEAR-END DATES WITHOUT       *
+      *  RECODING PPDRV215'S UNPACK LOGIC.                    *
+      ********************************************************
+           05  PROV-DATE-VIEW REDEFINES PROV-RECORD1.
+               10  FILLER                 PIC X(16).
+               10  PV-EFF-DATE            PIC 9(08).
+               10  PV-FY-BEGIN-DATE       PIC 9(08).
+               10  PV-REPORT-DATE         PIC 9(08).
+               10  PV-TERM-DATE           PIC 9(08).
+               10  FILLER                 PIC X(32).
+      ********************************************************
+      *  PROV-TYPE-VIEW REDEFINES THE SAME BYTES AS             *
+      *  P-NEW-PROVIDER-TYPE IN PROV-NEWREC-HOLD1, GIVING BATCH  *
+      *  PROGRAMS A NAMED VIEW OF THE PROVIDER'S CMS PROVIDER-   *
+      *  TYPE CODE (INDIAN HEALTH SERVICE, REDESIGNATED RURAL,   *
+      *  ETC).                                                   *
+      ********************************************************
+           05  PROV-TYPE-VIEW REDEFINES PROV-RECORD1.
+               10  FILLER                 PIC X(54).
+               10  PV-PROVIDER-TYPE       PIC X(02).
+                   88  PV-INDIAN-HEALTH-SERVICE  VALUE '08'.
+                   88  PV-REDESIGNATED-RURAL-YR1 VALUE '09'.
+                   88  PV-REDESIGNATED-RURAL-YR2 VALUE '10'.
+               10  FILLER                 PIC X(24).
+      ********************************************************
+      *  PROV-STATE-VIEW REDEFINES THE SAME BYTES AS            *
+      *  P-NEW-STATE IN PROV-NEWREC-HOLD1 (THE STATE PREFIX OF   *
+      *  THE PROVIDER NUMBER), GIVING BATCH PROGRAMS A NAMED     *
+      *  VIEW OF THE PROVIDER'S STATE CODE FOR ALASKA/HAWAII     *
+      *  COST-OF-LIVING-ADJUSTMENT VALIDATION.                   *
+      ********************************************************
+           05  PROV-STATE-VIEW REDEFINES PROV-RECORD1.
+               10  FILLER                 PIC X(10).
+               10  PV-STATE               PIC X(02).
+                   88  PV-STATE-ALASKA      VALUE '02'.
+                   88  PV-STATE-HAWAII      VALUE '12'.
+               10  FILLER                 PIC X(68).
+           05  PROV-RECORD2               PIC X(80).
+           05  PROV-FYE-VIEW REDEFINES PROV-RECORD2.
+               10  FILLER                 PIC X(49).
+               10  PV-FYE-DATE            PIC 9(08).
+               10  FILLER                 PIC X(23).
+      ********************************************************
+      *  PROV-BEDSIZE-VIEW REDEFINES THE SAME BYTES AS         *
+      *  P-NEW-BED-SIZE IN PROV-NEWREC-HOLD2, GIVING BATCH      *
+      *  PROGRAMS A NAMED VIEW OF THE PROVIDER'S BED SIZE FOR   *
+      *  DSH BED-SIZE/CBSA-SIZE CLASSIFICATION REPORTING.       *
+      ********************************************************
+           05  PROV-BEDSIZE-VIEW REDEFINES PROV-RECORD2.
+               10  FILLER                 PIC X(16).
+               10  PV-BED-SIZE            PIC 9(05).
+               10  FILLER                 PIC X(59).
+      ********************************************************
+      *  PROV-RECLASS-VIEW REDEFINES THE SAME BYTE AS          *
+      *  P-NEW-CBSA-SPEC-PAY-IND IN PROV-NEWREC-HOLD2, GIVING   *
+      *  BATCH PROGRAMS A NAMED VIEW OF THE PROVIDER'S CBSA     *
+      *  WAGE-INDEX RECLASSIFICATION/SPECIAL-PAY INDICATOR.     *
+      ********************************************************
+           05  PROV-RECLASS-VIEW REDEFINES PROV-RECORD2.
+               10  FILLER                 PIC X(57).
+               10  PV-CBSA-SPEC-PAY-IND   PIC X(01).
+                   88  PV-CBSA-WI-GEO       VALUE 'N'.
+                   88  PV-CBSA-WI-RECLASS   VALUE 'Y'.
+                   88  PV-CBSA-WI-SPECIAL   VALUE '1' '2'.
+                   88  PV-CBSA-WI-DUAL      VALUE 'D'.
+                   88  PV-CBSA-WI-BLANK     VALUE ' ' '0'.
+               10  FILLER                 PIC X(22).
+      ********************************************************
+      *  PROV-CBSA-VIEW REDEFINES THE SAME BYTES AS            *
+      *  P-NEW-CBSA-GEO-LOC IN PROV-NEWREC-HOLD2, GIVING BATCH  *
+      *  PROGRAMS A NAMED VIEW OF THE PROVIDER'S ASSIGNED CBSA  *
+      *  FOR COUNTY-CODE/CBSA CROSS-REFERENCE VALIDATION.       *
+      ********************************************************
+           05  PROV-CBSA-VIEW REDEFINES PROV-RECORD2.
+               10  FILLER                 PIC X(59).
+               10  PV-CBSA-GEO-LOC        PIC X(05).
+               10  FILLER                 PIC X(16).
+           05  PROV-RECORD3               PIC X(150).
+      ********************************************************
+      *  PROV-COUNTY-VIEW REDEFINES THE SAME BYTES AS          *
+      *  P-NEW-COUNTY-CODE IN PROV-NEWREC-HOLD3, GIVING BATCH   *
+      *  PROGRAMS A NAMED VIEW OF THE PROVIDER'S COUNTY CODE    *
+      *  FOR COUNTY-CODE/CBSA CROSS-REFERENCE VALIDATION.       *
+      ********************************************************
+           05  PROV-COUNTY-VIEW REDEFINES PROV-RECORD3.
+               10  FILLER                 PIC X(98).
+               10  PV-COUNTY-CODE         PIC 9(05).
+               10  FILLER                 PIC X(47).
