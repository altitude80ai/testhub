@@ -0,0 +1,23 @@
+      ********************************************************
+      *                NTECHTAB COPYBOOK                     *
+      *              NEW-TECH-TABLE RECORD                    *
+      *------------------------------------------------------*
+      *  DATA-DRIVEN REPLACEMENT FOR THE PER-DRUG 88-LEVEL    *
+      *  VALUE CLAUSES FORMERLY HARDCODED IN NTECH211.CPY AND *
+      *  PPCAL215'S NEW-TECH-ADD-ON RATE/CAP IF-CHAIN.  ONE   *
+      *  ROW PER NEW-TECHNOLOGY PROCEDURE CODE, WITH ITS      *
+      *  EFFECTIVE DATE RANGE, PERCENT-OF-COST ADD-ON RATE,   *
+      *  AND PER-CASE MAXIMUM UNREIMBURSED COST (CAP), SO     *
+      *  MID-YEAR CMS TECHNOLOGY ADDS ARE A DATA CHANGE, NOT  *
+      *  A CODE CHANGE.  LOADED ONCE BY THE BATCH DRIVER AND  *
+      *  PASSED DOWN THROUGH PPDRV215 TO PPCAL215, THE SAME   *
+      *  WAY MSAX-WI-TABLE/CBSA-WI-TABLE ARE.                 *
+      ********************************************************
+       01  NEW-TECH-TABLE.
+           05  NT-ENTRY OCCURS 100 TIMES
+                        INDEXED BY NT-IDX NT-SIDX.
+               10  NT-PROC-CODE         PIC X(07).
+               10  NT-EFF-DATE          PIC 9(08).
+               10  NT-END-DATE          PIC 9(08).
+               10  NT-ADDON-PCT         PIC 9V99.
+               10  NT-ADDON-CAP         PIC 9(07)V9(02).
