@@ -0,0 +1,25 @@
+      ********************************************************
+      *                 WITABLE COPYBOOK                     *
+      *       MSAX-WI-TABLE / CBSA-WI-TABLE RECORDS           *
+      *------------------------------------------------------*
+      *  SAME LAYOUT AS THE MSAX-WI-TABLE AND CBSA-WI-TABLE   *
+      *  IN PPDRV215'S LINKAGE SECTION.                       *
+      ********************************************************
+       01  MSAX-WI-TABLE.
+           05  M-MSAX-DATA                OCCURS 9000
+                                          INDEXED BY MU1 MU2 MU3.
+               10  M-MSAX-MSA             PIC X(4).
+               10  M-MSAX-SIZE            PIC X(01).
+               10  M-MSAX-EFF-DATE        PIC X(08).
+               10  M-MSAX-WAGE-INDX1      PIC S9(02)V9(04).
+               10  M-MSAX-WAGE-INDX2      PIC S9(02)V9(04).
+
+       01  CBSA-WI-TABLE.
+           05  T-CBSA-DATA                  OCCURS 8000
+                                          INDEXED BY MA1 MA2 MA3.
+               10  T-CBSA                   PIC X(5).
+               10  T-CBSA-SIZE              PIC X(01).
+               10  T-CBSA-EFF-DATE          PIC X(08).
+               10  T-CBSA-WAGE-INDX1        PIC S9(02)V9(04).
+               10  T-CBSA-WAGE-INDX2        PIC S9(02)V9(04).
+               10  T-CBSA-WAGE-INDX3        PIC S9(02)V9(04).
