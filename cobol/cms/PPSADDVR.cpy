@@ -0,0 +1,81 @@
+      ********************************************************
+      *                PPSADDVR COPYBOOK                     *
+      *        PPS-ADDITIONAL-VARIABLES RESULT RECORD         *
+      *------------------------------------------------------*
+      *  SAME LAYOUT AS PPS-ADDITIONAL-VARIABLES IN           *
+      *  PPDRV215'S LINKAGE SECTION.                          *
+      ********************************************************
+       01  PPS-ADDITIONAL-VARIABLES.
+           02  PPS-VARIABLES-SECTION1.
+               05  PPS-HSP-PCT                PIC 9(01)V9(02).
+               05  PPS-FSP-PCT                PIC 9(01)V9(02).
+               05  PPS-NAT-PCT                PIC 9(01)V9(02).
+               05  PPS-REG-PCT                PIC 9(01)V9(02).
+               05  PPS-CMI-ADJ-CPD            PIC 9(05)V9(02).
+               05  PPS-UPDATE-FACTOR          PIC 9(01)V9(05).
+               05  PPS-DRG-WT                 PIC 9(02)V9(04).
+               05  PPS-NAT-LABOR              PIC 9(05)V9(02).
+               05  PPS-NAT-NLABOR             PIC 9(05)V9(02).
+               05  PPS-REG-LABOR              PIC 9(05)V9(02).
+               05  PPS-REG-NLABOR             PIC 9(05)V9(02).
+               05  PPS-OPER-COLA              PIC 9(01)V9(03).
+               05  PPS-INTERN-RATIO           PIC 9(01)V9(04).
+               05  PPS-OPER-OUTLIER           PIC 9(07)V9(09).
+               05  PPS-OPER-BILL-COSTS        PIC 9(07)V9(09).
+               05  PPS-OPER-DOLLAR-THRESHOLD  PIC 9(07)V9(09).
+               05  PPS-DSCHG-FRCTN            PIC 9(1)V9999.
+               05  PPS-DRG-WT-FRCTN           PIC 9(2)V9999.
+               05  PPS-CAPITAL-VARIABLES.
+                   10  PPS-CAPI-TOTAL-PAY         PIC S9(07)V9(02).
+                   10  PPS-CAPI-HSP               PIC S9(07)V9(02).
+                   10  PPS-CAPI-FSP               PIC S9(07)V9(02).
+                   10  PPS-CAPI-OUTLIER           PIC S9(07)V9(02).
+                   10  PPS-CAPI-OLD-HARM          PIC S9(07)V9(02).
+                   10  PPS-CAPI-DSH-ADJ           PIC S9(07)V9(02).
+                   10  PPS-CAPI-IME-ADJ           PIC S9(07)V9(02).
+                   10  PPS-CAPI-EXCEPTIONS        PIC S9(07)V9(02).
+               05  PPS-CAPITAL2-VARIABLES.
+                   10  PPS-CAPI2-PAY-CODE          PIC X(1).
+                   10  PPS-CAPI2-B-FSP             PIC S9(07)V9(02).
+                   10  PPS-CAPI2-B-OUTLIER         PIC S9(07)V9(02).
+           02  PPS-VARIABLES-SECTION2.
+               05  PPS-OTHER-VARIABLES.
+                   10  PPS-NON-TEMP-RELIEF-PAYMENT PIC 9(07)V9(02).
+                   10  PPS-NEW-TECH-PAY-ADD-ON     PIC 9(07)V9(02).
+                   10  PPS-ISLET-ISOL-PAY-ADD-ON   PIC 9(07)V9(02).
+                   10  PPS-LOW-VOL-PAYMENT         PIC 9(07)V9(02).
+           02  PPS-VARIABLES-SECTION3.
+               05  PPS-HVBP-HRR-DATA.
+                   10  PPS-VAL-BASED-PURCH-PARTIPNT PIC X.
+                   10  PPS-VAL-BASED-PURCH-ADJUST   PIC 9V9(11).
+                   10  PPS-HOSP-READMISS-REDUCTN    PIC X.
+                   10  PPS-HOSP-HRR-ADJUSTMT        PIC 9V9(4).
+               05  PPS-OPERATNG-DATA.
+                   10  PPS-MODEL1-BUNDLE-DISPRCNT  PIC V999.
+                   10  PPS-OPER-BASE-DRG-PAY       PIC 9(08)V99.
+                   10  PPS-OPER-HSP-AMT            PIC 9(08)V99.
+              10  PPS-PC-VARIABLES.
+                   15  PPS-OPER-DSH                PIC 9(01)V9(04).
+                   15  PPS-CAPI-DSH                PIC 9(01)V9(04).
+                   15  PPS-CAPI-HSP-PCT            PIC 9(01)V9(02).
+                   15  PPS-CAPI-FSP-PCT            PIC 9(01)V9(04).
+                   15  PPS-ARITH-ALOS              PIC 9(02)V9(01).
+                   15  PPS-PR-WAGE-INDEX           PIC 9(02)V9(04).
+                   15  PPS-TRANSFER-ADJ            PIC 9(01)V9(04).
+                   15  PPS-PC-HMO-FLAG             PIC X(01).
+                   15  PPS-PC-COT-FLAG             PIC X(01).
+                   15  PPS-OPER-HSP-PART2          PIC 9(07)V9(02).
+                   15  PPS-BUNDLE-ADJUST-AMT       PIC S9(07)V99.
+              10  PPS-ADDITIONAL-PAY-INFO-DATA.
+                   15  PPS-UNCOMP-CARE-AMOUNT         PIC S9(07)V9(02).
+                   15  PPS-BUNDLE-ADJUST-AMT          PIC S9(07)V9(02).
+                   15  PPS-VAL-BASED-PURCH-ADJUST-AMT PIC S9(07)V9(02).
+                   15  PPS-READMIS-ADJUST-AMT         PIC S9(07)V9(02).
+              10  PPS-ADDITIONAL-PAY-INFO-DATA2.
+                   15  PPS-HAC-PROG-REDUC-IND         PIC X.
+                   15  PPS-EHR-PROG-REDUC-IND         PIC X.
+                   15  PPS-EHR-ADJUST-AMT             PIC S9(07)V9(02).
+                   15  PPS-STNDRD-VALUE               PIC S9(07)V9(02).
+                   15  PPS-HAC-PAYMENT-AMT            PIC S9(07)V9(02).
+                   15  PPS-FLX7-PAYMENT               PIC S9(07)V9(02).
+              10  PPS-FILLER                          PIC X(0897).
