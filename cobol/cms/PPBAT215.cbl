@@ -0,0 +1,4048 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.           PPBAT215.
+000120*AUTHOR.   DDS TEAM.
+000130*UPDATE.   FY 2021 PRODUCTION.
+000140*
+000150*REMARKS.  - BATCH WRAPPER AROUND PPDRV215.
+000160*          - READS A SEQUENTIAL FILE OF BILL-DATA-2021
+000170*            EXTRACT RECORDS, LOOKS UP EACH BILL'S PROVIDER
+000180*            RECORD AND THE RUN'S WAGE INDEX TABLES, CALLS
+000190*            PPDRV215 (WHICH IN TURN DISPATCHES TO THE
+000200*            FISCAL-YEAR-SPECIFIC PPCAL__ MODULE), AND WRITES
+000210*            THE PPS-DATA PRICING RESULT FOR EACH BILL TO AN
+000220*            OUTPUT EXTRACT FILE.
+000230*          - LETS OPERATIONS RE-PRICE A FULL MONTH OF
+000240*            DISCHARGES OVERNIGHT INSTEAD OF FEEDING PPDRV215
+000250*            ONE BILL AT A TIME FROM A ONE-OFF TEST HARNESS.
+000260 DATE-COMPILED.
+000270****************************************************************
+000280*   THE RESPONSIBILITY FOR INSTALLING, MODIFYING, TESTING,     *
+000290*   MAINTAINING, AND VERIFYING THE ACCURACY OF THIS PROGRAM    *
+000300*   IS THAT OF THE USER.                                       *
+000310****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.            IBM-370.
+000350 OBJECT-COMPUTER.            IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT BILL-FILE-IN    ASSIGN TO BILLIN
+000390                            ORGANIZATION IS SEQUENTIAL.
+000400     SELECT PROV-MAST-FILE  ASSIGN TO PROVMAST
+000410                            ORGANIZATION IS SEQUENTIAL.
+000420     SELECT MSAX-WI-FILE    ASSIGN TO MSAXWI
+000430                            ORGANIZATION IS SEQUENTIAL.
+000440     SELECT CBSA-WI-FILE    ASSIGN TO CBSAWI
+000450                            ORGANIZATION IS SEQUENTIAL.
+000460     SELECT COUNTY-CBSA-FILE ASSIGN TO CNTYCBSA
+000470                            ORGANIZATION IS SEQUENTIAL.
+000480     SELECT CBSA-XREF-OUT   ASSIGN TO CBSAXREF
+000490                            ORGANIZATION IS LINE SEQUENTIAL.
+000500     SELECT PPS-FILE-OUT    ASSIGN TO PPSOUT
+000510                            ORGANIZATION IS SEQUENTIAL.
+000520     SELECT PAY-SUMMARY-OUT ASSIGN TO PAYSUM
+000530                            ORGANIZATION IS LINE SEQUENTIAL.
+000540     SELECT RECON-FILE-OUT  ASSIGN TO RECONOUT
+000550                            ORGANIZATION IS SEQUENTIAL.
+000560     SELECT EDIT-ERROR-OUT  ASSIGN TO EDITERR
+000570                            ORGANIZATION IS LINE SEQUENTIAL.
+000580     SELECT NEW-TECH-FILE   ASSIGN TO NEWTECH
+000590                            ORGANIZATION IS SEQUENTIAL.
+000600     SELECT DRG-HIST-FILE   ASSIGN TO DRGHIST
+000610                            ORGANIZATION IS SEQUENTIAL.
+000620     SELECT WI-AUDIT-OUT    ASSIGN TO WIAUDIT
+000630                            ORGANIZATION IS LINE SEQUENTIAL.
+000640     SELECT DISPATCH-COV-OUT ASSIGN TO DISPCOV
+000650                            ORGANIZATION IS LINE SEQUENTIAL.
+000660     SELECT LOW-VOL-OUT     ASSIGN TO LOWVOL
+000670                            ORGANIZATION IS LINE SEQUENTIAL.
+000680     SELECT HMO-BILL-OUT    ASSIGN TO HMOOUT
+000690                            ORGANIZATION IS SEQUENTIAL.
+000700     SELECT VBP-HRR-OUT     ASSIGN TO VBPHRR
+000710                            ORGANIZATION IS LINE SEQUENTIAL.
+000720     SELECT UNCOMP-CARE-OUT ASSIGN TO UCCARE
+000730                            ORGANIZATION IS LINE SEQUENTIAL.
+000740     SELECT ISLET-OUT       ASSIGN TO ISLETOUT
+000750                            ORGANIZATION IS LINE SEQUENTIAL.
+000760     SELECT CART-OUT        ASSIGN TO CARTOUT
+000770                            ORGANIZATION IS LINE SEQUENTIAL.
+000780     SELECT PR-WI-OUT       ASSIGN TO PRWIOUT
+000790                            ORGANIZATION IS LINE SEQUENTIAL.
+000800     SELECT FLOOR-OUT       ASSIGN TO FLOOROUT
+000810                            ORGANIZATION IS LINE SEQUENTIAL.
+000820     SELECT WI-HIST-OUT     ASSIGN TO WIHIST
+000830                            ORGANIZATION IS LINE SEQUENTIAL.
+000840     SELECT NEWHOSP-OUT     ASSIGN TO NEWHOSP
+000850                            ORGANIZATION IS LINE SEQUENTIAL.
+000860     SELECT HAC-OUT         ASSIGN TO HACOUT
+000870                            ORGANIZATION IS LINE SEQUENTIAL.
+000880     SELECT EHR-OUT         ASSIGN TO EHROUT
+000890                            ORGANIZATION IS LINE SEQUENTIAL.
+000900     SELECT XFER-OUT        ASSIGN TO XFEROUT
+000910                            ORGANIZATION IS LINE SEQUENTIAL.
+000920     SELECT PASSTHRU-OUT    ASSIGN TO PASSTHRU
+000930                            ORGANIZATION IS LINE SEQUENTIAL.
+000940     SELECT BPCI-OUT        ASSIGN TO BPCIOUT
+000950                            ORGANIZATION IS LINE SEQUENTIAL.
+000960     SELECT SUPP-WI-OUT     ASSIGN TO SUPPWI
+000970                            ORGANIZATION IS LINE SEQUENTIAL.
+000980     SELECT PROV-TIMELINE-OUT ASSIGN TO PROVTMLN
+000990                            ORGANIZATION IS LINE SEQUENTIAL.
+001000     SELECT RTC-FREQ-OUT    ASSIGN TO RTCFREQ
+001010                            ORGANIZATION IS LINE SEQUENTIAL.
+001020     SELECT NDC-DEMO-OUT    ASSIGN TO NDCDEMO
+001030                            ORGANIZATION IS LINE SEQUENTIAL.
+001040     SELECT FLX7-OUT        ASSIGN TO FLX7OUT
+001050                            ORGANIZATION IS LINE SEQUENTIAL.
+001060     SELECT DSH-BEDCBSA-OUT ASSIGN TO DSHBEDCB
+001070                            ORGANIZATION IS LINE SEQUENTIAL.
+001080     SELECT IHS-RECLASS-OUT ASSIGN TO IHSRECL
+001090                            ORGANIZATION IS LINE SEQUENTIAL.
+001100     SELECT OUTLIER-RECON-OUT ASSIGN TO OUTLRECN
+001110                            ORGANIZATION IS LINE SEQUENTIAL.
+001120     SELECT CAPI-GAF-OUT    ASSIGN TO CAPIGAF
+001130                            ORGANIZATION IS LINE SEQUENTIAL.
+001140     SELECT TWO-MIDNIGHT-OUT ASSIGN TO TWOMIDOT
+001150                            ORGANIZATION IS LINE SEQUENTIAL.
+001160     SELECT MODEL1-LOWVOL-OUT ASSIGN TO MDL1LV
+001170                            ORGANIZATION IS LINE SEQUENTIAL.
+001180     SELECT PROV-DICT-OUT ASSIGN TO PROVDICT
+001190                            ORGANIZATION IS LINE SEQUENTIAL.
+001200     SELECT BILL-TYPE-OUT   ASSIGN TO BILLTYPE
+001210                            ORGANIZATION IS LINE SEQUENTIAL.
+001220     SELECT DRG480-OUT      ASSIGN TO DRG480
+001230                            ORGANIZATION IS LINE SEQUENTIAL.
+001240     SELECT OUTM-OUT        ASSIGN TO OUTMOUT
+001250                            ORGANIZATION IS LINE SEQUENTIAL.
+001260     SELECT PRIORYR-BLEND-OUT ASSIGN TO PYBLEND
+001270                            ORGANIZATION IS LINE SEQUENTIAL.
+001280     SELECT BN-FACTOR-OUT   ASSIGN TO BNFACTOR
+001290                            ORGANIZATION IS LINE SEQUENTIAL.
+001300     SELECT COLA-VALID-OUT  ASSIGN TO COLAVLD
+001310                            ORGANIZATION IS LINE SEQUENTIAL.
+001320     SELECT LARGURB-FLR-OUT ASSIGN TO LURBFLR
+001330                            ORGANIZATION IS LINE SEQUENTIAL.
+001340     SELECT REFTAB-MON-OUT  ASSIGN TO REFTABMN
+001350                            ORGANIZATION IS LINE SEQUENTIAL.
+001360     SELECT CALC-VERS-OUT   ASSIGN TO CALCVERS
+001370                            ORGANIZATION IS LINE SEQUENTIAL.
+001380     SELECT DRG-YOY-OUT     ASSIGN TO DRGYOY
+001390                            ORGANIZATION IS LINE SEQUENTIAL.
+001400     SELECT REMIT-FILE-OUT  ASSIGN TO REMITOUT
+001410                            ORGANIZATION IS SEQUENTIAL.
+001420     SELECT PROV-PERF-OUT   ASSIGN TO PROVPERF
+001430                            ORGANIZATION IS LINE SEQUENTIAL.
+001440     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+001450                            ORGANIZATION IS LINE SEQUENTIAL
+001460                            FILE STATUS IS WK-CHKPT-STATUS.
+001470     SELECT OUTLIER-RECON-PARM ASSIGN TO OUTRPARM
+001480                            ORGANIZATION IS LINE SEQUENTIAL
+001490                            FILE STATUS IS WK-OUTRPARM-STATUS.
+001500 DATA DIVISION.
+001510 FILE SECTION.
+001520*----------------------------------------------------------*
+001530* INPUT BILL EXTRACT - ONE BILL-DATA-2021 RECORD PER BILL. *
+001540*----------------------------------------------------------*
+001550 FD  BILL-FILE-IN
+001560     RECORDING MODE IS F.
+001570 COPY BILDAT21.
+001580*----------------------------------------------------------*
+001590* PROVIDER MASTER - KEY + RAW PROV-RECORD BLOB.  LOADED    *
+001600* INTO MEMORY ONCE PER RUN AND SEARCHED BY PROVIDER NO.    *
+001610*----------------------------------------------------------*
+001620 FD  PROV-MAST-FILE
+001630     RECORDING MODE IS F.
+001640 01  PROV-MAST-REC.
+001650     05  PM-PROVIDER-NO         PIC X(06).
+001660     05  PM-PROV-RECORD         PIC X(310).
+001670*----------------------------------------------------------*
+001680* WAGE INDEX RATE FILES - LOADED ONCE INTO MSAX-WI-TABLE   *
+001690* AND CBSA-WI-TABLE FOR THE WHOLE RUN.                     *
+001700*----------------------------------------------------------*
+001710 FD  MSAX-WI-FILE
+001720     RECORDING MODE IS F.
+001730 01  MSAX-IN-REC.
+001740     05  MI-MSAX-MSA            PIC X(04).
+001750     05  MI-MSAX-SIZE           PIC X(01).
+001760     05  MI-MSAX-EFF-DATE       PIC X(08).
+001770     05  MI-MSAX-WAGE-INDX1     PIC S9(02)V9(04).
+001780     05  MI-MSAX-WAGE-INDX2     PIC S9(02)V9(04).
+001790 FD  CBSA-WI-FILE
+001800     RECORDING MODE IS F.
+001810 01  CBSA-IN-REC.
+001820     05  CI-CBSA                PIC X(05).
+001830     05  CI-CBSA-SIZE            PIC X(01).
+001840     05  CI-CBSA-EFF-DATE        PIC X(08).
+001850     05  CI-CBSA-WAGE-INDX1      PIC S9(02)V9(04).
+001860     05  CI-CBSA-WAGE-INDX2      PIC S9(02)V9(04).
+001870     05  CI-CBSA-WAGE-INDX3      PIC S9(02)V9(04).
+001880*----------------------------------------------------------*
+001890* COUNTY-TO-CBSA CROSSWALK FILE - THE STANDARD MAPPING     *
+001900* LOADED ONCE INTO COUNTY-CBSA-TABLE FOR THE WHOLE RUN, SO  *
+001910* A PROVIDER'S STORED COUNTY CODE AND CBSA ASSIGNMENT CAN  *
+001920* BE CROSS-CHECKED AGAINST IT.                              *
+001930*----------------------------------------------------------*
+001940 FD  COUNTY-CBSA-FILE
+001950     RECORDING MODE IS F.
+001960 01  COUNTY-CBSA-IN-REC.
+001970     05  CX-COUNTY-CODE          PIC 9(05).
+001980     05  CX-CBSA                 PIC X(05).
+001990*----------------------------------------------------------*
+002000* COUNTY-CODE/CBSA CROSS-REFERENCE VALIDATION REPORT - ONE  *
+002010* LINE PER PROVIDER WHOSE STORED COUNTY CODE AND CBSA        *
+002020* ASSIGNMENT DISAGREE WITH THE STANDARD CROSSWALK.           *
+002030*----------------------------------------------------------*
+002040 FD  CBSA-XREF-OUT
+002050     RECORDING MODE IS F.
+002060 01  CBSA-XREF-LINE              PIC X(80).
+002070*----------------------------------------------------------*
+002080* OUTPUT PRICING EXTRACT - ONE RESULT ROW PER BILL PRICED. *
+002090*----------------------------------------------------------*
+002100 FD  PPS-FILE-OUT
+002110     RECORDING MODE IS F.
+002120 01  PPS-OUT-REC.
+002130     05  PO-PROVIDER-NO          PIC X(06).
+002140     05  PO-DRG                  PIC 9(03).
+002150     05  PO-DISCHARGE-DATE       PIC 9(08).
+002160     05  PO-PPS-RTC              PIC 9(02).
+002170     05  PO-PPS-WAGE-INDX        PIC 9(02)V9(04).
+002180     05  PO-PPS-TOTAL-PAYMENT    PIC 9(07)V9(02).
+002190     05  PO-PPS-OPER-HSP-PART    PIC 9(06)V9(02).
+002200     05  PO-PPS-OPER-FSP-PART    PIC 9(06)V9(02).
+002210     05  PO-PPS-OPER-OUTLIER-PART PIC 9(07)V9(02).
+002220     05  PO-PPS-OPER-DSH-ADJ     PIC 9(06)V9(02).
+002230     05  PO-PPS-CALC-VERS        PIC X(05).
+002240*----------------------------------------------------------*
+002250* DOWNSTREAM REMITTANCE EXTRACT - ONE RECORD PER BILL PRICED, *
+002260* CARRYING THE SUBMITTED CHARGES, ALLOWED/PAID AMOUNT,        *
+002270* PATIENT RESPONSIBILITY, AND ADJUSTMENT REASON CODE A        *
+002280* REMITTANCE (835-STYLE) PROCESSOR NEEDS TO BUILD THE         *
+002290* PAYMENT ADVICE WITHOUT RE-DERIVING THEM FROM PPS-DATA.       *
+002300*----------------------------------------------------------*
+002310 FD  REMIT-FILE-OUT
+002320     RECORDING MODE IS F.
+002330 01  REMIT-OUT-REC.
+002340     05  RM-PROVIDER-NO          PIC X(06).
+002350     05  RM-DRG                  PIC 9(03).
+002360     05  RM-DISCHARGE-DATE       PIC 9(08).
+002370     05  RM-CLAIM-STATUS-CODE    PIC X(02).
+002380     05  RM-SUBMITTED-CHARGES    PIC 9(09)V9(02).
+002390     05  RM-ALLOWED-AMOUNT       PIC 9(07)V9(02).
+002400     05  RM-PAID-AMOUNT          PIC 9(07)V9(02).
+002410     05  RM-PATIENT-RESP-AMOUNT  PIC 9(07)V9(02).
+002420     05  RM-ADJ-REASON-CODE      PIC X(03).
+002430     05  RM-ADJ-AMOUNT           PIC 9(07)V9(02).
+002440*----------------------------------------------------------*
+002450* MULTI-PROVIDER BATCH PERFORMANCE/TIMING REPORT - ONE LINE  *
+002460* PER PROVIDER-NUMBER BREAK IN THE INPUT, CARRYING THE       *
+002470* BILL COUNT, TOTAL PAYMENT, AND ELAPSED WALL-CLOCK TIME     *
+002480* THIS BATCH RUN SPENT PRICING THAT PROVIDER'S BILLS.        *
+002490*----------------------------------------------------------*
+002500 FD  PROV-PERF-OUT
+002510     RECORDING MODE IS F.
+002520 01  PROV-PERF-LINE              PIC X(80).
+002530*----------------------------------------------------------*
+002540* PER-BILL PAYMENT SUMMARY REPORT - OPERATING/CAPITAL/     *
+002550* OUTLIER/DSH/IME/NEW-TECH, ITEMIZED FOR REIMBURSEMENT      *
+002560* ANALYSTS SO THEY DON'T HAVE TO DECODE PPHOLDAR BY HAND.  *
+002570*----------------------------------------------------------*
+002580 FD  PAY-SUMMARY-OUT
+002590     RECORDING MODE IS F.
+002600 01  SUMMARY-LINE                PIC X(118).
+002610*----------------------------------------------------------*
+002620* PROVIDER/DRG PAYMENT RECONCILIATION EXTRACT - CONTROL     *
+002630* TOTALS ACCUMULATED ACROSS THE WHOLE RUN, ONE ROW PER      *
+002640* DISTINCT PROVIDER/DRG COMBINATION SEEN.                   *
+002650*----------------------------------------------------------*
+002660 FD  RECON-FILE-OUT
+002670     RECORDING MODE IS F.
+002680 01  RECON-OUT-REC.
+002690     05  RO-PROVIDER-NO          PIC X(06).
+002700     05  RO-DRG                  PIC 9(03).
+002710     05  RO-BILL-COUNT           PIC 9(07).
+002720     05  RO-TOTAL-CHARGES        PIC 9(09)V9(02).
+002730     05  RO-TOTAL-PAYMENT        PIC 9(09)V9(02).
+002740     05  RO-AVG-PAYMENT          PIC 9(09)V9(02).
+002750*----------------------------------------------------------*
+002760* EDIT-ERROR/REJECTION REPORT - ONE LINE PER BILL THAT      *
+002770* 1000-EDIT-THE-BILL-INFO (IN PPCAL215) REJECTED, WITH THE  *
+002780* RETURN CODE TRANSLATED INTO PLAIN LANGUAGE SO THE BILLING *
+002790* OFFICE DOESN'T HAVE TO LOOK UP PPS-RTC IN A MANUAL.       *
+002800*----------------------------------------------------------*
+002810 FD  EDIT-ERROR-OUT
+002820     RECORDING MODE IS F.
+002830 01  EDIT-ERROR-LINE             PIC X(70).
+002840*----------------------------------------------------------*
+002850* NEW-TECHNOLOGY ADD-ON RATE/CAP TABLE - PROCEDURE CODE,    *
+002860* EFFECTIVE DATE RANGE, PERCENT-OF-COST RATE, AND PER-CASE  *
+002870* COST CAP.  LOADED ONCE AND PASSED DOWN TO PPCAL215 VIA    *
+002880* PPDRV215 SO A MID-YEAR CMS TECHNOLOGY ADD IS A DATA       *
+002890* CHANGE INSTEAD OF A RECOMPILE.                            *
+002900*----------------------------------------------------------*
+002910 FD  NEW-TECH-FILE
+002920     RECORDING MODE IS F.
+002930 01  NEW-TECH-IN-REC.
+002940     05  NI-PROC-CODE            PIC X(07).
+002950     05  NI-EFF-DATE             PIC 9(08).
+002960     05  NI-END-DATE             PIC 9(08).
+002970     05  NI-ADDON-PCT            PIC 9V99.
+002980     05  NI-ADDON-CAP            PIC 9(07)V9(02).
+002990*----------------------------------------------------------*
+003000* PRIOR-FISCAL-YEAR DRG WEIGHT/ALOS/SHORT-STAY-CUTOFF       *
+003010* REFERENCE FILE - ONE RECORD PER DRG, CARRYING THE DRG'S   *
+003020* RELATIVE WEIGHT, ARITHMETIC AVERAGE LENGTH OF STAY, AND   *
+003030* SHORT-STAY OUTLIER DAY CUTOFF AS PUBLISHED FOR THE PRIOR  *
+003040* FISCAL YEAR, FOR THE YEAR-OVER-YEAR IMPACT SIMULATOR.     *
+003050*----------------------------------------------------------*
+003060 FD  DRG-HIST-FILE
+003070     RECORDING MODE IS F.
+003080 01  DRG-HIST-IN-REC.
+003090     05  DGI-DRG                 PIC 9(03).
+003100     05  DGI-PRIORYR-WT          PIC 9(01)V9(04).
+003110     05  DGI-PRIORYR-ALOS        PIC 9(02)V9(01).
+003120     05  DGI-PRIORYR-CUTOFF      PIC 9(02)V9(01).
+003130*----------------------------------------------------------*
+003140* WAGE INDEX LOOKUP AUDIT TRAIL - ONE LINE PER BILL PRICED,  *
+003150* SHOWING WHICH CBSA AND WHICH OVERRIDE (RURAL FLOOR,        *
+003160* OUTMIGRATION, SUPPLEMENTAL/PRIOR-YEAR, INDIAN HEALTH       *
+003170* SERVICE, PUERTO RICO) DETERMINED THE WAGE INDEX USED, SO   *
+003180* A PAYMENT DISPUTE CAN BE DEFENDED WITHOUT RE-TRACING       *
+003190* PPDRV215'S 0550-GET-CBSA BY HAND.                          *
+003200*----------------------------------------------------------*
+003210 FD  WI-AUDIT-OUT
+003220     RECORDING MODE IS F.
+003230 01  WI-AUDIT-LINE               PIC X(133).
+003240*----------------------------------------------------------*
+003250* FISCAL-YEAR DISPATCH COVERAGE REPORT - ONE LINE PER       *
+003260* PPCALxxx MODULE PPDRV215 CAN DISPATCH TO, WITH THE COUNT  *
+003270* OF BILLS THIS RUN ACTUALLY ROUTED TO IT.  A MODULE SHOWING*
+003280* A ZERO COUNT NEVER FIRED FOR THIS RUN'S DISCHARGE DATES.  *
+003290*----------------------------------------------------------*
+003300  FD  DISPATCH-COV-OUT
+003310      RECORDING MODE IS F.
+003320  01  DISPATCH-COV-LINE           PIC X(80).
+003330*----------------------------------------------------------*
+003340* LOW-VOLUME HOSPITAL ADD-ON ELIGIBILITY REPORT - ONE LINE  *
+003350* PER PRICED BILL WHOSE PROVIDER IS TEMPORARY-RELIEF-        *
+003360* ELIGIBLE (P-NEW-TEMP-RELIEF-IND = 'Y' AND A LOW-VOLUME     *
+003370* ADJUSTMENT FACTOR BETWEEN 0 AND .25), SHOWING THE FACTOR   *
+003380* USED AND THE DOLLAR ADD-ON PPCAL215 ACTUALLY PAID.         *
+003390*----------------------------------------------------------*
+003400 FD  LOW-VOL-OUT
+003410     RECORDING MODE IS F.
+003420 01  LOW-VOL-LINE                PIC X(80).
+003430*----------------------------------------------------------*
+003440* HMO/MEDICARE ADVANTAGE BILL STREAM - SAME LAYOUT AS       *
+003450* PPS-OUT-REC, HOLDING ONLY BILLS THAT CARRY CONDITION      *
+003460* CODE 04 (HMO/MA INFORMATION-ONLY BILL), SO THOSE CLAIMS   *
+003470* CAN BE ROUTED TO MANAGED-CARE RECONCILIATION SEPARATELY   *
+003480* FROM NORMAL FEE-FOR-SERVICE OUTPUT.                       *
+003490*----------------------------------------------------------*
+003500 FD  HMO-BILL-OUT
+003510     RECORDING MODE IS F.
+003520 01  HMO-OUT-REC.
+003530     05  HO-PROVIDER-NO          PIC X(06).
+003540     05  HO-DRG                  PIC 9(03).
+003550     05  HO-DISCHARGE-DATE       PIC 9(08).
+003560     05  HO-PPS-RTC              PIC 9(02).
+003570     05  HO-PPS-WAGE-INDX        PIC 9(02)V9(04).
+003580     05  HO-PPS-TOTAL-PAYMENT    PIC 9(07)V9(02).
+003590     05  HO-PPS-OPER-HSP-PART    PIC 9(06)V9(02).
+003600     05  HO-PPS-OPER-FSP-PART    PIC 9(06)V9(02).
+003610     05  HO-PPS-OPER-OUTLIER-PART PIC 9(07)V9(02).
+003620     05  HO-PPS-OPER-DSH-ADJ     PIC 9(06)V9(02).
+003630     05  HO-PPS-CALC-VERS        PIC X(05).
+003640*----------------------------------------------------------*
+003650* VBP/HRR EXCEPTION LOG - ONE LINE PER BILL WHERE PPCAL215   *
+003660* RETURNED PPS-RTC 65 (INVALID/BLANK PSF READMISSION FLAG    *
+003670* OR ADJUSTMENT) OR PPS-RTC 68 (INVALID VALUE-BASED-         *
+003680* PURCHASING PARTICIPANT FLAG), SO THE PROVIDER'S PSF DATA   *
+003690* CAN BE CORRECTED WITHOUT DIGGING THROUGH THE GENERAL       *
+003700* EDIT-ERROR REPORT FOR THESE TWO SPECIFIC CODES.            *
+003710*----------------------------------------------------------*
+003720 FD  VBP-HRR-OUT
+003730     RECORDING MODE IS F.
+003740 01  VBP-HRR-LINE                PIC X(90).
+003750*----------------------------------------------------------*
+003760* UNCOMPENSATED CARE (FACTOR 3) PAYMENT TRENDING REPORT -    *
+003770* ONE LINE PER PROVIDER PER DISCHARGE-DATE YEAR SEEN THIS    *
+003780* RUN, SHOWING BILL COUNT AND TOTAL FACTOR 3 UNCOMPENSATED   *
+003790* CARE PAYMENT (PPS-UNCOMP-CARE-AMOUNT), SO A PROVIDER'S     *
+003800* DSH/UNCOMPENSATED-CARE PAYMENTS CAN BE TRENDED YEAR OVER   *
+003810* YEAR WITHOUT RE-SUMMARIZING PPS-FILE-OUT BY HAND.          *
+003820*----------------------------------------------------------*
+003830 FD  UNCOMP-CARE-OUT
+003840     RECORDING MODE IS F.
+003850 01  UNCOMP-CARE-LINE            PIC X(80).
+003860*----------------------------------------------------------*
+003870* ISLET CELL TRANSPLANT ADD-ON ELIGIBILITY CROSS-CHECK       *
+003880* REPORT - ONE LINE PER BILL PPCAL215 RETURNED A NON-ZERO    *
+003890* PPS-ISLET-ISOL-PAY-ADD-ON FOR (18,848.00 FOR ONE           *
+003900* QUALIFYING ISLET-ISOLATION PROCEDURE, 37,696.00 FOR MORE   *
+003910* THAN ONE), SO THE CLINICAL DOCUMENTATION TEAM CAN CROSS-   *
+003920* CHECK THE PAID COUNT AGAINST THE DIAGNOSIS/PROCEDURE       *
+003930* CODES ACTUALLY BILLED.                                     *
+003940*----------------------------------------------------------*
+003950 FD  ISLET-OUT
+003960     RECORDING MODE IS F.
+003970 01  ISLET-LINE                  PIC X(80).
+003980*----------------------------------------------------------*
+003990* CAR-T / CLINICAL-TRIAL NO-COST PRODUCT REPORT - ONE LINE   *
+004000* PER MS-DRG 018 BILL, SHOWING WHETHER DIAGNOSIS CODE Z00.6  *
+004010* AND CONDITION CODE ZB (NO-COST PRODUCT) OR ZC (NON-NO-     *
+004020* COST PRODUCT) WERE PRESENT, SO THE 0.17 CAR-T/CLINICAL-    *
+004030* TRIAL WEIGHT REDUCTION PPCAL215'S 2800-CART-CLIN-TRIAL-    *
+004040* REDUC PARAGRAPH APPLIES CAN BE CROSS-CHECKED AGAINST THE   *
+004050* RESULTING DRG WEIGHT AND PAYMENT.                          *
+004060*----------------------------------------------------------*
+004070 FD  CART-OUT
+004080     RECORDING MODE IS F.
+004090 01  CART-LINE                   PIC X(90).
+004100*----------------------------------------------------------*
+004110* PUERTO RICO WAGE INDEX PARALLEL REPORT - ONE LINE PER      *
+004120* BILL WHERE PPDRV215'S 0550-GET-CBSA APPLIED A PUERTO RICO  *
+004130* SPECIFIC WAGE INDEX, SHOWING THE PR WAGE INDEX SIDE BY     *
+004140* SIDE WITH THE NATIONAL WAGE INDEX AND THE FINAL BLENDED    *
+004150* WAGE INDEX ACTUALLY USED TO PRICE THE BILL.                *
+004160*----------------------------------------------------------*
+004170 FD  PR-WI-OUT
+004180     RECORDING MODE IS F.
+004190 01  PR-WI-LINE                  PIC X(80).
+004200*----------------------------------------------------------*
+004210* RURAL FLOOR / IMPUTED FLOOR CHANGE-IMPACT REPORT - ONE     *
+004220* LINE PER BILL WHERE PPDRV215'S 2300-2015-FWD-FLOOR-CBSA    *
+004230* RAISED THE CBSA WAGE INDEX, SHOWING THE WAGE INDEX BEFORE  *
+004240* AND AFTER THE FLOOR WAS APPLIED ALONGSIDE THE BILL'S       *
+004250* RESULTING TOTAL PAYMENT.                                   *
+004260*----------------------------------------------------------*
+004270 FD  FLOOR-OUT
+004280     RECORDING MODE IS F.
+004290 01  FLOOR-LINE                  PIC X(90).
+004300*----------------------------------------------------------*
+004310* PROVIDER WAGE INDEX HISTORY FILE - ONE LINE PER DISTINCT   *
+004320* PROVIDER/FISCAL-YEAR-MODULE COMBINATION SEEN THIS RUN,      *
+004330* APPENDED TO THE END OF THE FILE EVERY RUN (REGARDLESS OF   *
+004340* RESTART STATUS) SO A PROVIDER'S CBSA WAGE INDEX CAN BE      *
+004350* TRACKED ACROSS FISCAL YEARS WITHOUT RE-RUNNING OLDER FYS.   *
+004360*----------------------------------------------------------*
+004370 FD  WI-HIST-OUT
+004380     RECORDING MODE IS F.
+004390 01  WI-HIST-LINE                PIC X(40).
+004400*----------------------------------------------------------*
+004410* NEW-HOSPITAL / COST-TO-CHARGE-RATIO NO-OUTLIER REPORT -    *
+004420* ONE LINE PER BILL WHERE PPCAL215 ZEROED OUT THE CAPITAL    *
+004430* COST OUTLIER THRESHOLD BECAUSE THE PROVIDER IS A NEW       *
+004440* HOSPITAL WITHOUT ITS OWN ESTABLISHED CAPITAL COST-TO-      *
+004450* CHARGE RATIO, SO NO CAPITAL OUTLIER PAYMENT COULD BE MADE. *
+004460*----------------------------------------------------------*
+004470 FD  NEWHOSP-OUT
+004480     RECORDING MODE IS F.
+004490 01  NEWHOSP-LINE                PIC X(90).
+004500*----------------------------------------------------------*
+004510* HOSPITAL ACQUIRED CONDITION (HAC) PENALTY IMPACT REPORT -  *
+004520* ONE LINE PER BILL WHERE THE PROVIDER IS IN THE HAC        *
+004530* PROGRAM'S BOTTOM QUARTILE, SHOWING THE 1% PAYMENT          *
+004540* REDUCTION AMOUNT AND THE RESULTING TOTAL PAYMENT.          *
+004550*----------------------------------------------------------*
+004560 FD  HAC-OUT
+004570     RECORDING MODE IS F.
+004580 01  HAC-LINE                    PIC X(80).
+004590*----------------------------------------------------------*
+004600* EHR MEANINGFUL-USE PAYMENT REDUCTION REPORT - ONE LINE PER *
+004610* BILL WHERE THE PROVIDER FAILED TO DEMONSTRATE MEANINGFUL   *
+004620* USE OF CERTIFIED EHR TECHNOLOGY, SHOWING THE MARKET-       *
+004630* BASKET REDUCTION AMOUNT AND THE RESULTING TOTAL PAYMENT.   *
+004640*----------------------------------------------------------*
+004650 FD  EHR-OUT
+004660     RECORDING MODE IS F.
+004670 01  EHR-LINE                    PIC X(80).
+004680*----------------------------------------------------------*
+004690* SHORT-STAY TRANSFER POLICY (PER-DIEM/50-50 BLEND) AUDIT     *
+004700* REPORT - ONE LINE PER BILL PAID UNDER THE PER-DIEM OR      *
+004710* POST-ACUTE 50/50 BLEND TRANSFER POLICY (REVIEW CODES 03,   *
+004720* 06, 09, 11), SHOWING THE BILL'S LENGTH OF STAY AGAINST     *
+004730* THE DRG'S AVERAGE LENGTH OF STAY AND THE RESULTING         *
+004740* PAYMENT, SO THE TRANSFER ADJUSTMENT PPCAL215 APPLIED       *
+004750* CAN BE AUDITED.                                            *
+004760*----------------------------------------------------------*
+004770 FD  XFER-OUT
+004780     RECORDING MODE IS F.
+004790 01  XFER-LINE                   PIC X(90).
+004800*----------------------------------------------------------*
+004810* PASS-THROUGH COST ITEMIZATION REPORT - ONE LINE PER HMO/MA *
+004820* BILL, SHOWING THE LENGTH-OF-STAY-BASED MISCELLANEOUS PASS- *
+004830* THROUGH ADD-ON AMOUNT PPCAL215'S 3850-HMO-IME-ADJ          *
+004840* PARAGRAPH COMPUTES (THE PROVIDER'S MISC PASS-THROUGH RATE  *
+004850* LESS ORGAN ACQUISITION AND DIRECT MEDICAL EDUCATION,       *
+004860* TIMES LENGTH OF STAY).                                     *
+004870*----------------------------------------------------------*
+004880 FD  PASSTHRU-OUT
+004890     RECORDING MODE IS F.
+004900 01  PASSTHRU-LINE               PIC X(80).
+004910*----------------------------------------------------------*
+004920* BPCI MODEL 1 BUNDLE-PAYMENT DEMONSTRATION PARTICIPATION     *
+004930* REPORT - ONE LINE PER BILL PRICED UNDER A NONZERO MODEL 1   *
+004940* BUNDLE DISCOUNT PERCENTAGE, SHOWING THE DISCOUNT PERCENT,   *
+004950* THE RESULTING BUNDLE PAYMENT ADJUSTMENT, AND TOTAL PAYMENT. *
+004960*----------------------------------------------------------*
+004970 FD  BPCI-OUT
+004980     RECORDING MODE IS F.
+004990 01  BPCI-LINE                   PIC X(80).
+005000*----------------------------------------------------------*
+005010* SUPPLEMENTAL WAGE INDEX OVERRIDE TRACKING REPORT - ONE     *
+005020* LINE PER BILL WHERE PPDRV215'S 0550-GET-CBSA APPLIED A     *
+005030* SUPPLEMENTAL OR PRIOR-YEAR WAGE INDEX OVERRIDE IN PLACE OF *
+005040* THE STANDARD CBSA WAGE INDEX.                              *
+005050*----------------------------------------------------------*
+005060 FD  SUPP-WI-OUT
+005070     RECORDING MODE IS F.
+005080 01  SUPP-WI-LINE                PIC X(80).
+005090*----------------------------------------------------------*
+005100* PROVIDER EFFECTIVE-DATE TIMELINE / HISTORY VIEW - ONE LINE *
+005110* PER PROVIDER IN THE PROVIDER MASTER, SHOWING THE          *
+005120* EFFECTIVE, FY-BEGIN, TERMINATION, AND FISCAL-YEAR-END     *
+005130* DATES CARRIED ON THE PROVIDER RECORD.  WRITTEN ONCE AT    *
+005140* STARTUP FROM THE FULLY-LOADED PROVIDER TABLE, INDEPENDENT *
+005150* OF WHICH BILLS THE RUN ACTUALLY PRICES.                   *
+005160*----------------------------------------------------------*
+005170 FD  PROV-TIMELINE-OUT
+005180     RECORDING MODE IS F.
+005190 01  PROV-TIMELINE-LINE          PIC X(80).
+005200*----------------------------------------------------------*
+005210* PPS RETURN-CODE (RTC) REFERENCE AND FREQUENCY REPORT -     *
+005220* ONE LINE PER RTC-DESC-ENTRY ROW, SHOWING THE RETURN CODE,  *
+005230* ITS PLAIN-LANGUAGE DESCRIPTION, AND HOW MANY BILLS THIS    *
+005240* RUN PRICED WITH THAT RETURN CODE.                          *
+005250*----------------------------------------------------------*
+005260 FD  RTC-FREQ-OUT
+005270     RECORDING MODE IS F.
+005280 01  RTC-FREQ-LINE               PIC X(80).
+005290*----------------------------------------------------------*
+005300* NDC DRUG-CODE AND DEMO-CODE ARRAY VALIDATION EXCEPTION     *
+005310* REPORT - ONE LINE PER B-21-NDC-DATA OR B-21-DEMO-DATA      *
+005320* ARRAY ENTRY THAT IS NEITHER SPACES NOR NUMERIC.            *
+005330*----------------------------------------------------------*
+005340 FD  NDC-DEMO-OUT
+005350     RECORDING MODE IS F.
+005360 01  NDC-DEMO-LINE               PIC X(80).
+005370*----------------------------------------------------------*
+005380* RURAL COMMUNITY HOSPITAL DEMONSTRATION (FLX7) PAYMENT      *
+005390* REPORT - ONE LINE PER BILL PRICED WITH A NON-ZERO FLX7     *
+005400* DEMONSTRATION PAYMENT AMOUNT.                              *
+005410*----------------------------------------------------------*
+005420 FD  FLX7-OUT
+005430     RECORDING MODE IS F.
+005440 01  FLX7-LINE                   PIC X(80).
+005450*----------------------------------------------------------*
+005460* DSH BED-SIZE/CBSA-SIZE CLASSIFICATION EXCEPTION REPORT -   *
+005470* ONE LINE PER BILL WHERE THE PROVIDER'S BED-SIZE/CBSA-SIZE  *
+005480* CLASSIFICATION PLACED IT IN THE UNCAPPED DSH CATEGORY      *
+005490* (100+ BEDS URBAN, OR 500+ BEDS RURAL) AND THE OPERATING    *
+005500* DSH PERCENTAGE ACTUALLY EXCEEDED THE 12% CAP THAT WOULD    *
+005510* OTHERWISE HAVE APPLIED.                                    *
+005520*----------------------------------------------------------*
+005530 FD  DSH-BEDCBSA-OUT
+005540     RECORDING MODE IS F.
+005550 01  DSH-BEDCBSA-LINE            PIC X(80).
+005560*----------------------------------------------------------*
+005570* INDIAN HEALTH SERVICE AND RECLASSIFIED-RURAL WAGE INDEX    *
+005580* USAGE REPORT - ONE LINE PER BILL WHOSE WAGE INDEX CAME     *
+005590* FROM THE INDIAN-HEALTH-SERVICE OVERRIDE, OR WHOSE          *
+005600* PROVIDER IS CBSA-RECLASSIFIED, OR WHOSE PROVIDER TYPE IS   *
+005610* A REDESIGNATED-RURAL HOSPITAL.                             *
+005620*----------------------------------------------------------*
+005630 FD  IHS-RECLASS-OUT
+005640     RECORDING MODE IS F.
+005650 01  IHS-RECLASS-LINE            PIC X(80).
+005660*----------------------------------------------------------*
+005670* OUTLIER RECONCILIATION BATCH-MODE EXTRACT - ONE LINE PER    *
+005680* PROVIDER/DRG COMBINATION ACCUMULATING DAY-OUTLIER AND       *
+005690* COST-OUTLIER BILL COUNTS AND TOTAL OUTLIER PAYMENT.         *
+005700* WRITTEN ONLY WHEN OUTLIER-RECON-MODE IS ON FOR THIS RUN.    *
+005710*----------------------------------------------------------*
+005720 FD  OUTLIER-RECON-OUT
+005730     RECORDING MODE IS F.
+005740 01  OUTLIER-RECON-LINE          PIC X(80).
+005750*----------------------------------------------------------*
+005760* CAPITAL OLD-HOLD-HARMLESS / GAF AND LARGE-URBAN BLEND       *
+005770* REPORT - ONE LINE PER BILL WITH A NONZERO CAPITAL PAYMENT, *
+005780* SHOWING THE OLD-HOLD-HARMLESS AMOUNT, THE NATIONAL AND     *
+005790* PUERTO RICO GEOGRAPHIC ADJUSTMENT FACTORS, THE BLENDED     *
+005800* GAF ACTUALLY APPLIED, THE LARGE-URBAN ADD-ON FACTOR, AND   *
+005810* THE RESULTING TOTAL CAPITAL PAYMENT.                       *
+005820*----------------------------------------------------------*
+005830 FD  CAPI-GAF-OUT
+005840     RECORDING MODE IS F.
+005850 01  CAPI-GAF-LINE               PIC X(90).
+005860*----------------------------------------------------------*
+005870* TWO-MIDNIGHT / SHORT-STAY POLICY ADJUSTMENT FACTOR REPORT -*
+005880* ONE LINE PER BILL WHOSE CBSA FELL IN THE TWO-MIDNIGHT      *
+005890* MSA RANGE (9400-9900) AND WHOSE MID-TAB FACTOR WAS NOT     *
+005900* THE NEUTRAL VALUE OF 1.0000, SHOWING THE FACTOR PPCAL215   *
+005910* APPLIED ALONGSIDE THE BILL'S RESULTING TOTAL PAYMENT.      *
+005920*----------------------------------------------------------*
+005930 FD  TWO-MIDNIGHT-OUT
+005940     RECORDING MODE IS F.
+005950 01  TWO-MIDNIGHT-LINE           PIC X(80).
+005960*----------------------------------------------------------*
+005970* MODEL 1 BUNDLE / LOW-VOLUME STACKING VALIDATION REPORT -  *
+005980* ONE LINE PER BILL WHERE THE LOW-VOLUME HOSPITAL ADD-ON    *
+005990* AND THE BPCI MODEL 1 BUNDLE DISCOUNT BOTH FIRED ON THE    *
+006000* SAME CLAIM, SHOWING EACH ADJUSTMENT'S DOLLAR EFFECT       *
+006010* SEPARATELY SO THE STACKING ORDER CAN BE CONFIRMED.        *
+006020*----------------------------------------------------------*
+006030 FD  MODEL1-LOWVOL-OUT
+006040     RECORDING MODE IS F.
+006050 01  MODEL1-LOWVOL-LINE          PIC X(90).
+006060*----------------------------------------------------------*
+006070* PROVIDER-TYPE/CBSA DATA-DICTIONARY REPORT - ONE LINE PER  *
+006080* 88-LEVEL CONDITION NAME DEFINED ON THE PROVIDER RECORD,   *
+006090* WRITTEN ONCE PER RUN FROM THE PROV-DICT-TABLE REFERENCE   *
+006100* DATA SO ANALYSTS CAN LOOK UP WHAT A CODE MEANS WITHOUT    *
+006110* READING THE COPYBOOK.                                     *
+006120*----------------------------------------------------------*
+006130 FD  PROV-DICT-OUT
+006140     RECORDING MODE IS F.
+006150 01  PROV-DICT-LINE              PIC X(110).
+006160*----------------------------------------------------------*
+006170* REVIEW-CODE/BILL-TYPE DISTRIBUTION REPORT - ONE LINE PER   *
+006180* BILL-TYPE-DESC-ENTRY ROW, SHOWING THE REVIEW CODE, ITS     *
+006190* PLAIN-LANGUAGE MEANING, AND HOW MANY BILLS THIS RUN        *
+006200* PRICED WITH THAT REVIEW CODE.                              *
+006210*----------------------------------------------------------*
+006220 FD  BILL-TYPE-OUT
+006230     RECORDING MODE IS F.
+006240 01  BILL-TYPE-LINE              PIC X(80).
+006250*----------------------------------------------------------*
+006260* DRG-480 SPECIAL-PAYMENT CLAIM TRACKING REPORT - ONE LINE   *
+006270* PER BILL PAID UNDER THE REVIEW-CODE-08 (N-PAY-DRG-480)     *
+006280* SPECIAL PAYMENT METHODOLOGY.                               *
+006290*----------------------------------------------------------*
+006300 FD  DRG480-OUT
+006310     RECORDING MODE IS F.
+006320 01  DRG480-LINE                 PIC X(80).
+006330*----------------------------------------------------------*
+006340* RURAL OUTMIGRATION WAGE-INDEX ADJUSTMENT REPORT - ONE      *
+006350* LINE PER BILL WHERE PPDRV215'S 0550-GET-CBSA APPLIED THE   *
+006360* COUNTY'S OUTMIGRATION ADD-ON (WA-OUTM-FIRED).              *
+006370*----------------------------------------------------------*
+006380 FD  OUTM-OUT
+006390     RECORDING MODE IS F.
+006400 01  OUTM-LINE                   PIC X(80).
+006410*----------------------------------------------------------*
+006420* PRIOR-YEAR WAGE-INDEX TRANSITION BLEND TRACKING REPORT -   *
+006430* ONE LINE PER BILL WHERE PPDRV215 BLENDED IN THE PROVIDER'S  *
+006440* PRIOR-YEAR WAGE INDEX (WA-PRIOR-YEAR-WI-USED), SHOWING      *
+006450* THE PRIOR-YEAR VALUE AGAINST THE FINAL BLENDED RESULT.      *
+006460*----------------------------------------------------------*
+006470 FD  PRIORYR-BLEND-OUT
+006480     RECORDING MODE IS F.
+006490 01  PRIORYR-BLEND-LINE          PIC X(80).
+006500*----------------------------------------------------------*
+006510* BUDGET-NEUTRALITY FACTOR-CHAIN REPORT - ONE LINE PER BILL  *
+006520* SHOWING THE NATIONAL LABOR/NONLABOR SHARE, WAGE INDEX,     *
+006530* OPERATING COLA, UPDATE FACTOR, AND DRG WEIGHT THAT PPDRV215 *
+006540* COMBINED TO BUILD THE OPERATING FEDERAL PAYMENT RATE FOR    *
+006550* THIS BILL, SO THE FULL CHAIN CAN BE COMPARED BILL-FOR-BILL   *
+006560* ACROSS RUNS WHEN ANY OF THOSE RATE-SETTING FACTORS CHANGE.   *
+006570*----------------------------------------------------------*
+006580 FD  BN-FACTOR-OUT
+006590     RECORDING MODE IS F.
+006600 01  BN-FACTOR-LINE              PIC X(80).
+006610*----------------------------------------------------------*
+006620* ALASKA/HAWAII COLA VALIDATION EXCEPTION REPORT - ONE LINE   *
+006630* PER BILL WHERE THE COST-OF-LIVING ADJUSTMENT PPDRV215        *
+006640* APPLIED DISAGREES WITH THE PROVIDER'S STATE: AN ALASKA OR    *
+006650* HAWAII PROVIDER PRICED WITH NO COLA, OR A COLA APPLIED TO    *
+006660* A PROVIDER OUTSIDE THOSE TWO STATES.                         *
+006670*----------------------------------------------------------*
+006680 FD  COLA-VALID-OUT
+006690     RECORDING MODE IS F.
+006700 01  COLA-VALID-LINE             PIC X(80).
+006710*----------------------------------------------------------*
+006720* LARGE-URBAN WAGE-INDEX FLOOR COMPLIANCE REPORT - ONE LINE   *
+006730* FOR EVERY BILL IN A LARGE-URBAN CBSA (WA-CBSA-SIZE = 'L')    *
+006740* WHERE THE RURAL/IMPUTED WAGE-INDEX FLOOR FIRED, SHOWING THE  *
+006750* WAGE INDEX BEFORE AND AFTER THE FLOOR WAS APPLIED AND         *
+006760* FLAGGING THE RARE CASE WHERE THE FLOOR LOWERED RATHER THAN   *
+006770* RAISED THE WAGE INDEX, WHICH CMS POLICY NEVER ALLOWS.        *
+006780*----------------------------------------------------------*
+006790 FD  LARGURB-FLR-OUT
+006800     RECORDING MODE IS F.
+006810 01  LARGURB-FLR-LINE            PIC X(80).
+006820*----------------------------------------------------------*
+006830* WAGE-INDEX/CBSA REFERENCE TABLE CAPACITY/REFRESH MONITOR -   *
+006840* ONE LINE PER IN-MEMORY REFERENCE TABLE LOADED IN 1000-        *
+006850* INITIALIZE, SHOWING HOW MANY ROWS THIS RUN'S EXTRACT FILE      *
+006860* ACTUALLY LOADED AGAINST THE TABLE'S OCCURS CAPACITY, SO A      *
+006870* TABLE THAT IS NEARING ITS CAPACITY (RISKING SILENT TABLE     *
+006880* TRUNCATION) OR THAT LOADED ZERO ROWS (A STALE OR MISSING       *
+006890* REFRESH FILE) IS CAUGHT BEFORE IT AFFECTS PRICING.             *
+006900*----------------------------------------------------------*
+006910 FD  REFTAB-MON-OUT
+006920     RECORDING MODE IS F.
+006930 01  REFTAB-MON-LINE             PIC X(80).
+006940*----------------------------------------------------------*
+006950* PRICER VERSION-CONSISTENCY EXCEPTION REPORT - ONE LINE     *
+006960* PER BILL WHERE THE CAL-VERSION LITERAL PPS-CALC-VERS       *
+006970* CAME BACK WITH DOES NOT MATCH THE PPCALxxx MODULE          *
+006980* WA-FY-MODULE-DISPATCHED SAYS PPDRV215 ACTUALLY DISPATCHED  *
+006990* THE BILL TO, SIGNALLING A MISMATCHED OR STALE PRICING      *
+007000* MODULE LOAD.                                               *
+007010*----------------------------------------------------------*
+007020 FD  CALC-VERS-OUT
+007030     RECORDING MODE IS F.
+007040 01  CALC-VERS-LINE              PIC X(90).
+007050*----------------------------------------------------------*
+007060* DRG WEIGHT/ALOS/SHORT-STAY-CUTOFF YEAR-OVER-YEAR IMPACT    *
+007070* SIMULATOR - ONE LINE PER BILL WHOSE DRG IS FOUND IN THE    *
+007080* DRG-HIST-TABLE, SHOWING THIS FISCAL YEAR'S DRG WEIGHT,      *
+007090* AVERAGE LENGTH OF STAY, AND SHORT-STAY CUTOFF SIDE BY SIDE *
+007100* WITH THE PRIOR FISCAL YEAR'S PUBLISHED VALUES AND THE      *
+007110* RESULTING PAYMENT IMPACT OF THE WEIGHT CHANGE ALONE.        *
+007120*----------------------------------------------------------*
+007130 FD  DRG-YOY-OUT
+007140     RECORDING MODE IS F.
+007150 01  DRG-YOY-LINE                PIC X(100).
+007160*----------------------------------------------------------*
+007170* RESTART CHECKPOINT FILE - HOLDS THE COUNT OF BILLS         *
+007180* SUCCESSFULLY PRICED SO FAR IN THIS RUN, REWRITTEN EVERY    *
+007190* WK-CHECKPOINT-INTERVAL BILLS.  IF THE RUN ABENDS, A        *
+007200* RESTART READS THIS COUNT AND SKIPS THAT MANY BILL-FILE-IN  *
+007210* RECORDS INSTEAD OF RE-PRICING THEM.  CLEARED TO EMPTY ON A *
+007220* NORMAL END OF RUN.                                         *
+007230*----------------------------------------------------------*
+007240 FD  CHECKPOINT-FILE
+007250     RECORDING MODE IS F.
+007260 01  CHECKPOINT-REC              PIC X(07).
+007270*----------------------------------------------------------*
+007280* OUTLIER RECONCILIATION MODE CONTROL CARD - A SINGLE 'Y'/'N' *
+007290* RECORD TELLING THIS RUN WHETHER TO ACCUMULATE AND WRITE     *
+007300* THE OUTLIER RECONCILIATION EXTRACT.  IF THE CONTROL FILE    *
+007310* IS MISSING, THE RUN DEFAULTS TO MODE OFF.                   *
+007320*----------------------------------------------------------*
+007330 FD  OUTLIER-RECON-PARM
+007340     RECORDING MODE IS F.
+007350 01  OUTLIER-RECON-PARM-REC      PIC X(01).
+007360 WORKING-STORAGE SECTION.
+007370 01  W-STORAGE-REF                  PIC X(48)  VALUE
+007380     'P P B A T 2 1 5 - W O R K I N G   S T O R A G E'.
+007390 01  BAT-VERSION                    PIC X(05) VALUE 'B21.5'.
+007400*----------------------------------------------------------*
+007410* SWITCHES.                                                *
+007420*----------------------------------------------------------*
+007430 01  WK-SWITCHES.
+007440     05  WK-BILL-EOF            PIC X(01) VALUE 'N'.
+007450         88  BILL-AT-EOF        VALUE 'Y'.
+007460     05  WK-PROV-MAST-EOF       PIC X(01) VALUE 'N'.
+007470         88  PROV-MAST-AT-EOF   VALUE 'Y'.
+007480     05  WK-MSAX-EOF            PIC X(01) VALUE 'N'.
+007490         88  MSAX-AT-EOF        VALUE 'Y'.
+007500     05  WK-CBSA-EOF            PIC X(01) VALUE 'N'.
+007510         88  CBSA-AT-EOF        VALUE 'Y'.
+007520     05  WK-NEWTECH-EOF         PIC X(01) VALUE 'N'.
+007530         88  NEWTECH-AT-EOF     VALUE 'Y'.
+007540     05  WK-CNTYCBSA-EOF        PIC X(01) VALUE 'N'.
+007550         88  CNTYCBSA-AT-EOF    VALUE 'Y'.
+007560     05  WK-DRGHIST-EOF         PIC X(01) VALUE 'N'.
+007570         88  DRGHIST-AT-EOF     VALUE 'Y'.
+007580     05  WK-PROV-FOUND-SW       PIC X(01) VALUE 'N'.
+007590         88  PROV-WAS-FOUND     VALUE 'Y'.
+007600     05  WK-HMO-BILL-SW         PIC X(01) VALUE 'N'.
+007610         88  BILL-IS-HMO        VALUE 'Y'.
+007620     05  WK-OUTLIER-RECON-SW    PIC X(01) VALUE 'N'.
+007630         88  OUTLIER-RECON-MODE VALUE 'Y'.
+007640*----------------------------------------------------------*
+007650* RUN COUNTERS.                                             *
+007660*----------------------------------------------------------*
+007670 01  WK-COUNTERS.
+007680     05  WK-BILLS-READ          PIC 9(07) VALUE ZEROES.
+007690     05  WK-BILLS-PRICED        PIC 9(07) VALUE ZEROES.
+007700     05  WK-BILLS-NO-PROVIDER   PIC 9(07) VALUE ZEROES.
+007710     05  WK-PROV-COUNT          PIC 9(05) VALUE ZEROES.
+007720     05  WK-MSAX-COUNT          PIC 9(05) VALUE ZEROES.
+007730     05  WK-CBSA-COUNT          PIC 9(05) VALUE ZEROES.
+007740     05  WK-NEWTECH-COUNT       PIC 9(03) VALUE ZEROES.
+007750     05  WK-CNTYCBSA-COUNT      PIC 9(05) VALUE ZEROES.
+007760     05  WK-DRGHIST-COUNT       PIC 9(03) VALUE ZEROES.
+007770     05  WK-BILLS-REJECTED      PIC 9(07) VALUE ZEROES.
+007780*----------------------------------------------------------*
+007790* RESTART/CHECKPOINT CONTROLS.                               *
+007800*----------------------------------------------------------*
+007810 01  WK-CHKPT-STATUS            PIC X(02) VALUE SPACES.
+007820 01  WK-RESTART-COUNT           PIC 9(07) VALUE ZEROES.
+007830 01  WK-CHECKPOINT-INTERVAL     PIC 9(05) VALUE 01000.
+007840 01  WK-CHECKPOINT-SW           PIC X(01) VALUE 'N'.
+007850     88  RUN-IS-A-RESTART       VALUE 'Y'.
+007860 01  WK-CHECKPOINT-EDIT         PIC 9(07) VALUE ZEROES.
+007870 01  WK-CHECKPOINT-QUOT         PIC 9(07) VALUE ZEROES.
+007880 01  WK-CHECKPOINT-REMAINDER    PIC 9(07) VALUE ZEROES.
+007890 01  WK-OUTRPARM-STATUS         PIC X(02) VALUE SPACES.
+007900*----------------------------------------------------------*
+007910* PER-BILL PAYMENT SUMMARY REPORT LINE.                    *
+007920*----------------------------------------------------------*
+007930 01  WK-SUMMARY-HEADING1.
+007940     05  FILLER                  PIC X(09) VALUE 'PROVIDER '.
+007950     05  FILLER                  PIC X(05) VALUE 'DRG  '.
+007960     05  FILLER                  PIC X(10) VALUE 'DISCHARGE '.
+007970     05  FILLER                  PIC X(12) VALUE '  OPER-HSP  '.
+007980     05  FILLER                  PIC X(12) VALUE '  OPER-FSP  '.
+007990     05  FILLER                  PIC X(12) VALUE ' OPER-OUTLR '.
+008000     05  FILLER                  PIC X(12) VALUE '  OPER-DSH  '.
+008010     05  FILLER                  PIC X(12) VALUE '  OPER-IME  '.
+008020     05  FILLER                  PIC X(12) VALUE ' CAPI-TOTAL '.
+008030     05  FILLER                  PIC X(12) VALUE '  NEW-TECH  '.
+008040     05  FILLER                  PIC X(10) VALUE 'TOTAL-PAY '.
+008050 01  WK-SUMMARY-DETAIL-LINE.
+008060     05  WK-SUM-PROVIDER-NO      PIC X(06).
+008070     05  FILLER                  PIC X(03) VALUE SPACES.
+008080     05  WK-SUM-DRG              PIC 9(03).
+008090     05  FILLER                  PIC X(02) VALUE SPACES.
+008100     05  WK-SUM-DISCHARGE-DATE   PIC 9(08).
+008110     05  FILLER                  PIC X(02) VALUE SPACES.
+008120     05  WK-SUM-OPER-HSP         PIC ZZZ,ZZ9.99.
+008130     05  FILLER                  PIC X(02) VALUE SPACES.
+008140     05  WK-SUM-OPER-FSP         PIC ZZZ,ZZ9.99.
+008150     05  FILLER                  PIC X(02) VALUE SPACES.
+008160     05  WK-SUM-OPER-OUTLIER     PIC ZZZ,ZZ9.99.
+008170     05  FILLER                  PIC X(02) VALUE SPACES.
+008180     05  WK-SUM-OPER-DSH         PIC ZZZ,ZZ9.99.
+008190     05  FILLER                  PIC X(02) VALUE SPACES.
+008200     05  WK-SUM-OPER-IME         PIC ZZZ,ZZ9.99.
+008210     05  FILLER                  PIC X(02) VALUE SPACES.
+008220     05  WK-SUM-CAPI-TOTAL       PIC ZZZ,ZZ9.99.
+008230     05  FILLER                  PIC X(02) VALUE SPACES.
+008240     05  WK-SUM-NEW-TECH         PIC ZZZ,ZZ9.99.
+008250     05  FILLER                  PIC X(02) VALUE SPACES.
+008260     05  WK-SUM-TOTAL-PAYMENT    PIC ZZZ,ZZ9.99.
+008270*----------------------------------------------------------*
+008280* PROVIDER/DRG RECONCILIATION TABLE - ACCUMULATES BILL      *
+008290* COUNT, TOTAL CHARGES, AND TOTAL PAYMENT PER DISTINCT       *
+008300* PROVIDER/DRG COMBINATION ACROSS THE WHOLE RUN.             *
+008310*----------------------------------------------------------*
+008320 01  WK-RECON-COUNT              PIC 9(05) VALUE ZEROES.
+008330 01  RECON-TABLE.
+008340     05  RC-ENTRY OCCURS 5000 TIMES
+008350                  INDEXED BY RC-IDX RC-SIDX.
+008360         10  RC-PROVIDER-NO      PIC X(06).
+008370         10  RC-DRG              PIC 9(03).
+008380         10  RC-BILL-COUNT       PIC 9(07).
+008390         10  RC-TOTAL-CHARGES    PIC 9(09)V9(02).
+008400         10  RC-TOTAL-PAYMENT    PIC 9(09)V9(02).
+008410*----------------------------------------------------------*
+008420* OUTLIER RECONCILIATION TABLE - ACCUMULATES DAY-OUTLIER AND *
+008430* COST-OUTLIER BILL COUNTS AND TOTAL OUTLIER PAYMENT PER     *
+008440* DISTINCT PROVIDER/DRG COMBINATION.  ONLY POPULATED WHEN     *
+008450* OUTLIER-RECON-MODE IS ON FOR THIS RUN.                      *
+008460*----------------------------------------------------------*
+008470 01  WK-OUTL-RECON-COUNT         PIC 9(05) VALUE ZEROES.
+008480 01  OUTLIER-RECON-TABLE.
+008490     05  OR-ENTRY OCCURS 5000 TIMES
+008500                  INDEXED BY OR-IDX OR-SIDX.
+008510         10  OR-PROVIDER-NO      PIC X(06).
+008520         10  OR-DRG              PIC 9(03).
+008530         10  OR-DAYS-OUTLIER-CNT PIC 9(07).
+008540         10  OR-COST-OUTLIER-CNT PIC 9(07).
+008550         10  OR-TOTAL-OUTLIER-PAY PIC 9(09)V9(02).
+008560*----------------------------------------------------------*
+008570* UNCOMPENSATED CARE (FACTOR 3) TRENDING TABLE - ACCUMULATES *
+008580* BILL COUNT AND TOTAL UNCOMPENSATED CARE PAYMENT PER        *
+008590* DISTINCT PROVIDER/DISCHARGE-YEAR COMBINATION SEEN.         *
+008600*----------------------------------------------------------*
+008610 01  WK-UC-COUNT                 PIC 9(05) VALUE ZEROES.
+008620 01  WK-UC-DISCHG-YEAR           PIC 9(04).
+008630 01  UC-TABLE.
+008640     05  UC-ENTRY OCCURS 5000 TIMES
+008650                  INDEXED BY UC-IDX UC-SIDX.
+008660         10  UC-PROVIDER-NO      PIC X(06).
+008670         10  UC-YEAR             PIC 9(04).
+008680         10  UC-BILL-COUNT       PIC 9(07).
+008690         10  UC-TOTAL-AMOUNT     PIC 9(09)V9(02).
+008700*----------------------------------------------------------*
+008710* UNCOMPENSATED CARE TRENDING REPORT HEADING AND DETAIL.     *
+008720*----------------------------------------------------------*
+008730 01  WK-UC-HEADING1.
+008740     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+008750     05  FILLER              PIC X(06) VALUE 'YEAR  '.
+008760     05  FILLER              PIC X(08) VALUE 'BILLS   '.
+008770     05  FILLER              PIC X(20) VALUE 'TOTAL UNCOMP CARE'.
+008780 01  WK-UC-DETAIL-LINE.
+008790     05  WK-UC-PROVIDER-NO   PIC X(06).
+008800     05  FILLER              PIC X(03) VALUE SPACES.
+008810     05  WK-UC-YEAR          PIC 9(04).
+008820     05  FILLER              PIC X(03) VALUE SPACES.
+008830     05  WK-UC-BILL-COUNT    PIC ZZZ,ZZ9.
+008840     05  FILLER              PIC X(03) VALUE SPACES.
+008850     05  WK-UC-TOTAL-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+008860*----------------------------------------------------------*
+008870* PROVIDER WAGE INDEX HISTORY TABLE - ACCUMULATES THE LAST   *
+008880* CBSA/WAGE INDEX SEEN PER DISTINCT PROVIDER/FISCAL-YEAR-    *
+008890* MODULE COMBINATION SO A CROSS-FISCAL-YEAR HISTORY LINE CAN *
+008900* BE APPENDED TO A RUNNING HISTORY FILE AT END OF RUN.        *
+008910*----------------------------------------------------------*
+008920 01  WK-WIHIST-COUNT             PIC 9(05) VALUE ZEROES.
+008930 01  WIHIST-TABLE.
+008940     05  WIHIST-ENTRY OCCURS 5000 TIMES
+008950                  INDEXED BY WIHIST-IDX WIHIST-SIDX.
+008960         10  WIHIST-PROVIDER-NO  PIC X(06).
+008970         10  WIHIST-FY-MODULE    PIC X(08).
+008980         10  WIHIST-CBSA-USED    PIC X(05).
+008990         10  WIHIST-WAGE-INDEX   PIC S9(02)V9(04).
+009000* EDIT-ERROR/REJECTION REPORT HEADING AND DETAIL LINE.       *
+009010*----------------------------------------------------------*
+009020 01  WK-EDIT-ERR-HEADING1.
+009030     05  FILLER                  PIC X(09) VALUE 'PROVIDER '.
+009040     05  FILLER                  PIC X(05) VALUE 'DRG  '.
+009050     05  FILLER                  PIC X(11) VALUE 'DISCHARGE  '.
+009060     05  FILLER                  PIC X(05) VALUE 'RTC  '.
+009070     05  FILLER                  PIC X(40) VALUE
+009080         'REASON'.
+009090 01  WK-EDIT-ERR-DETAIL-LINE.
+009100     05  WK-ERR-PROVIDER-NO      PIC X(06).
+009110     05  FILLER                  PIC X(03) VALUE SPACES.
+009120     05  WK-ERR-DRG              PIC 9(03).
+009130     05  FILLER                  PIC X(02) VALUE SPACES.
+009140     05  WK-ERR-DISCHARGE-DATE   PIC 9(08).
+009150     05  FILLER                  PIC X(03) VALUE SPACES.
+009160     05  WK-ERR-RTC              PIC 9(02).
+009170     05  FILLER                  PIC X(03) VALUE SPACES.
+009180     05  WK-ERR-REASON           PIC X(40).
+009190*----------------------------------------------------------*
+009200* IN-MEMORY PROVIDER LOOKUP TABLE - LOADED FROM PROVMAST.  *
+009210*----------------------------------------------------------*
+009220 01  PROV-MAST-TABLE.
+009230     05  PM-ENTRY OCCURS 2000 TIMES
+009240                  INDEXED BY PM-IDX PM-SIDX.
+009250         10  PM-KEY-NO          PIC X(06).
+009260         10  PM-KEY-RECORD      PIC X(310).
+009270*----------------------------------------------------------*
+009280* CALL-INTERFACE WORKING STORAGE FOR PPDRV215.             *
+009290*----------------------------------------------------------*
+009300 COPY PPSDATA.
+009310 COPY PPSOPTSW.
+009320 COPY PPSADDVR.
+009330 COPY PROVREC.
+009340 COPY WITABLE.
+009350*----------------------------------------------------------*
+009360* STANDARD COUNTY-CODE-TO-CBSA CROSSWALK, LOADED ONCE FROM  *
+009370* COUNTY-CBSA-FILE FOR THE WHOLE RUN.                       *
+009380*----------------------------------------------------------*
+009390 01  COUNTY-CBSA-TABLE.
+009400     05  CC-DATA                OCCURS 4000
+009410                                INDEXED BY CX1 CX2 CX3.
+009420         10  CC-COUNTY-CODE     PIC 9(05).
+009430         10  CC-CBSA            PIC X(05).
+009440*----------------------------------------------------------*
+009450* PRIOR-FISCAL-YEAR DRG WEIGHT/ALOS/SHORT-STAY-CUTOFF       *
+009460* TABLE, LOADED ONCE FROM DRG-HIST-FILE FOR THE YEAR-OVER-  *
+009470* YEAR IMPACT SIMULATOR.                                   *
+009480*----------------------------------------------------------*
+009490 01  DRG-HIST-TABLE.
+009500     05  DH-ENTRY               OCCURS 1000 TIMES
+009510                                INDEXED BY DH-IDX DH-SIDX.
+009520         10  DH-DRG             PIC 9(03).
+009530         10  DH-PRIORYR-WT      PIC 9(01)V9(04).
+009540         10  DH-PRIORYR-ALOS    PIC 9(02)V9(01).
+009550         10  DH-PRIORYR-CUTOFF  PIC 9(02)V9(01).
+009560*----------------------------------------------------------*
+009570* COUNTY-CODE/CBSA CROSS-REFERENCE VALIDATION REPORT        *
+009580* HEADING AND DETAIL LINE.                                  *
+009590*----------------------------------------------------------*
+009600 01  WK-CX-HEADING1.
+009610     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+009620     05  FILLER              PIC X(08) VALUE 'COUNTY  '.
+009630     05  FILLER              PIC X(10) VALUE 'PROV-CBSA '.
+009640     05  FILLER              PIC X(15) VALUE 'EXPECTED-CBSA  '.
+009650 01  WK-CX-DETAIL-LINE.
+009660     05  WK-CX-PROVIDER-NO   PIC X(06).
+009670     05  FILLER              PIC X(03) VALUE SPACES.
+009680     05  WK-CX-COUNTY-CODE   PIC 9(05).
+009690     05  FILLER              PIC X(03) VALUE SPACES.
+009700     05  WK-CX-PROV-CBSA     PIC X(05).
+009710     05  FILLER              PIC X(05) VALUE SPACES.
+009720     05  WK-CX-EXPECT-CBSA   PIC X(05).
+009730 01  WK-CX-FOUND-SW          PIC X(01) VALUE 'N'.
+009740     88  CX-WAS-FOUND        VALUE 'Y'.
+009750 COPY PPHOLDAR.
+009760*----------------------------------------------------------*
+009770* PPS-RTC REFERENCE TABLE FOR THE EDIT-ERROR REPORT.        *
+009780*----------------------------------------------------------*
+009790 COPY PPRTC215.
+009800 01  WK-RTC-FOUND-SW             PIC X(01) VALUE 'N'.
+009810     88  RTC-DESC-WAS-FOUND      VALUE 'Y'.
+009820*----------------------------------------------------------*
+009830* PPS-RTC FREQUENCY COUNTS - ONE COUNTER PER RTC-DESC-ENTRY  *
+009840* ROW, INDEXED IN PARALLEL WITH RTC-DESC-TABLE, TALLYING HOW *
+009850* MANY BILLS THIS RUN PRICED WITH EACH RETURN CODE.          *
+009860*----------------------------------------------------------*
+009870 01  RTC-FREQ-TABLE.
+009880     05  RTC-FREQ-COUNT  PIC 9(07) VALUE ZEROES OCCURS 29 TIMES
+009890                         INDEXED BY RTC-FREQ-IDX.
+009900*----------------------------------------------------------*
+009910* REVIEW-CODE/BILL-TYPE DESCRIPTION TABLE AND ITS FREQUENCY *
+009920* COUNTS, INDEXED IN PARALLEL, FOR THE BILL-TYPE            *
+009930* DISTRIBUTION REPORT.                                      *
+009940*----------------------------------------------------------*
+009950 COPY BILTYPE.
+009960 01  WK-BT-FOUND-SW              PIC X(01) VALUE 'N'.
+009970     88  BT-DESC-WAS-FOUND       VALUE 'Y'.
+009980 01  BILL-TYPE-FREQ-TABLE.
+009990     05  BT-FREQ-COUNT   PIC 9(07) VALUE ZEROES OCCURS 11 TIMES
+010000                         INDEXED BY BT-FREQ-IDX.
+010010*----------------------------------------------------------*
+010020* WAGE-INDEX/CBSA REFERENCE TABLE CAPACITY/REFRESH MONITOR   *
+010030* TABLE - ONE ROW PER IN-MEMORY REFERENCE TABLE LOADED IN    *
+010040* 1000-INITIALIZE, ASSEMBLED FROM EACH TABLE'S OWN LOAD       *
+010050* COUNTER AFTER ALL FOUR TABLES HAVE FINISHED LOADING.       *
+010060*----------------------------------------------------------*
+010070 01  REFTAB-MON-TABLE.
+010080     05  RTM-ENTRY  OCCURS 4 TIMES INDEXED BY RTM-IDX.
+010090         10  RTM-NAME      PIC X(20).
+010100         10  RTM-COUNT     PIC 9(05).
+010110         10  RTM-CAPACITY  PIC 9(05).
+010120*----------------------------------------------------------*
+010130* PPCALxxx MODULE/CAL-VERSION CROSSWALK TABLE FOR THE        *
+010140* PRICER VERSION-CONSISTENCY EXCEPTION REPORT.                *
+010150*----------------------------------------------------------*
+010160 COPY CALVERS.
+010170 01  WK-CV-FOUND-SW              PIC X(01) VALUE 'N'.
+010180     88  CV-DESC-WAS-FOUND       VALUE 'Y'.
+010190 01  WK-DH-FOUND-SW              PIC X(01) VALUE 'N'.
+010200     88  DH-WAS-FOUND            VALUE 'Y'.
+010210*----------------------------------------------------------*
+010220* NDC CHECK-DIGIT/DUPLICATE/NEW-TECH CROSS-REFERENCE        *
+010230* VALIDATION WORKING STORAGE (2283-VALIDATE-NDC-DEMO).      *
+010240*----------------------------------------------------------*
+010250 01  WK-ND-DUP-FOUND-SW          PIC X(01) VALUE 'N'.
+010260     88  ND-DUP-WAS-FOUND        VALUE 'Y'.
+010270 01  WK-ND-DUP-IDX               PIC 99  COMP VALUE ZERO.
+010280 01  WK-ND-NT-FOUND-SW           PIC X(01) VALUE 'N'.
+010290     88  ND-NT-MATCH-WAS-FOUND   VALUE 'Y'.
+010300 01  WK-ND-ANY-POP-SW            PIC X(01) VALUE 'N'.
+010310     88  ND-ANY-NDC-POPULATED    VALUE 'Y'.
+010320 01  WK-NDC-CHECK-WORK.
+010330     05  WK-NDC-DIGITS-X         PIC X(11).
+010340     05  WK-NDC-DIGIT-TAB REDEFINES WK-NDC-DIGITS-X.
+010350         10  WK-NDC-DIGIT        PIC 9 OCCURS 11 TIMES
+010360                                 INDEXED BY WK-NDC-DIGIT-IDX.
+010370 01  WK-NDC-CHECK-SUM            PIC 9(04) COMP VALUE ZERO.
+010380 01  WK-NDC-CHECK-WEIGHT         PIC 9(01) COMP VALUE ZERO.
+010390 01  WK-NDC-CHECK-DOUBLED        PIC 9(02) COMP VALUE ZERO.
+010400 01  WK-NDC-CHECK-REMAINDER      PIC 9(01) COMP VALUE ZERO.
+010410 01  WK-NDC-CHECK-DIGIT-CALC     PIC 9(01) COMP VALUE ZERO.
+010420 01  WK-NDC-VALID-SW             PIC X(01) VALUE 'N'.
+010430     88  NDC-IS-NUMERIC-11       VALUE 'Y'.
+010440*----------------------------------------------------------*
+010450* PROVIDER-RECORD 88-LEVEL DATA-DICTIONARY REFERENCE TABLE  *
+010460* AND ITS REPORT HEADING/DETAIL LINE.                       *
+010470*----------------------------------------------------------*
+010480 COPY PROVDICT.
+010490 01  WK-PD-HEADING1.
+010500     05  FILLER              PIC X(27) VALUE 'CONDITION NAME'.
+010510     05  FILLER              PIC X(24) VALUE 'UNDERLYING FIELD'.
+010520     05  FILLER              PIC X(14) VALUE 'VALUE SET'.
+010530     05  FILLER              PIC X(40) VALUE 'DESCRIPTION'.
+010540 01  WK-PD-DETAIL-LINE.
+010550     05  WK-PD-COND-NAME     PIC X(27).
+010560     05  WK-PD-FIELD-NAME    PIC X(24).
+010570     05  WK-PD-VALUE-SET     PIC X(14).
+010580     05  WK-PD-DESC-TEXT     PIC X(40).
+010590*----------------------------------------------------------*
+010600* NEW-TECHNOLOGY ADD-ON TABLE FOR PPDRV215/PPCAL215.        *
+010610*----------------------------------------------------------*
+010620 COPY NTECHTAB.
+010630*----------------------------------------------------------*
+010640* WAGE INDEX AUDIT TRAIL RECORD, RETURNED FROM PPDRV215      *
+010650* ALONGSIDE PPS-DATA.                                        *
+010660*----------------------------------------------------------*
+010670 COPY WIAUDIT.
+010680 01  WK-WI-AUDIT-HEADING1.
+010690     05  FILLER                  PIC X(09) VALUE 'PROVIDER '.
+010700     05  FILLER                  PIC X(05) VALUE 'DRG  '.
+010710     05  FILLER                  PIC X(10) VALUE 'DISCHARGE '.
+010720     05  FILLER                  PIC X(06) VALUE 'CBSA  '.
+010730     05  FILLER                  PIC X(02) VALUE 'SZ'.
+010740     05  FILLER                  PIC X(11) VALUE ' BEFR-FLOOR'.
+010750     05  FILLER                  PIC X(11) VALUE ' AFTR-FLOOR'.
+010760     05  FILLER                  PIC X(06) VALUE 'FLOOR '.
+010770     05  FILLER                  PIC X(06) VALUE 'OUTM  '.
+010780     05  FILLER                  PIC X(06) VALUE 'SUPWI '.
+010790     05  FILLER                  PIC X(06) VALUE 'PRYWI '.
+010800     05  FILLER                  PIC X(06) VALUE 'IHS   '.
+010810     05  FILLER                  PIC X(06) VALUE 'PR    '.
+010820     05  FILLER                  PIC X(11) VALUE 'FINAL-WI   '.
+010830 01  WK-WI-AUDIT-DETAIL-LINE.
+010840     05  WK-WIA-PROVIDER-NO      PIC X(06).
+010850     05  FILLER                  PIC X(03) VALUE SPACES.
+010860     05  WK-WIA-DRG              PIC 9(03).
+010870     05  FILLER                  PIC X(02) VALUE SPACES.
+010880     05  WK-WIA-DISCHARGE-DATE   PIC 9(08).
+010890     05  FILLER                  PIC X(02) VALUE SPACES.
+010900     05  WK-WIA-CBSA-USED        PIC X(05).
+010910     05  FILLER                  PIC X(01) VALUE SPACES.
+010920     05  WK-WIA-CBSA-SIZE        PIC X(01).
+010930     05  FILLER                  PIC X(01) VALUE SPACES.
+010940     05  WK-WIA-WI-BEFORE-FLOOR  PIC Z9.9999.
+010950     05  FILLER                  PIC X(01) VALUE SPACES.
+010960     05  WK-WIA-WI-AFTER-FLOOR   PIC Z9.9999.
+010970     05  FILLER                  PIC X(01) VALUE SPACES.
+010980     05  WK-WIA-RURAL-FLOOR-FIRED PIC X(01).
+010990     05  FILLER                  PIC X(05) VALUE SPACES.
+011000     05  WK-WIA-OUTM-FIRED       PIC X(01).
+011010     05  FILLER                  PIC X(05) VALUE SPACES.
+011020     05  WK-WIA-SUPP-WI-USED     PIC X(01).
+011030     05  FILLER                  PIC X(05) VALUE SPACES.
+011040     05  WK-WIA-PRIORYR-WI-USED  PIC X(01).
+011050     05  FILLER                  PIC X(05) VALUE SPACES.
+011060     05  WK-WIA-IHS-WI-USED      PIC X(01).
+011070     05  FILLER                  PIC X(05) VALUE SPACES.
+011080     05  WK-WIA-PR-WI-USED       PIC X(01).
+011090     05  FILLER                  PIC X(04) VALUE SPACES.
+011100     05  WK-WIA-FINAL-WI         PIC Z9.9999.
+011110*----------------------------------------------------------*
+011120* FISCAL-YEAR DISPATCH MODULE TABLE AND ITS RUN TALLY.       *
+011130*----------------------------------------------------------*
+011140 COPY DISPFYCV.
+011150 01  DISP-COV-COUNT-TABLE.
+011160     05  DISP-COV-COUNT  OCCURS 35 TIMES PIC 9(07) VALUE ZERO.
+011170 01  WK-DISP-COV-HEADING1.
+011180     05  FILLER                  PIC X(10) VALUE 'FY MODULE '.
+011190     05  FILLER                  PIC X(06) VALUE 'FY    '.
+011200     05  FILLER            PIC X(17) VALUE 'BILLS DISPATCHED'.
+011210 01  WK-DISP-COV-DETAIL-LINE.
+011220     05  WK-DCOV-MODULE-NAME     PIC X(08).
+011230     05  FILLER                  PIC X(03) VALUE SPACES.
+011240     05  WK-DCOV-FY-LABEL        PIC X(04).
+011250     05  FILLER                  PIC X(03) VALUE SPACES.
+011260     05  WK-DCOV-COUNT           PIC ZZZ,ZZ9.
+011270*----------------------------------------------------------*
+011280* LOW-VOLUME HOSPITAL ADD-ON ELIGIBILITY REPORT LINE.        *
+011290*----------------------------------------------------------*
+011300 01  WK-LOW-VOL-HEADING1.
+011310     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+011320     05  FILLER              PIC X(05) VALUE 'DRG  '.
+011330     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+011340     05  FILLER              PIC X(13) VALUE '  LOW-VOL-PAY'.
+011350 01  WK-LOW-VOL-DETAIL-LINE.
+011360     05  WK-LV-PROVIDER-NO   PIC X(06).
+011370     05  FILLER              PIC X(03) VALUE SPACES.
+011380     05  WK-LV-DRG           PIC 9(03).
+011390     05  FILLER              PIC X(02) VALUE SPACES.
+011400     05  WK-LV-DISCHARGE-DATE PIC 9(08).
+011410     05  FILLER              PIC X(02) VALUE SPACES.
+011420     05  WK-LV-PAYMENT       PIC ZZZ,ZZ9.99.
+011430*----------------------------------------------------------*
+011440* VBP/HRR EXCEPTION LOG LINE.                                 *
+011450*----------------------------------------------------------*
+011460 01  WK-VBP-HRR-HEADING1.
+011470     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+011480     05  FILLER              PIC X(05) VALUE 'DRG  '.
+011490     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+011500     05  FILLER              PIC X(05) VALUE 'RTC  '.
+011510     05  FILLER              PIC X(03) VALUE 'VBP'.
+011520     05  FILLER              PIC X(04) VALUE ' HRR'.
+011530     05  FILLER              PIC X(30) VALUE ' REASON'.
+011540 01  WK-VBP-HRR-DETAIL-LINE.
+011550     05  WK-VH-PROVIDER-NO   PIC X(06).
+011560     05  FILLER              PIC X(03) VALUE SPACES.
+011570     05  WK-VH-DRG           PIC 9(03).
+011580     05  FILLER              PIC X(02) VALUE SPACES.
+011590     05  WK-VH-DISCHARGE-DATE PIC 9(08).
+011600     05  FILLER              PIC X(02) VALUE SPACES.
+011610     05  WK-VH-RTC           PIC 9(02).
+011620     05  FILLER              PIC X(03) VALUE SPACES.
+011630     05  WK-VH-VBP-FLAG      PIC X(01).
+011640     05  FILLER              PIC X(03) VALUE SPACES.
+011650     05  WK-VH-HRR-FLAG      PIC X(01).
+011660     05  FILLER              PIC X(03) VALUE SPACES.
+011670     05  WK-VH-REASON        PIC X(40).
+011680*----------------------------------------------------------*
+011690* ISLET CELL TRANSPLANT ADD-ON CROSS-CHECK REPORT LINE.       *
+011700*----------------------------------------------------------*
+011710 01  WK-ISLET-HEADING1.
+011720     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+011730     05  FILLER              PIC X(05) VALUE 'DRG  '.
+011740     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+011750     05  FILLER              PIC X(15) VALUE '   ISLET ADD-ON'.
+011760 01  WK-ISLET-DETAIL-LINE.
+011770     05  WK-ISL-PROVIDER-NO  PIC X(06).
+011780     05  FILLER              PIC X(03) VALUE SPACES.
+011790     05  WK-ISL-DRG          PIC 9(03).
+011800     05  FILLER              PIC X(02) VALUE SPACES.
+011810     05  WK-ISL-DISCHARGE-DATE PIC 9(08).
+011820     05  FILLER              PIC X(02) VALUE SPACES.
+011830     05  WK-ISL-ADD-ON       PIC ZZZ,ZZ9.99.
+011840*----------------------------------------------------------*
+011850* CAR-T / CLINICAL-TRIAL NO-COST PRODUCT REPORT LINE.        *
+011860*----------------------------------------------------------*
+011870 01  WK-CART-HEADING1.
+011880     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+011890     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+011900     05  FILLER              PIC X(06) VALUE 'DIAG  '.
+011910     05  FILLER              PIC X(06) VALUE 'COND  '.
+011920     05  FILLER              PIC X(08) VALUE 'DRG-WT  '.
+011930     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+011940 01  WK-CART-DETAIL-LINE.
+011950     05  WK-CT-PROVIDER-NO   PIC X(06).
+011960     05  FILLER              PIC X(03) VALUE SPACES.
+011970     05  WK-CT-DISCHARGE-DATE PIC 9(08).
+011980     05  FILLER              PIC X(02) VALUE SPACES.
+011990     05  WK-CT-DIAG-FOUND    PIC X(01).
+012000     05  FILLER              PIC X(05) VALUE SPACES.
+012010     05  WK-CT-COND-FOUND    PIC X(02).
+012020     05  FILLER              PIC X(04) VALUE SPACES.
+012030     05  WK-CT-DRG-WT        PIC ZZ.9999.
+012040     05  FILLER              PIC X(03) VALUE SPACES.
+012050     05  WK-CT-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+012060*----------------------------------------------------------*
+012070* PUERTO RICO WAGE INDEX PARALLEL REPORT LINE.               *
+012080*----------------------------------------------------------*
+012090 01  WK-PR-WI-HEADING1.
+012100     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+012110     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+012120     05  FILLER              PIC X(09) VALUE 'PR-WI    '.
+012130     05  FILLER              PIC X(09) VALUE 'NATL-WI  '.
+012140     05  FILLER              PIC X(09) VALUE 'FINAL-WI '.
+012150 01  WK-PR-WI-DETAIL-LINE.
+012160     05  WK-PRW-PROVIDER-NO  PIC X(06).
+012170     05  FILLER              PIC X(03) VALUE SPACES.
+012180     05  WK-PRW-DISCHARGE-DATE PIC 9(08).
+012190     05  FILLER              PIC X(02) VALUE SPACES.
+012200     05  WK-PRW-PR-WI        PIC Z9.9999.
+012210     05  FILLER              PIC X(03) VALUE SPACES.
+012220     05  WK-PRW-NATL-WI      PIC Z9.9999.
+012230     05  FILLER              PIC X(03) VALUE SPACES.
+012240     05  WK-PRW-FINAL-WI     PIC Z9.9999.
+012250*----------------------------------------------------------*
+012260* RURAL FLOOR / IMPUTED FLOOR CHANGE-IMPACT REPORT LINE.      *
+012270*----------------------------------------------------------*
+012280 01  WK-FLOOR-HEADING1.
+012290     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+012300     05  FILLER              PIC X(05) VALUE 'DRG  '.
+012310     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+012320     05  FILLER              PIC X(11) VALUE 'BEFR-FLOOR '.
+012330     05  FILLER              PIC X(11) VALUE 'AFTR-FLOOR '.
+012340     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+012350 01  WK-FLOOR-DETAIL-LINE.
+012360     05  WK-FLR-PROVIDER-NO  PIC X(06).
+012370     05  FILLER              PIC X(03) VALUE SPACES.
+012380     05  WK-FLR-DRG          PIC 9(03).
+012390     05  FILLER              PIC X(02) VALUE SPACES.
+012400     05  WK-FLR-DISCHARGE-DATE PIC 9(08).
+012410     05  FILLER              PIC X(02) VALUE SPACES.
+012420     05  WK-FLR-WI-BEFORE    PIC Z9.9999.
+012430     05  FILLER              PIC X(03) VALUE SPACES.
+012440     05  WK-FLR-WI-AFTER     PIC Z9.9999.
+012450     05  FILLER              PIC X(03) VALUE SPACES.
+012460     05  WK-FLR-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+012470*----------------------------------------------------------*
+012480* PROVIDER WAGE INDEX HISTORY FILE DETAIL LINE.               *
+012490*----------------------------------------------------------*
+012500 01  WK-WIHIST-DETAIL-LINE.
+012510     05  WK-WH-PROVIDER-NO   PIC X(06).
+012520     05  FILLER              PIC X(02) VALUE SPACES.
+012530     05  WK-WH-FY-MODULE     PIC X(08).
+012540     05  FILLER              PIC X(02) VALUE SPACES.
+012550     05  WK-WH-CBSA-USED     PIC X(05).
+012560     05  FILLER              PIC X(02) VALUE SPACES.
+012570     05  WK-WH-WAGE-INDEX    PIC Z9.9999.
+012580*----------------------------------------------------------*
+012590* NEW-HOSPITAL / COST-TO-CHARGE-RATIO NO-OUTLIER REPORT      *
+012600* HEADING AND DETAIL LINE.                                    *
+012610*----------------------------------------------------------*
+012620 01  WK-NEWHOSP-HEADING1.
+012630     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+012640     05  FILLER              PIC X(05) VALUE 'DRG  '.
+012650     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+012660     05  FILLER              PIC X(09) VALUE 'OPER-CCR '.
+012670     05  FILLER              PIC X(09) VALUE 'CAPI-CCR '.
+012680     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+012690 01  WK-NEWHOSP-DETAIL-LINE.
+012700     05  WK-NH-PROVIDER-NO   PIC X(06).
+012710     05  FILLER              PIC X(03) VALUE SPACES.
+012720     05  WK-NH-DRG           PIC 9(03).
+012730     05  FILLER              PIC X(02) VALUE SPACES.
+012740     05  WK-NH-DISCHARGE-DATE PIC 9(08).
+012750     05  FILLER              PIC X(02) VALUE SPACES.
+012760     05  WK-NH-OPER-CCR      PIC 9.999.
+012770     05  FILLER              PIC X(03) VALUE SPACES.
+012780     05  WK-NH-CAPI-CCR      PIC 9.999.
+012790     05  FILLER              PIC X(03) VALUE SPACES.
+012800     05  WK-NH-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+012810*----------------------------------------------------------*
+012820* HAC PENALTY IMPACT REPORT HEADING AND DETAIL LINE.          *
+012830*----------------------------------------------------------*
+012840 01  WK-HAC-HEADING1.
+012850     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+012860     05  FILLER              PIC X(05) VALUE 'DRG  '.
+012870     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+012880     05  FILLER              PIC X(12) VALUE 'HAC PENALTY '.
+012890     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+012900 01  WK-HAC-DETAIL-LINE.
+012910     05  WK-HC-PROVIDER-NO   PIC X(06).
+012920     05  FILLER              PIC X(03) VALUE SPACES.
+012930     05  WK-HC-DRG           PIC 9(03).
+012940     05  FILLER              PIC X(02) VALUE SPACES.
+012950     05  WK-HC-DISCHARGE-DATE PIC 9(08).
+012960     05  FILLER              PIC X(02) VALUE SPACES.
+012970     05  WK-HC-PENALTY-AMT   PIC -ZZZ,ZZ9.99.
+012980     05  FILLER              PIC X(03) VALUE SPACES.
+012990     05  WK-HC-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+013000*----------------------------------------------------------*
+013010* EHR MEANINGFUL-USE REDUCTION REPORT HEADING AND DETAIL.     *
+013020*----------------------------------------------------------*
+013030 01  WK-EHR-HEADING1.
+013040     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+013050     05  FILLER              PIC X(05) VALUE 'DRG  '.
+013060     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+013070     05  FILLER              PIC X(12) VALUE 'EHR ADJUST  '.
+013080     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+013090 01  WK-EHR-DETAIL-LINE.
+013100     05  WK-EH-PROVIDER-NO   PIC X(06).
+013110     05  FILLER              PIC X(03) VALUE SPACES.
+013120     05  WK-EH-DRG           PIC 9(03).
+013130     05  FILLER              PIC X(02) VALUE SPACES.
+013140     05  WK-EH-DISCHARGE-DATE PIC 9(08).
+013150     05  FILLER              PIC X(02) VALUE SPACES.
+013160     05  WK-EH-ADJUST-AMT    PIC -ZZZ,ZZ9.99.
+013170     05  FILLER              PIC X(03) VALUE SPACES.
+013180     05  WK-EH-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+013190*----------------------------------------------------------*
+013200* SHORT-STAY TRANSFER POLICY AUDIT REPORT HEADING/DETAIL.     *
+013210*----------------------------------------------------------*
+013220 01  WK-XFER-HEADING1.
+013230     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+013240     05  FILLER              PIC X(05) VALUE 'DRG  '.
+013250     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+013260     05  FILLER              PIC X(04) VALUE 'RVCD'.
+013270     05  FILLER              PIC X(06) VALUE '  LOS '.
+013280     05  FILLER              PIC X(08) VALUE '  ALOS  '.
+013290     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+013300 01  WK-XFER-DETAIL-LINE.
+013310     05  WK-XF-PROVIDER-NO   PIC X(06).
+013320     05  FILLER              PIC X(03) VALUE SPACES.
+013330     05  WK-XF-DRG           PIC 9(03).
+013340     05  FILLER              PIC X(02) VALUE SPACES.
+013350     05  WK-XF-DISCHARGE-DATE PIC 9(08).
+013360     05  FILLER              PIC X(02) VALUE SPACES.
+013370     05  WK-XF-REVIEW-CODE   PIC 9(02).
+013380     05  FILLER              PIC X(02) VALUE SPACES.
+013390     05  WK-XF-LOS           PIC ZZ9.
+013400     05  FILLER              PIC X(03) VALUE SPACES.
+013410     05  WK-XF-ALOS          PIC Z9.9.
+013420     05  FILLER              PIC X(03) VALUE SPACES.
+013430     05  WK-XF-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+013440*----------------------------------------------------------*
+013450* PASS-THROUGH COST ITEMIZATION REPORT HEADING/DETAIL LINE.   *
+013460*----------------------------------------------------------*
+013470 01  WK-PASSTHRU-HEADING1.
+013480     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+013490     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+013500     05  FILLER              PIC X(06) VALUE '  LOS '.
+013510     05  FILLER              PIC X(16) VALUE 'MISC PASS-THRU  '.
+013520 01  WK-PASSTHRU-DETAIL-LINE.
+013530     05  WK-PT-PROVIDER-NO   PIC X(06).
+013540     05  FILLER              PIC X(03) VALUE SPACES.
+013550     05  WK-PT-DISCHARGE-DATE PIC 9(08).
+013560     05  FILLER              PIC X(02) VALUE SPACES.
+013570     05  WK-PT-LOS           PIC ZZ9.
+013580     05  FILLER              PIC X(03) VALUE SPACES.
+013590     05  WK-PT-MISC-PASSTHRU PIC ZZZ,ZZ9.99.
+013600*----------------------------------------------------------*
+013610* BPCI MODEL 1 BUNDLE PARTICIPATION REPORT HEADING/DETAIL.    *
+013620*----------------------------------------------------------*
+013630 01  WK-BPCI-HEADING1.
+013640     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+013650     05  FILLER              PIC X(04) VALUE ' DRG'.
+013660     05  FILLER              PIC X(10) VALUE ' DISCHARGE'.
+013670     05  FILLER              PIC X(08) VALUE '  DISCNT'.
+013680     05  FILLER              PIC X(16) VALUE '  BUNDLE ADJUST '.
+013690 01  WK-BPCI-DETAIL-LINE.
+013700     05  WK-BP-PROVIDER-NO   PIC X(06).
+013710     05  FILLER              PIC X(03) VALUE SPACES.
+013720     05  WK-BP-DRG           PIC 9(03).
+013730     05  FILLER              PIC X(03) VALUE SPACES.
+013740     05  WK-BP-DISCHARGE-DATE PIC 9(08).
+013750     05  FILLER              PIC X(02) VALUE SPACES.
+013760     05  WK-BP-DISPRCNT      PIC 9.999.
+013770     05  FILLER              PIC X(03) VALUE SPACES.
+013780     05  WK-BP-BUNDLE-ADJUST PIC -ZZZ,ZZ9.99.
+013790     05  FILLER              PIC X(03) VALUE SPACES.
+013800     05  WK-BP-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+013810*----------------------------------------------------------*
+013820* SUPPLEMENTAL WAGE INDEX OVERRIDE REPORT HEADING/DETAIL.     *
+013830*----------------------------------------------------------*
+013840 01  WK-SUPP-WI-HEADING1.
+013850     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+013860     05  FILLER              PIC X(10) VALUE ' DISCHARGE'.
+013870     05  FILLER              PIC X(08) VALUE 'SUPPLMTL'.
+013880     05  FILLER              PIC X(08) VALUE ' PRIORYR'.
+013890     05  FILLER              PIC X(10) VALUE '  FINAL WI'.
+013900 01  WK-SUPP-WI-DETAIL-LINE.
+013910     05  WK-SW-PROVIDER-NO   PIC X(06).
+013920     05  FILLER              PIC X(03) VALUE SPACES.
+013930     05  WK-SW-DISCHARGE-DATE PIC 9(08).
+013940     05  FILLER              PIC X(02) VALUE SPACES.
+013950     05  WK-SW-SUPP-USED     PIC X(01).
+013960     05  FILLER              PIC X(07) VALUE SPACES.
+013970     05  WK-SW-PRIORYR-USED  PIC X(01).
+013980     05  FILLER              PIC X(06) VALUE SPACES.
+013990     05  WK-SW-PRIORYR-WI    PIC Z9.9999.
+014000     05  FILLER              PIC X(02) VALUE SPACES.
+014010     05  WK-SW-FINAL-WI      PIC Z9.9999.
+014020*----------------------------------------------------------*
+014030* PROVIDER EFFECTIVE-DATE TIMELINE REPORT HEADING/DETAIL.     *
+014040*----------------------------------------------------------*
+014050 01  WK-PROVTL-HEADING1.
+014060     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+014070     05  FILLER              PIC X(10) VALUE 'EFF DATE  '.
+014080     05  FILLER              PIC X(10) VALUE 'FY BEGIN  '.
+014090     05  FILLER              PIC X(10) VALUE 'TERM DATE '.
+014100     05  FILLER              PIC X(08) VALUE 'FYE DATE'.
+014110 01  WK-PROVTL-DETAIL-LINE.
+014120     05  WK-PVT-PROVIDER-NO  PIC X(06).
+014130     05  FILLER              PIC X(03) VALUE SPACES.
+014140     05  WK-PVT-EFF-DATE     PIC 9(08).
+014150     05  FILLER              PIC X(02) VALUE SPACES.
+014160     05  WK-PVT-FY-BEGIN-DATE PIC 9(08).
+014170     05  FILLER              PIC X(02) VALUE SPACES.
+014180     05  WK-PVT-TERM-DATE    PIC 9(08).
+014190     05  FILLER              PIC X(02) VALUE SPACES.
+014200     05  WK-PVT-FYE-DATE     PIC 9(08).
+014210*----------------------------------------------------------*
+014220* RTC REFERENCE AND FREQUENCY REPORT HEADING/DETAIL LINE.     *
+014230*----------------------------------------------------------*
+014240 01  WK-RTC-FREQ-HEADING1.
+014250     05  FILLER              PIC X(04) VALUE 'RTC '.
+014260     05  FILLER              PIC X(42) VALUE 'DESCRIPTION'.
+014270     05  FILLER              PIC X(10) VALUE '  COUNT'.
+014280 01  WK-RTC-FREQ-DETAIL-LINE.
+014290     05  WK-RF-CODE          PIC X(02).
+014300     05  FILLER              PIC X(02) VALUE SPACES.
+014310     05  WK-RF-DESC          PIC X(40).
+014320     05  FILLER              PIC X(02) VALUE SPACES.
+014330     05  WK-RF-COUNT         PIC ZZZ,ZZ9.
+014340*----------------------------------------------------------*
+014350* REVIEW-CODE/BILL-TYPE DISTRIBUTION REPORT HEADING/DETAIL   *
+014360* LINE.                                                      *
+014370*----------------------------------------------------------*
+014380 01  WK-BT-HEADING1.
+014390     05  FILLER              PIC X(04) VALUE 'CODE'.
+014400     05  FILLER              PIC X(42) VALUE 'DESCRIPTION'.
+014410     05  FILLER              PIC X(10) VALUE '  COUNT'.
+014420 01  WK-BT-DETAIL-LINE.
+014430     05  WK-BT-CODE          PIC X(02).
+014440     05  FILLER              PIC X(02) VALUE SPACES.
+014450     05  WK-BT-DESC          PIC X(40).
+014460     05  FILLER              PIC X(02) VALUE SPACES.
+014470     05  WK-BT-COUNT         PIC ZZZ,ZZ9.
+014480*----------------------------------------------------------*
+014490* DRG-480 SPECIAL-PAYMENT CLAIM TRACKING REPORT HEADING/      *
+014500* DETAIL LINE.                                                *
+014510*----------------------------------------------------------*
+014520 01  WK-D480-HEADING1.
+014530     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+014540     05  FILLER              PIC X(05) VALUE 'DRG  '.
+014550     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+014560     05  FILLER              PIC X(13) VALUE '  TOTAL-PAY'.
+014570 01  WK-D480-DETAIL-LINE.
+014580     05  WK-D480-PROVIDER-NO PIC X(06).
+014590     05  FILLER              PIC X(03) VALUE SPACES.
+014600     05  WK-D480-DRG         PIC 9(03).
+014610     05  FILLER              PIC X(02) VALUE SPACES.
+014620     05  WK-D480-DISCHG-DATE PIC 9(08).
+014630     05  FILLER              PIC X(02) VALUE SPACES.
+014640     05  WK-D480-PAYMENT     PIC ZZZ,ZZ9.99.
+014650*----------------------------------------------------------*
+014660* RURAL OUTMIGRATION WAGE-INDEX ADJUSTMENT REPORT HEADING/    *
+014670* DETAIL LINE.                                                *
+014680*----------------------------------------------------------*
+014690 01  WK-OUTM-HEADING1.
+014700     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+014710     05  FILLER              PIC X(08) VALUE 'COUNTY  '.
+014720     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+014730     05  FILLER              PIC X(10) VALUE 'OUTM-ADJ  '.
+014740     05  FILLER              PIC X(10) VALUE 'FINAL-WI  '.
+014750 01  WK-OUTM-DETAIL-LINE.
+014760     05  WK-OUTM-PROVIDER-NO PIC X(06).
+014770     05  FILLER              PIC X(03) VALUE SPACES.
+014780     05  WK-OUTM-COUNTY-CODE PIC 9(05).
+014790     05  FILLER              PIC X(03) VALUE SPACES.
+014800     05  WK-OUTM-DISCHG-DATE PIC 9(08).
+014810     05  FILLER              PIC X(02) VALUE SPACES.
+014820     05  WK-OUTM-ADJ-AMOUNT  PIC Z9.9999.
+014830     05  FILLER              PIC X(02) VALUE SPACES.
+014840     05  WK-OUTM-FINAL-WI    PIC Z9.9999.
+014850*----------------------------------------------------------*
+014860* PRIOR-YEAR WAGE-INDEX TRANSITION BLEND REPORT HEADING/      *
+014870* DETAIL LINE.                                                *
+014880*----------------------------------------------------------*
+014890 01  WK-PYB-HEADING1.
+014900     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+014910     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+014920     05  FILLER              PIC X(10) VALUE 'PRIOR-YR  '.
+014930     05  FILLER              PIC X(10) VALUE 'FINAL-WI  '.
+014940 01  WK-PYB-DETAIL-LINE.
+014950     05  WK-PYB-PROVIDER-NO  PIC X(06).
+014960     05  FILLER              PIC X(03) VALUE SPACES.
+014970     05  WK-PYB-DISCHG-DATE  PIC 9(08).
+014980     05  FILLER              PIC X(02) VALUE SPACES.
+014990     05  WK-PYB-PRIORYR-WI   PIC Z9.9999.
+015000     05  FILLER              PIC X(02) VALUE SPACES.
+015010     05  WK-PYB-FINAL-WI     PIC Z9.9999.
+015020*----------------------------------------------------------*
+015030* BUDGET-NEUTRALITY FACTOR-CHAIN REPORT HEADING/DETAIL LINE.  *
+015040*----------------------------------------------------------*
+015050 01  WK-BNF-HEADING1.
+015060     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+015070     05  FILLER              PIC X(04) VALUE 'DRG '.
+015080     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+015090     05  FILLER              PIC X(09) VALUE 'NAT-LABOR'.
+015100     05  FILLER              PIC X(10) VALUE ' NAT-NLABR'.
+015110     05  FILLER              PIC X(09) VALUE ' UPDT-FAC'.
+015120     05  FILLER              PIC X(09) VALUE ' DRG-WGT '.
+015130     05  FILLER              PIC X(08) VALUE ' OP-COLA'.
+015140 01  WK-BNF-DETAIL-LINE.
+015150     05  WK-BNF-PROVIDER-NO  PIC X(06).
+015160     05  FILLER              PIC X(03) VALUE SPACES.
+015170     05  WK-BNF-DRG          PIC 9(03).
+015180     05  FILLER              PIC X(01) VALUE SPACES.
+015190     05  WK-BNF-DISCHG-DATE  PIC 9(08).
+015200     05  FILLER              PIC X(02) VALUE SPACES.
+015210     05  WK-BNF-NAT-LABOR    PIC ZZZZ9.99.
+015220     05  FILLER              PIC X(01) VALUE SPACES.
+015230     05  WK-BNF-NAT-NLABOR   PIC ZZZZ9.99.
+015240     05  FILLER              PIC X(01) VALUE SPACES.
+015250     05  WK-BNF-UPDATE-FACTOR PIC Z9.99999.
+015260     05  FILLER              PIC X(01) VALUE SPACES.
+015270     05  WK-BNF-DRG-WT       PIC Z9.9999.
+015280     05  FILLER              PIC X(01) VALUE SPACES.
+015290     05  WK-BNF-OPER-COLA    PIC Z9.999.
+015300*----------------------------------------------------------*
+015310* ALASKA/HAWAII COLA VALIDATION EXCEPTION HEADING/DETAIL LINE.*
+015320*----------------------------------------------------------*
+015330 01  WK-CLV-HEADING1.
+015340     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+015350     05  FILLER              PIC X(07) VALUE 'STATE  '.
+015360     05  FILLER              PIC X(09) VALUE 'COLA-USED'.
+015370     05  FILLER              PIC X(30) VALUE
+015380         'EXCEPTION'.
+015390 01  WK-CLV-DETAIL-LINE.
+015400     05  WK-CLV-PROVIDER-NO  PIC X(06).
+015410     05  FILLER              PIC X(03) VALUE SPACES.
+015420     05  WK-CLV-STATE        PIC X(02).
+015430     05  FILLER              PIC X(05) VALUE SPACES.
+015440     05  WK-CLV-COLA         PIC Z9.999.
+015450     05  FILLER              PIC X(03) VALUE SPACES.
+015460     05  WK-CLV-REASON       PIC X(40).
+015470*----------------------------------------------------------*
+015480* LARGE-URBAN WAGE-INDEX FLOOR COMPLIANCE HEADING/DETAIL LINE.*
+015490*----------------------------------------------------------*
+015500 01  WK-LUF-HEADING1.
+015510     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+015520     05  FILLER              PIC X(04) VALUE 'DRG '.
+015530     05  FILLER              PIC X(10) VALUE 'DISCHARGE '.
+015540     05  FILLER              PIC X(10) VALUE 'WI-BEFORE '.
+015550     05  FILLER              PIC X(10) VALUE 'WI-AFTER  '.
+015560     05  FILLER              PIC X(16) VALUE 'STATUS'.
+015570 01  WK-LUF-DETAIL-LINE.
+015580     05  WK-LUF-PROVIDER-NO  PIC X(06).
+015590     05  FILLER              PIC X(03) VALUE SPACES.
+015600     05  WK-LUF-DRG          PIC 9(03).
+015610     05  FILLER              PIC X(01) VALUE SPACES.
+015620     05  WK-LUF-DISCHG-DATE  PIC 9(08).
+015630     05  FILLER              PIC X(02) VALUE SPACES.
+015640     05  WK-LUF-WI-BEFORE    PIC Z9.9999.
+015650     05  FILLER              PIC X(02) VALUE SPACES.
+015660     05  WK-LUF-WI-AFTER     PIC Z9.9999.
+015670     05  FILLER              PIC X(02) VALUE SPACES.
+015680     05  WK-LUF-STATUS       PIC X(20).
+015690*----------------------------------------------------------*
+015700* REFERENCE TABLE CAPACITY/REFRESH MONITOR HEADING/DETAIL     *
+015710* LINE.                                                       *
+015720*----------------------------------------------------------*
+015730 01  WK-RTM-HEADING1.
+015740     05  FILLER              PIC X(21) VALUE
+015750         'TABLE               '.
+015760     05  FILLER              PIC X(08) VALUE 'ROWS    '.
+015770     05  FILLER              PIC X(10) VALUE 'CAPACITY  '.
+015780     05  FILLER              PIC X(16) VALUE 'STATUS'.
+015790 01  WK-RTM-DETAIL-LINE.
+015800     05  WK-RTM-NAME         PIC X(20).
+015810     05  FILLER              PIC X(01) VALUE SPACES.
+015820     05  WK-RTM-COUNT        PIC ZZZZ9.
+015830     05  FILLER              PIC X(03) VALUE SPACES.
+015840     05  WK-RTM-CAPACITY     PIC ZZZZ9.
+015850     05  FILLER              PIC X(03) VALUE SPACES.
+015860     05  WK-RTM-STATUS       PIC X(16).
+015870*----------------------------------------------------------*
+015880* PRICER VERSION-CONSISTENCY EXCEPTION HEADING/DETAIL LINE.    *
+015890*----------------------------------------------------------*
+015900 01  WK-CXV-HEADING1.
+015910     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+015920     05  FILLER              PIC X(04) VALUE 'DRG '.
+015930     05  FILLER              PIC X(10) VALUE 'MODULE    '.
+015940     05  FILLER              PIC X(10) VALUE 'EXPECTED  '.
+015950     05  FILLER              PIC X(10) VALUE 'ACTUAL    '.
+015960     05  FILLER              PIC X(30) VALUE
+015970         'EXCEPTION'.
+015980 01  WK-CXV-DETAIL-LINE.
+015990     05  WK-CXV-PROVIDER-NO  PIC X(06).
+016000     05  FILLER              PIC X(03) VALUE SPACES.
+016010     05  WK-CXV-DRG          PIC 9(03).
+016020     05  FILLER              PIC X(01) VALUE SPACES.
+016030     05  WK-CXV-MODULE       PIC X(08).
+016040     05  FILLER              PIC X(02) VALUE SPACES.
+016050     05  WK-CXV-EXPECT-VERS  PIC X(05).
+016060     05  FILLER              PIC X(05) VALUE SPACES.
+016070     05  WK-CXV-ACTUAL-VERS  PIC X(05).
+016080     05  FILLER              PIC X(05) VALUE SPACES.
+016090     05  WK-CXV-REASON       PIC X(40).
+016100*----------------------------------------------------------*
+016110* DRG WEIGHT/ALOS/SHORT-STAY-CUTOFF YEAR-OVER-YEAR IMPACT     *
+016120* SIMULATOR HEADING/DETAIL LINE.                              *
+016130*----------------------------------------------------------*
+016140 01  WK-DYY-HEADING1.
+016150     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+016160     05  FILLER              PIC X(04) VALUE 'DRG '.
+016170     05  FILLER              PIC X(09) VALUE 'CUR-WT   '.
+016180     05  FILLER              PIC X(09) VALUE 'PRIOR-WT '.
+016190     05  FILLER              PIC X(11) VALUE 'DIRECTION  '.
+016200     05  FILLER              PIC X(30) VALUE
+016210         'PYMT-IMPACT'.
+016220 01  WK-DYY-DETAIL-LINE.
+016230     05  WK-DYY-PROVIDER-NO  PIC X(06).
+016240     05  FILLER              PIC X(03) VALUE SPACES.
+016250     05  WK-DYY-DRG          PIC 9(03).
+016260     05  FILLER              PIC X(01) VALUE SPACES.
+016270     05  WK-DYY-CUR-WT       PIC Z.9999.
+016280     05  FILLER              PIC X(02) VALUE SPACES.
+016290     05  WK-DYY-PRIORYR-WT   PIC Z.9999.
+016300     05  FILLER              PIC X(02) VALUE SPACES.
+016310     05  WK-DYY-DIRECTION    PIC X(09).
+016320     05  FILLER              PIC X(02) VALUE SPACES.
+016330     05  WK-DYY-PYMT-IMPACT  PIC -(6)9.99.
+016340 01  WK-DYY-WT-DELTA         PIC S9(01)V9(04) VALUE ZERO.
+016350 01  WK-DYY-PYMT-IMPACT-N    PIC S9(07)V9(02) VALUE ZERO.
+016360*----------------------------------------------------------*
+016370* MULTI-PROVIDER BATCH PERFORMANCE/TIMING REPORT HEADING/    *
+016380* DETAIL LINE AND PROVIDER-BREAK TRACKING FIELDS.            *
+016390*----------------------------------------------------------*
+016400 01  WK-PPF-HEADING1.
+016410     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+016420     05  FILLER              PIC X(11) VALUE 'BILL-COUNT '.
+016430     05  FILLER              PIC X(16) VALUE 'TOTAL-PAYMENT   '.
+016440     05  FILLER              PIC X(30) VALUE
+016450         'ELAPSED-SECONDS'.
+016460 01  WK-PPF-DETAIL-LINE.
+016470     05  WK-PPF-PROVIDER-NO  PIC X(06).
+016480     05  FILLER              PIC X(04) VALUE SPACES.
+016490     05  WK-PPF-BILL-COUNT   PIC ZZZZ9.
+016500     05  FILLER              PIC X(06) VALUE SPACES.
+016510     05  WK-PPF-TOTAL-PYMT   PIC Z(6)9.99.
+016520     05  FILLER              PIC X(04) VALUE SPACES.
+016530     05  WK-PPF-ELAPSED-SECS PIC Z(4)9.99.
+016540 01  WK-PPF-LAST-PROVIDER    PIC X(06) VALUE SPACES.
+016550 01  WK-PPF-BILL-COUNT-N     PIC 9(05) VALUE ZERO.
+016560 01  WK-PPF-PYMT-TOTAL-N     PIC 9(09)V9(02) VALUE ZERO.
+016570 01  WK-PPF-START-TIME       PIC 9(08) VALUE ZERO.
+016580 01  WK-PPF-END-TIME         PIC 9(08) VALUE ZERO.
+016590 01  WK-PPF-ELAPSED-N        PIC 9(05)V9(02) VALUE ZERO.
+016600*----------------------------------------------------------*
+016610* NDC/DEMO-CODE VALIDATION EXCEPTION HEADING/DETAIL LINE.     *
+016620*----------------------------------------------------------*
+016630 01  WK-NDC-DEMO-HEADING1.
+016640     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+016650     05  FILLER              PIC X(04) VALUE ' DRG'.
+016660     05  FILLER              PIC X(08) VALUE 'ARRAY   '.
+016670     05  FILLER              PIC X(04) VALUE 'IDX '.
+016680     05  FILLER              PIC X(13) VALUE 'VALUE        '.
+016690     05  FILLER              PIC X(20) VALUE 'REASON'.
+016700 01  WK-NDC-DEMO-DETAIL-LINE.
+016710     05  WK-ND-PROVIDER-NO   PIC X(06).
+016720     05  FILLER              PIC X(03) VALUE SPACES.
+016730     05  WK-ND-DRG           PIC 9(03).
+016740     05  FILLER              PIC X(03) VALUE SPACES.
+016750     05  WK-ND-ARRAY-NAME    PIC X(04).
+016760     05  FILLER              PIC X(03) VALUE SPACES.
+016770     05  WK-ND-ENTRY-IDX     PIC 99.
+016780     05  FILLER              PIC X(03) VALUE SPACES.
+016790     05  WK-ND-ENTRY-VALUE   PIC X(11).
+016800     05  FILLER              PIC X(03) VALUE SPACES.
+016810     05  WK-ND-REASON        PIC X(20).
+016820*----------------------------------------------------------*
+016830* RURAL COMMUNITY HOSPITAL DEMONSTRATION (FLX7) PAYMENT       *
+016840* REPORT HEADING/DETAIL LINE.                                 *
+016850*----------------------------------------------------------*
+016860 01  WK-FLX7-HEADING1.
+016870     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+016880     05  FILLER              PIC X(11) VALUE 'DISCHARGE  '.
+016890     05  FILLER              PIC X(04) VALUE ' DRG'.
+016900     05  FILLER              PIC X(15) VALUE 'FLX7 PAYMENT   '.
+016910 01  WK-FLX7-DETAIL-LINE.
+016920     05  WK-FX-PROVIDER-NO   PIC X(06).
+016930     05  FILLER              PIC X(06) VALUE SPACES.
+016940     05  WK-FX-DISCHARGE-DATE PIC 9(08).
+016950     05  FILLER              PIC X(04) VALUE SPACES.
+016960     05  WK-FX-DRG           PIC 9(03).
+016970     05  FILLER              PIC X(05) VALUE SPACES.
+016980     05  WK-FX-FLX7-PAYMENT  PIC ZZZ,ZZ9.99.
+016990*----------------------------------------------------------*
+017000* DSH BED-SIZE/CBSA-SIZE CLASSIFICATION EXCEPTION REPORT      *
+017010* HEADING/DETAIL LINE.                                       *
+017020*----------------------------------------------------------*
+017030 01  WK-DSHBC-HEADING1.
+017040     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+017050     05  FILLER              PIC X(05) VALUE 'CBSA '.
+017060     05  FILLER              PIC X(06) VALUE 'BEDS  '.
+017070     05  FILLER              PIC X(09) VALUE 'OPER DSH '.
+017080     05  FILLER              PIC X(10) VALUE 'CLASS     '.
+017090 01  WK-DSHBC-DETAIL-LINE.
+017100     05  WK-DB-PROVIDER-NO   PIC X(06).
+017110     05  FILLER              PIC X(03) VALUE SPACES.
+017120     05  WK-DB-CBSA-SIZE     PIC X(01).
+017130     05  FILLER              PIC X(04) VALUE SPACES.
+017140     05  WK-DB-BED-SIZE      PIC ZZZZ9.
+017150     05  FILLER              PIC X(03) VALUE SPACES.
+017160     05  WK-DB-OPER-DSH      PIC Z.9999.
+017170     05  FILLER              PIC X(03) VALUE SPACES.
+017180     05  WK-DB-CLASS         PIC X(10).
+017190*----------------------------------------------------------*
+017200* IHS/RECLASSIFIED-RURAL WAGE INDEX USAGE REPORT              *
+017210* HEADING/DETAIL LINE.                                       *
+017220*----------------------------------------------------------*
+017230 01  WK-IHSRC-HEADING1.
+017240     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+017250     05  FILLER              PIC X(11) VALUE 'DISCHARGE  '.
+017260     05  FILLER              PIC X(14) VALUE 'PROV TYPE     '.
+017270     05  FILLER              PIC X(14) VALUE 'RECLASS IND   '.
+017280     05  FILLER              PIC X(10) VALUE 'IHS WI USD'.
+017290 01  WK-IHSRC-DETAIL-LINE.
+017300     05  WK-IH-PROVIDER-NO   PIC X(06).
+017310     05  FILLER              PIC X(06) VALUE SPACES.
+017320     05  WK-IH-DISCHARGE-DATE PIC 9(08).
+017330     05  FILLER              PIC X(06) VALUE SPACES.
+017340     05  WK-IH-PROVIDER-TYPE PIC X(02).
+017350     05  FILLER              PIC X(12) VALUE SPACES.
+017360     05  WK-IH-RECLASS-IND   PIC X(01).
+017370     05  FILLER              PIC X(13) VALUE SPACES.
+017380     05  WK-IH-IHS-WI-USED   PIC X(01).
+017390*----------------------------------------------------------*
+017400* OUTLIER RECONCILIATION EXTRACT HEADING/DETAIL LINE.         *
+017410*----------------------------------------------------------*
+017420 01  WK-OUTLR-HEADING1.
+017430     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+017440     05  FILLER              PIC X(04) VALUE ' DRG'.
+017450     05  FILLER              PIC X(12) VALUE 'DAYS OUTLIER'.
+017460     05  FILLER              PIC X(12) VALUE 'COST OUTLIER'.
+017470     05  FILLER              PIC X(15) VALUE 'TOTAL OUTLIER  '.
+017480 01  WK-OUTLR-DETAIL-LINE.
+017490     05  WK-OR-PROVIDER-NO   PIC X(06).
+017500     05  FILLER              PIC X(03) VALUE SPACES.
+017510     05  WK-OR-DRG           PIC 9(03).
+017520     05  FILLER              PIC X(04) VALUE SPACES.
+017530     05  WK-OR-DAYS-OUTLIER  PIC ZZZ,ZZ9.
+017540     05  FILLER              PIC X(04) VALUE SPACES.
+017550     05  WK-OR-COST-OUTLIER  PIC ZZZ,ZZ9.
+017560     05  FILLER              PIC X(04) VALUE SPACES.
+017570     05  WK-OR-TOTAL-PAYMENT PIC ZZZ,ZZZ,ZZ9.99.
+017580*----------------------------------------------------------*
+017590* CAPITAL OLD-HOLD-HARMLESS / GAF / LARGE-URBAN BLEND         *
+017600* REPORT HEADING AND DETAIL LINE.                             *
+017610*----------------------------------------------------------*
+017620 01  WK-CAPIGAF-HEADING1.
+017630     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+017640     05  FILLER              PIC X(05) VALUE 'DRG  '.
+017650     05  FILLER              PIC X(09) VALUE 'OLD HARML'.
+017660     05  FILLER              PIC X(08) VALUE 'NATL GAF'.
+017670     05  FILLER              PIC X(07) VALUE 'PR GAF '.
+017680     05  FILLER              PIC X(09) VALUE 'BLEND GAF'.
+017690     05  FILLER              PIC X(09) VALUE 'LRG URBAN'.
+017700     05  FILLER              PIC X(15) VALUE 'CAPITAL PAYMENT'.
+017710 01  WK-CAPIGAF-DETAIL-LINE.
+017720     05  WK-CG-PROVIDER-NO   PIC X(06).
+017730     05  FILLER              PIC X(03) VALUE SPACES.
+017740     05  WK-CG-DRG           PIC 9(03).
+017750     05  FILLER              PIC X(02) VALUE SPACES.
+017760     05  WK-CG-OLD-HARMLESS  PIC ZZZZZZ9.99.
+017770     05  FILLER              PIC X(02) VALUE SPACES.
+017780     05  WK-CG-NATL-GAF      PIC Z.9999.
+017790     05  FILLER              PIC X(03) VALUE SPACES.
+017800     05  WK-CG-PR-GAF        PIC Z.9999.
+017810     05  FILLER              PIC X(03) VALUE SPACES.
+017820     05  WK-CG-BLEND-GAF     PIC Z.9999.
+017830     05  FILLER              PIC X(03) VALUE SPACES.
+017840     05  WK-CG-LARG-URBAN    PIC Z.99.
+017850     05  FILLER              PIC X(05) VALUE SPACES.
+017860     05  WK-CG-CAPI-TOTAL-PAY PIC ZZZ,ZZ9.99.
+017870*----------------------------------------------------------*
+017880* TWO-MIDNIGHT / SHORT-STAY ADJUSTMENT FACTOR REPORT          *
+017890* HEADING AND DETAIL LINE.                                   *
+017900*----------------------------------------------------------*
+017910 01  WK-TWOMID-HEADING1.
+017920     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+017930     05  FILLER              PIC X(05) VALUE 'DRG  '.
+017940     05  FILLER              PIC X(11) VALUE 'DISCHARGE  '.
+017950     05  FILLER              PIC X(13) VALUE 'TWOMID FACTOR'.
+017960     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+017970 01  WK-TWOMID-DETAIL-LINE.
+017980     05  WK-TM-PROVIDER-NO   PIC X(06).
+017990     05  FILLER              PIC X(03) VALUE SPACES.
+018000     05  WK-TM-DRG           PIC 9(03).
+018010     05  FILLER              PIC X(02) VALUE SPACES.
+018020     05  WK-TM-DISCHARGE-DATE PIC 9(08).
+018030     05  FILLER              PIC X(02) VALUE SPACES.
+018040     05  WK-TM-FACTOR        PIC Z9.999999.
+018050     05  FILLER              PIC X(04) VALUE SPACES.
+018060     05  WK-TM-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+018070*----------------------------------------------------------*
+018080* MODEL 1 BUNDLE / LOW-VOLUME STACKING VALIDATION REPORT   *
+018090* HEADING AND DETAIL LINE.                                 *
+018100*----------------------------------------------------------*
+018110 01  WK-M1LV-HEADING1.
+018120     05  FILLER              PIC X(09) VALUE 'PROVIDER '.
+018130     05  FILLER              PIC X(05) VALUE 'DRG  '.
+018140     05  FILLER              PIC X(11) VALUE 'DISCHARGE  '.
+018150     05  FILLER              PIC X(15) VALUE '  LOW-VOL AMT  '.
+018160     05  FILLER              PIC X(15) VALUE ' BUNDLE ADJ AMT'.
+018170     05  FILLER              PIC X(15) VALUE '  TOTAL PAYMENT'.
+018180 01  WK-M1LV-DETAIL-LINE.
+018190     05  WK-ML-PROVIDER-NO   PIC X(06).
+018200     05  FILLER              PIC X(03) VALUE SPACES.
+018210     05  WK-ML-DRG           PIC 9(03).
+018220     05  FILLER              PIC X(02) VALUE SPACES.
+018230     05  WK-ML-DISCHARGE-DATE PIC 9(08).
+018240     05  FILLER              PIC X(02) VALUE SPACES.
+018250     05  WK-ML-LOW-VOL-AMT   PIC ZZZ,ZZ9.99.
+018260     05  FILLER              PIC X(03) VALUE SPACES.
+018270     05  WK-ML-BUNDLE-ADJ-AMT PIC ZZZ,ZZ9.99.
+018280     05  FILLER              PIC X(03) VALUE SPACES.
+018290     05  WK-ML-TOTAL-PAYMENT PIC ZZZ,ZZ9.99.
+018300 PROCEDURE DIVISION.
+018310*===========================================================*
+018320* 0000-MAINLINE                                              *
+018330*===========================================================*
+018340 0000-MAINLINE.
+018350     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+018360     PERFORM 2000-PROCESS-BILLS   THRU 2000-EXIT.
+018370     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+018380     STOP RUN.
+018390*===========================================================*
+018400* 1000-INITIALIZE - OPEN FILES, LOAD THE PROVIDER AND WAGE  *
+018410*                   INDEX TABLES FOR THE WHOLE RUN.         *
+018420*===========================================================*
+018430 1000-INITIALIZE.
+018440     PERFORM 1100-LOAD-PROV-MASTER THRU 1100-EXIT.
+018450     PERFORM 1150-WRITE-PROV-TIMELINE THRU 1150-EXIT.
+018460     PERFORM 1200-LOAD-MSAX-TABLE  THRU 1200-EXIT.
+018470     PERFORM 1300-LOAD-CBSA-TABLE  THRU 1300-EXIT.
+018480     PERFORM 1320-LOAD-COUNTY-CBSA THRU 1320-EXIT.
+018490     PERFORM 1340-LOAD-DRGHIST-TABLE THRU 1340-EXIT.
+018500     PERFORM 1400-LOAD-NEWTECH-TABLE THRU 1400-EXIT.
+018510     PERFORM 1470-CHECK-OUTLIER-RECON THRU 1470-EXIT.
+018520     OPEN INPUT  BILL-FILE-IN.
+018530     PERFORM 1450-CHECK-RESTART   THRU 1450-EXIT.
+018540     IF RUN-IS-A-RESTART
+018550         OPEN EXTEND PPS-FILE-OUT
+018560         OPEN EXTEND PAY-SUMMARY-OUT
+018570         OPEN EXTEND REMIT-FILE-OUT
+018580         OPEN EXTEND RECON-FILE-OUT
+018590         OPEN EXTEND EDIT-ERROR-OUT
+018600         OPEN EXTEND WI-AUDIT-OUT
+018610         OPEN EXTEND DISPATCH-COV-OUT
+018620         OPEN EXTEND LOW-VOL-OUT
+018630         OPEN EXTEND HMO-BILL-OUT
+018640         OPEN EXTEND VBP-HRR-OUT
+018650         OPEN EXTEND UNCOMP-CARE-OUT
+018660         OPEN EXTEND ISLET-OUT
+018670         OPEN EXTEND CART-OUT
+018680         OPEN EXTEND PR-WI-OUT
+018690         OPEN EXTEND FLOOR-OUT
+018700         OPEN EXTEND WI-HIST-OUT
+018710         OPEN EXTEND NEWHOSP-OUT
+018720         OPEN EXTEND HAC-OUT
+018730         OPEN EXTEND EHR-OUT
+018740         OPEN EXTEND XFER-OUT
+018750         OPEN EXTEND PASSTHRU-OUT
+018760         OPEN EXTEND BPCI-OUT
+018770         OPEN EXTEND SUPP-WI-OUT
+018780         OPEN EXTEND RTC-FREQ-OUT
+018790         OPEN EXTEND NDC-DEMO-OUT
+018800         OPEN EXTEND FLX7-OUT
+018810         OPEN EXTEND DSH-BEDCBSA-OUT
+018820         OPEN EXTEND IHS-RECLASS-OUT
+018830         OPEN EXTEND OUTLIER-RECON-OUT
+018840         OPEN EXTEND CAPI-GAF-OUT
+018850         OPEN EXTEND TWO-MIDNIGHT-OUT
+018860         OPEN EXTEND MODEL1-LOWVOL-OUT
+018870         OPEN EXTEND CBSA-XREF-OUT
+018880         OPEN EXTEND BILL-TYPE-OUT
+018890         OPEN EXTEND DRG480-OUT
+018900         OPEN EXTEND OUTM-OUT
+018910         OPEN EXTEND PRIORYR-BLEND-OUT
+018920         OPEN EXTEND BN-FACTOR-OUT
+018930         OPEN EXTEND COLA-VALID-OUT
+018940         OPEN EXTEND LARGURB-FLR-OUT
+018950         OPEN OUTPUT REFTAB-MON-OUT
+018960         PERFORM 1489-LOAD-REFTAB-MONITOR THRU 1489-EXIT
+018970         PERFORM 1490-WRITE-REFTAB-MONITOR THRU 1490-EXIT
+018980         OPEN EXTEND CALC-VERS-OUT
+018990         OPEN EXTEND DRG-YOY-OUT
+019000         OPEN EXTEND PROV-PERF-OUT
+019010         OPEN OUTPUT PROV-DICT-OUT
+019020         MOVE WK-PD-HEADING1 TO PROV-DICT-LINE
+019030         WRITE PROV-DICT-LINE
+019040         PERFORM 1480-WRITE-PROV-DICT THRU 1480-EXIT
+019050     ELSE
+019060         OPEN OUTPUT PAY-SUMMARY-OUT
+019070         MOVE WK-SUMMARY-HEADING1 TO SUMMARY-LINE
+019080         WRITE SUMMARY-LINE
+019090         OPEN OUTPUT RECON-FILE-OUT
+019100         OPEN OUTPUT EDIT-ERROR-OUT
+019110         MOVE WK-EDIT-ERR-HEADING1 TO EDIT-ERROR-LINE
+019120         WRITE EDIT-ERROR-LINE
+019130         OPEN OUTPUT DISPATCH-COV-OUT
+019140         OPEN OUTPUT WI-AUDIT-OUT
+019150         MOVE WK-WI-AUDIT-HEADING1 TO WI-AUDIT-LINE
+019160         WRITE WI-AUDIT-LINE
+019170         OPEN OUTPUT LOW-VOL-OUT
+019180         MOVE WK-LOW-VOL-HEADING1 TO LOW-VOL-LINE
+019190         WRITE LOW-VOL-LINE
+019200         OPEN OUTPUT HMO-BILL-OUT
+019210         OPEN OUTPUT VBP-HRR-OUT
+019220         MOVE WK-VBP-HRR-HEADING1 TO VBP-HRR-LINE
+019230         WRITE VBP-HRR-LINE
+019240         OPEN OUTPUT UNCOMP-CARE-OUT
+019250         MOVE WK-UC-HEADING1 TO UNCOMP-CARE-LINE
+019260         WRITE UNCOMP-CARE-LINE
+019270         OPEN OUTPUT ISLET-OUT
+019280         MOVE WK-ISLET-HEADING1 TO ISLET-LINE
+019290         WRITE ISLET-LINE
+019300         OPEN OUTPUT CART-OUT
+019310         MOVE WK-CART-HEADING1 TO CART-LINE
+019320         WRITE CART-LINE
+019330         OPEN OUTPUT PR-WI-OUT
+019340         MOVE WK-PR-WI-HEADING1 TO PR-WI-LINE
+019350         WRITE PR-WI-LINE
+019360         OPEN OUTPUT FLOOR-OUT
+019370         MOVE WK-FLOOR-HEADING1 TO FLOOR-LINE
+019380         WRITE FLOOR-LINE
+019390         OPEN EXTEND WI-HIST-OUT
+019400         OPEN OUTPUT NEWHOSP-OUT
+019410         MOVE WK-NEWHOSP-HEADING1 TO NEWHOSP-LINE
+019420         WRITE NEWHOSP-LINE
+019430         OPEN OUTPUT HAC-OUT
+019440         MOVE WK-HAC-HEADING1 TO HAC-LINE
+019450         WRITE HAC-LINE
+019460         OPEN OUTPUT EHR-OUT
+019470         MOVE WK-EHR-HEADING1 TO EHR-LINE
+019480         WRITE EHR-LINE
+019490         OPEN OUTPUT XFER-OUT
+019500         MOVE WK-XFER-HEADING1 TO XFER-LINE
+019510         WRITE XFER-LINE
+019520         OPEN OUTPUT PASSTHRU-OUT
+019530         MOVE WK-PASSTHRU-HEADING1 TO PASSTHRU-LINE
+019540         WRITE PASSTHRU-LINE
+019550         OPEN OUTPUT BPCI-OUT
+019560         MOVE WK-BPCI-HEADING1 TO BPCI-LINE
+019570         WRITE BPCI-LINE
+019580         OPEN OUTPUT SUPP-WI-OUT
+019590         MOVE WK-SUPP-WI-HEADING1 TO SUPP-WI-LINE
+019600         WRITE SUPP-WI-LINE
+019610         OPEN OUTPUT RTC-FREQ-OUT
+019620         MOVE WK-RTC-FREQ-HEADING1 TO RTC-FREQ-LINE
+019630         WRITE RTC-FREQ-LINE
+019640         OPEN OUTPUT NDC-DEMO-OUT
+019650         MOVE WK-NDC-DEMO-HEADING1 TO NDC-DEMO-LINE
+019660         WRITE NDC-DEMO-LINE
+019670         OPEN OUTPUT FLX7-OUT
+019680         MOVE WK-FLX7-HEADING1 TO FLX7-LINE
+019690         WRITE FLX7-LINE
+019700         OPEN OUTPUT DSH-BEDCBSA-OUT
+019710         MOVE WK-DSHBC-HEADING1 TO DSH-BEDCBSA-LINE
+019720         WRITE DSH-BEDCBSA-LINE
+019730         OPEN OUTPUT IHS-RECLASS-OUT
+019740         MOVE WK-IHSRC-HEADING1 TO IHS-RECLASS-LINE
+019750         WRITE IHS-RECLASS-LINE
+019760         OPEN OUTPUT OUTLIER-RECON-OUT
+019770         MOVE WK-OUTLR-HEADING1 TO OUTLIER-RECON-LINE
+019780         WRITE OUTLIER-RECON-LINE
+019790         OPEN OUTPUT CAPI-GAF-OUT
+019800         MOVE WK-CAPIGAF-HEADING1 TO CAPI-GAF-LINE
+019810         WRITE CAPI-GAF-LINE
+019820         OPEN OUTPUT TWO-MIDNIGHT-OUT
+019830         MOVE WK-TWOMID-HEADING1 TO TWO-MIDNIGHT-LINE
+019840         WRITE TWO-MIDNIGHT-LINE
+019850         OPEN OUTPUT MODEL1-LOWVOL-OUT
+019860         MOVE WK-M1LV-HEADING1 TO MODEL1-LOWVOL-LINE
+019870         WRITE MODEL1-LOWVOL-LINE
+019880         OPEN OUTPUT CBSA-XREF-OUT
+019890         MOVE WK-CX-HEADING1 TO CBSA-XREF-LINE
+019900         WRITE CBSA-XREF-LINE
+019910         OPEN OUTPUT BILL-TYPE-OUT
+019920         MOVE WK-BT-HEADING1 TO BILL-TYPE-LINE
+019930         WRITE BILL-TYPE-LINE
+019940         OPEN OUTPUT DRG480-OUT
+019950         MOVE WK-D480-HEADING1 TO DRG480-LINE
+019960         WRITE DRG480-LINE
+019970         OPEN OUTPUT OUTM-OUT
+019980         MOVE WK-OUTM-HEADING1 TO OUTM-LINE
+019990         WRITE OUTM-LINE
+020000         OPEN OUTPUT PRIORYR-BLEND-OUT
+020010         MOVE WK-PYB-HEADING1 TO PRIORYR-BLEND-LINE
+020020         WRITE PRIORYR-BLEND-LINE
+020030         OPEN OUTPUT BN-FACTOR-OUT
+020040         MOVE WK-BNF-HEADING1 TO BN-FACTOR-LINE
+020050         WRITE BN-FACTOR-LINE
+020060         OPEN OUTPUT COLA-VALID-OUT
+020070         MOVE WK-CLV-HEADING1 TO COLA-VALID-LINE
+020080         WRITE COLA-VALID-LINE
+020090         OPEN OUTPUT LARGURB-FLR-OUT
+020100         MOVE WK-LUF-HEADING1 TO LARGURB-FLR-LINE
+020110         WRITE LARGURB-FLR-LINE
+020120         OPEN OUTPUT PROV-DICT-OUT
+020130         MOVE WK-PD-HEADING1 TO PROV-DICT-LINE
+020140         WRITE PROV-DICT-LINE
+020150         PERFORM 1480-WRITE-PROV-DICT THRU 1480-EXIT
+020160         OPEN OUTPUT REFTAB-MON-OUT
+020170         MOVE WK-RTM-HEADING1 TO REFTAB-MON-LINE
+020180         WRITE REFTAB-MON-LINE
+020190         PERFORM 1489-LOAD-REFTAB-MONITOR THRU 1489-EXIT
+020200         PERFORM 1490-WRITE-REFTAB-MONITOR THRU 1490-EXIT
+020210         OPEN OUTPUT CALC-VERS-OUT
+020220         MOVE WK-CXV-HEADING1 TO CALC-VERS-LINE
+020230         WRITE CALC-VERS-LINE
+020240         OPEN OUTPUT DRG-YOY-OUT
+020250         MOVE WK-DYY-HEADING1 TO DRG-YOY-LINE
+020260         WRITE DRG-YOY-LINE
+020270         OPEN OUTPUT PROV-PERF-OUT
+020280         MOVE WK-PPF-HEADING1 TO PROV-PERF-LINE
+020290         WRITE PROV-PERF-LINE
+020300         OPEN OUTPUT PPS-FILE-OUT
+020310         OPEN OUTPUT REMIT-FILE-OUT
+020320     END-IF.
+020330     SET PROV-RECORD-PASSED TO TRUE.
+020340 1000-EXIT.
+020350     EXIT.
+020360*===========================================================*
+020370* 1450-CHECK-RESTART - READ THE CHECKPOINT FILE, IF ANY, TO *
+020380*                 FIND OUT HOW MANY BILLS A PRIOR, ABENDED  *
+020390*                 RUN ALREADY PRICED, AND SKIP THAT MANY    *
+020400*                 BILL-FILE-IN RECORDS SO THIS RUN PICKS UP *
+020410*                 WHERE THE OLD ONE LEFT OFF.               *
+020420*===========================================================*
+020430 1450-CHECK-RESTART.
+020440     OPEN INPUT CHECKPOINT-FILE.
+020450     IF WK-CHKPT-STATUS = '00'
+020460         READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+020470             AT END
+020480                 MOVE ZEROES TO WK-RESTART-COUNT
+020490         END-READ
+020500         IF CHECKPOINT-REC IS NUMERIC
+020510             MOVE CHECKPOINT-REC TO WK-RESTART-COUNT
+020520         END-IF
+020530         CLOSE CHECKPOINT-FILE
+020540     ELSE
+020550         MOVE ZEROES TO WK-RESTART-COUNT
+020560     END-IF.
+020570     IF WK-RESTART-COUNT > 0
+020580         SET RUN-IS-A-RESTART TO TRUE
+020590         DISPLAY 'PPBAT215 - RESTARTING AFTER BILL : '
+020600                 WK-RESTART-COUNT
+020610         PERFORM 1460-SKIP-BILL THRU 1460-EXIT
+020620             WK-RESTART-COUNT TIMES
+020630     END-IF.
+020640 1450-EXIT.
+020650     EXIT.
+020660*===========================================================*
+020670* 1460-SKIP-BILL - READ AND DISCARD ONE BILL-FILE-IN RECORD *
+020680*                 ALREADY ACCOUNTED FOR BY A PRIOR RUN.     *
+020690*===========================================================*
+020700 1460-SKIP-BILL.
+020710     READ BILL-FILE-IN
+020720         AT END
+020730             SET BILL-AT-EOF TO TRUE
+020740     END-READ.
+020750 1460-EXIT.
+020760     EXIT.
+020770*===========================================================*
+020780* 1470-CHECK-OUTLIER-RECON - READ THE ONE-CHARACTER OUTLIER   *
+020790*                 RECONCILIATION MODE CONTROL CARD, IF ANY,   *
+020800*                 AND SET OUTLIER-RECON-MODE ACCORDINGLY.     *
+020810*                 IF THE CONTROL FILE IS MISSING, THE RUN     *
+020820*                 DEFAULTS TO MODE OFF.                       *
+020830*===========================================================*
+020840 1470-CHECK-OUTLIER-RECON.
+020850     OPEN INPUT OUTLIER-RECON-PARM.
+020860     IF WK-OUTRPARM-STATUS = '00'
+020870         READ OUTLIER-RECON-PARM
+020880             AT END
+020890                 MOVE 'N' TO WK-OUTLIER-RECON-SW
+020900         END-READ
+020910         IF WK-OUTRPARM-STATUS = '00'
+020920             MOVE OUTLIER-RECON-PARM-REC TO WK-OUTLIER-RECON-SW
+020930         END-IF
+020940         CLOSE OUTLIER-RECON-PARM
+020950     ELSE
+020960         MOVE 'N' TO WK-OUTLIER-RECON-SW
+020970     END-IF.
+020980 1470-EXIT.
+020990     EXIT.
+021000*===========================================================*
+021010* 1480-WRITE-PROV-DICT - WRITE ONE LINE PER PROV-DICT-ENTRY  *
+021020*                 ROW, DOCUMENTING EVERY 88-LEVEL CONDITION  *
+021030*                 NAME DEFINED ON THE PROVIDER RECORD.  RUN  *
+021040*                 ONCE AT THE START OF EVERY JOB SINCE THE   *
+021050*                 CONTENT NEVER VARIES WITH THE BILL FILE.   *
+021060*===========================================================*
+021070 1480-WRITE-PROV-DICT.
+021080     SET PROV-DICT-IDX TO 1.
+021090     PERFORM 1481-WRITE-ONE-PROV-DICT THRU 1481-EXIT
+021100         UNTIL PROV-DICT-IDX > 42.
+021110 1480-EXIT.
+021120     EXIT.
+021130 1481-WRITE-ONE-PROV-DICT.
+021140     MOVE PD-COND-NAME(PROV-DICT-IDX)  TO WK-PD-COND-NAME.
+021150     MOVE PD-FIELD-NAME(PROV-DICT-IDX) TO WK-PD-FIELD-NAME.
+021160     MOVE PD-VALUE-SET(PROV-DICT-IDX)  TO WK-PD-VALUE-SET.
+021170     MOVE PD-DESC-TEXT(PROV-DICT-IDX)  TO WK-PD-DESC-TEXT.
+021180     MOVE WK-PD-DETAIL-LINE TO PROV-DICT-LINE.
+021190     WRITE PROV-DICT-LINE.
+021200     SET PROV-DICT-IDX UP BY 1.
+021210 1481-EXIT.
+021220     EXIT.
+021230*===========================================================*
+021240* 1489-LOAD-REFTAB-MONITOR - ASSEMBLE THE REFERENCE TABLE     *
+021250*                 CAPACITY/REFRESH MONITOR TABLE FROM THE      *
+021260*                 LOAD COUNTERS LEFT BEHIND BY 1100-LOAD-PROV- *
+021270*                 MASTER, 1200-LOAD-MSAX-TABLE, 1300-LOAD-CBSA-*
+021280*                 TABLE, AND 1320-LOAD-COUNTY-CBSA.  RUN ONCE   *
+021290*                 AFTER ALL FOUR TABLES HAVE FINISHED LOADING.  *
+021300*===========================================================*
+021310 1489-LOAD-REFTAB-MONITOR.
+021320     MOVE 'PROV-MAST-TABLE'    TO RTM-NAME(1).
+021330     MOVE WK-PROV-COUNT        TO RTM-COUNT(1).
+021340     MOVE 02000                TO RTM-CAPACITY(1).
+021350     MOVE 'MSAX-WI-TABLE'      TO RTM-NAME(2).
+021360     MOVE WK-MSAX-COUNT        TO RTM-COUNT(2).
+021370     MOVE 09000                TO RTM-CAPACITY(2).
+021380     MOVE 'CBSA-WI-TABLE'      TO RTM-NAME(3).
+021390     MOVE WK-CBSA-COUNT        TO RTM-COUNT(3).
+021400     MOVE 08000                TO RTM-CAPACITY(3).
+021410     MOVE 'COUNTY-CBSA-TABLE'  TO RTM-NAME(4).
+021420     MOVE WK-CNTYCBSA-COUNT    TO RTM-COUNT(4).
+021430     MOVE 04000                TO RTM-CAPACITY(4).
+021440 1489-EXIT.
+021450     EXIT.
+021460*===========================================================*
+021470* 1490-WRITE-REFTAB-MONITOR - WRITE ONE LINE PER RTM-ENTRY    *
+021480*                 ROW, FLAGGING ANY REFERENCE TABLE THAT       *
+021490*                 LOADED ZERO ROWS (A STALE OR MISSING REFRESH  *
+021500*                 FILE) OR THAT IS AT OR NEAR ITS OCCURS        *
+021510*                 CAPACITY (RISKING SILENT ROW TRUNCATION).     *
+021520*===========================================================*
+021530 1490-WRITE-REFTAB-MONITOR.
+021540     SET RTM-IDX TO 1.
+021550     PERFORM 1491-WRITE-ONE-REFTAB THRU 1491-EXIT
+021560         UNTIL RTM-IDX > 4.
+021570 1490-EXIT.
+021580     EXIT.
+021590 1491-WRITE-ONE-REFTAB.
+021600     MOVE RTM-NAME(RTM-IDX)     TO WK-RTM-NAME.
+021610     MOVE RTM-COUNT(RTM-IDX)    TO WK-RTM-COUNT.
+021620     MOVE RTM-CAPACITY(RTM-IDX) TO WK-RTM-CAPACITY.
+021630     EVALUATE TRUE
+021640         WHEN RTM-COUNT(RTM-IDX) = 0
+021650             MOVE 'EMPTY - NO REFRESH' TO WK-RTM-STATUS
+021660         WHEN RTM-COUNT(RTM-IDX) >= RTM-CAPACITY(RTM-IDX)
+021670             MOVE 'AT CAPACITY'        TO WK-RTM-STATUS
+021680         WHEN (RTM-COUNT(RTM-IDX) * 100) >=
+021690                 (RTM-CAPACITY(RTM-IDX) * 90)
+021700             MOVE 'NEAR CAPACITY'      TO WK-RTM-STATUS
+021710         WHEN OTHER
+021720             MOVE 'OK'                 TO WK-RTM-STATUS
+021730     END-EVALUATE.
+021740     MOVE WK-RTM-DETAIL-LINE TO REFTAB-MON-LINE.
+021750     WRITE REFTAB-MON-LINE.
+021760     SET RTM-IDX UP BY 1.
+021770 1491-EXIT.
+021780     EXIT.
+021790*===========================================================*
+021800* 1150-WRITE-PROV-TIMELINE - DUMP THE FULLY-LOADED PROVIDER  *
+021810*                 MASTER TABLE TO THE PROVIDER EFFECTIVE-    *
+021820*                 DATE TIMELINE REPORT, ONE LINE PER         *
+021830*                 PROVIDER, USING THE PROV-DATE-VIEW/        *
+021840*                 PROV-FYE-VIEW REDEFINES OF PROV-RECORD.    *
+021850*===========================================================*
+021860 1150-WRITE-PROV-TIMELINE.
+021870     OPEN OUTPUT PROV-TIMELINE-OUT.
+021880     MOVE WK-PROVTL-HEADING1 TO PROV-TIMELINE-LINE.
+021890     WRITE PROV-TIMELINE-LINE.
+021900     SET PM-IDX TO 1.
+021910     PERFORM 1160-WRITE-ONE-PROV-TIMELINE THRU 1160-EXIT
+021920         UNTIL PM-IDX > WK-PROV-COUNT.
+021930     CLOSE PROV-TIMELINE-OUT.
+021940 1150-EXIT.
+021950     EXIT.
+021960 1160-WRITE-ONE-PROV-TIMELINE.
+021970     MOVE PM-KEY-RECORD(PM-IDX) TO PROV-RECORD.
+021980     MOVE PM-KEY-NO(PM-IDX)     TO WK-PVT-PROVIDER-NO.
+021990     MOVE PV-EFF-DATE           TO WK-PVT-EFF-DATE.
+022000     MOVE PV-FY-BEGIN-DATE      TO WK-PVT-FY-BEGIN-DATE.
+022010     MOVE PV-TERM-DATE          TO WK-PVT-TERM-DATE.
+022020     MOVE PV-FYE-DATE           TO WK-PVT-FYE-DATE.
+022030     MOVE WK-PROVTL-DETAIL-LINE TO PROV-TIMELINE-LINE.
+022040     WRITE PROV-TIMELINE-LINE.
+022050     SET PM-IDX UP BY 1.
+022060 1160-EXIT.
+022070     EXIT.
+022080*===========================================================*
+022090* 1100-LOAD-PROV-MASTER - LOAD THE PROVIDER MASTER INTO     *
+022100*                         PROV-MAST-TABLE FOR SEARCHING.    *
+022110*===========================================================*
+022120 1100-LOAD-PROV-MASTER.
+022130     OPEN INPUT PROV-MAST-FILE.
+022140     SET PM-IDX TO 1.
+022150     PERFORM 1110-READ-PROV-MASTER THRU 1110-EXIT
+022160         UNTIL PROV-MAST-AT-EOF OR WK-PROV-COUNT >= 2000.
+022170     CLOSE PROV-MAST-FILE.
+022180 1100-EXIT.
+022190     EXIT.
+022200 1110-READ-PROV-MASTER.
+022210     READ PROV-MAST-FILE
+022220         AT END
+022230             SET PROV-MAST-AT-EOF TO TRUE
+022240             GO TO 1110-EXIT
+022250     END-READ.
+022260     MOVE PM-PROVIDER-NO   TO PM-KEY-NO(PM-IDX).
+022270     MOVE PM-PROV-RECORD   TO PM-KEY-RECORD(PM-IDX).
+022280     ADD  1 TO WK-PROV-COUNT.
+022290     SET  PM-IDX UP BY 1.
+022300 1110-EXIT.
+022310     EXIT.
+022320*===========================================================*
+022330* 1200-LOAD-MSAX-TABLE - LOAD THE MSA WAGE INDEX RATE FILE  *
+022340*                        INTO MSAX-WI-TABLE FOR PPDRV215.   *
+022350*===========================================================*
+022360 1200-LOAD-MSAX-TABLE.
+022370     OPEN INPUT MSAX-WI-FILE.
+022380     SET MU1 TO 1.
+022390     PERFORM 1210-READ-MSAX THRU 1210-EXIT
+022400         UNTIL MSAX-AT-EOF OR WK-MSAX-COUNT >= 9000.
+022410     CLOSE MSAX-WI-FILE.
+022420 1200-EXIT.
+022430     EXIT.
+022440 1210-READ-MSAX.
+022450     READ MSAX-WI-FILE
+022460         AT END
+022470             SET MSAX-AT-EOF TO TRUE
+022480             GO TO 1210-EXIT
+022490     END-READ.
+022500     MOVE MI-MSAX-MSA         TO M-MSAX-MSA(MU1).
+022510     MOVE MI-MSAX-SIZE        TO M-MSAX-SIZE(MU1).
+022520     MOVE MI-MSAX-EFF-DATE    TO M-MSAX-EFF-DATE(MU1).
+022530     MOVE MI-MSAX-WAGE-INDX1  TO M-MSAX-WAGE-INDX1(MU1).
+022540     MOVE MI-MSAX-WAGE-INDX2  TO M-MSAX-WAGE-INDX2(MU1).
+022550     ADD  1 TO WK-MSAX-COUNT.
+022560     SET  MU1 UP BY 1.
+022570 1210-EXIT.
+022580     EXIT.
+022590*===========================================================*
+022600* 1300-LOAD-CBSA-TABLE - LOAD THE CBSA WAGE INDEX RATE FILE *
+022610*                        INTO CBSA-WI-TABLE FOR PPDRV215.   *
+022620*===========================================================*
+022630 1300-LOAD-CBSA-TABLE.
+022640     OPEN INPUT CBSA-WI-FILE.
+022650     SET MA1 TO 1.
+022660     PERFORM 1310-READ-CBSA THRU 1310-EXIT
+022670         UNTIL CBSA-AT-EOF OR WK-CBSA-COUNT >= 8000.
+022680     CLOSE CBSA-WI-FILE.
+022690 1300-EXIT.
+022700     EXIT.
+022710 1310-READ-CBSA.
+022720     READ CBSA-WI-FILE
+022730         AT END
+022740             SET CBSA-AT-EOF TO TRUE
+022750             GO TO 1310-EXIT
+022760     END-READ.
+022770     MOVE CI-CBSA             TO T-CBSA(MA1).
+022780     MOVE CI-CBSA-SIZE        TO T-CBSA-SIZE(MA1).
+022790     MOVE CI-CBSA-EFF-DATE    TO T-CBSA-EFF-DATE(MA1).
+022800     MOVE CI-CBSA-WAGE-INDX1  TO T-CBSA-WAGE-INDX1(MA1).
+022810     MOVE CI-CBSA-WAGE-INDX2  TO T-CBSA-WAGE-INDX2(MA1).
+022820     MOVE CI-CBSA-WAGE-INDX3  TO T-CBSA-WAGE-INDX3(MA1).
+022830     ADD  1 TO WK-CBSA-COUNT.
+022840     SET  MA1 UP BY 1.
+022850 1310-EXIT.
+022860     EXIT.
+022870*===========================================================*
+022880* 1320-LOAD-COUNTY-CBSA - LOAD THE STANDARD COUNTY-CODE-TO-  *
+022890*                 CBSA CROSSWALK INTO COUNTY-CBSA-TABLE FOR  *
+022900*                 THE PROVIDER CROSS-REFERENCE VALIDATION     *
+022910*                 REPORT.                                    *
+022920*===========================================================*
+022930 1320-LOAD-COUNTY-CBSA.
+022940     OPEN INPUT COUNTY-CBSA-FILE.
+022950     SET CX1 TO 1.
+022960     PERFORM 1330-READ-COUNTY-CBSA THRU 1330-EXIT
+022970         UNTIL CNTYCBSA-AT-EOF OR WK-CNTYCBSA-COUNT >= 4000.
+022980     CLOSE COUNTY-CBSA-FILE.
+022990 1320-EXIT.
+023000     EXIT.
+023010 1330-READ-COUNTY-CBSA.
+023020     READ COUNTY-CBSA-FILE
+023030         AT END
+023040             SET CNTYCBSA-AT-EOF TO TRUE
+023050             GO TO 1330-EXIT
+023060     END-READ.
+023070     MOVE CX-COUNTY-CODE      TO CC-COUNTY-CODE(CX1).
+023080     MOVE CX-CBSA             TO CC-CBSA(CX1).
+023090     ADD  1 TO WK-CNTYCBSA-COUNT.
+023100     SET  CX1 UP BY 1.
+023110 1330-EXIT.
+023120     EXIT.
+023130*===========================================================*
+023140* 1340-LOAD-DRGHIST-TABLE - LOAD THE PRIOR-FISCAL-YEAR DRG     *
+023150*                 WEIGHT/ALOS/SHORT-STAY-CUTOFF REFERENCE FILE *
+023160*                 INTO DRG-HIST-TABLE FOR THE YEAR-OVER-YEAR    *
+023170*                 IMPACT SIMULATOR.                            *
+023180*===========================================================*
+023190 1340-LOAD-DRGHIST-TABLE.
+023200     OPEN INPUT DRG-HIST-FILE.
+023210     SET DH-IDX TO 1.
+023220     PERFORM 1345-READ-DRGHIST THRU 1345-EXIT
+023230         UNTIL DRGHIST-AT-EOF OR WK-DRGHIST-COUNT >= 1000.
+023240     CLOSE DRG-HIST-FILE.
+023250 1340-EXIT.
+023260     EXIT.
+023270 1345-READ-DRGHIST.
+023280     READ DRG-HIST-FILE
+023290         AT END
+023300             SET DRGHIST-AT-EOF TO TRUE
+023310             GO TO 1345-EXIT
+023320     END-READ.
+023330     MOVE DGI-DRG              TO DH-DRG(DH-IDX).
+023340     MOVE DGI-PRIORYR-WT       TO DH-PRIORYR-WT(DH-IDX).
+023350     MOVE DGI-PRIORYR-ALOS     TO DH-PRIORYR-ALOS(DH-IDX).
+023360     MOVE DGI-PRIORYR-CUTOFF   TO DH-PRIORYR-CUTOFF(DH-IDX).
+023370     ADD  1 TO WK-DRGHIST-COUNT.
+023380     SET  DH-IDX UP BY 1.
+023390 1345-EXIT.
+023400     EXIT.
+023410*===========================================================*
+023420* 1400-LOAD-NEWTECH-TABLE - LOAD THE NEW-TECHNOLOGY ADD-ON  *
+023430*                     RATE/CAP FILE INTO NEW-TECH-TABLE     *
+023440*                     FOR PPCAL215.                          *
+023450*===========================================================*
+023460 1400-LOAD-NEWTECH-TABLE.
+023470     OPEN INPUT NEW-TECH-FILE.
+023480     SET NT-IDX TO 1.
+023490     PERFORM 1410-READ-NEWTECH THRU 1410-EXIT
+023500         UNTIL NEWTECH-AT-EOF OR WK-NEWTECH-COUNT >= 100.
+023510     CLOSE NEW-TECH-FILE.
+023520 1400-EXIT.
+023530     EXIT.
+023540 1410-READ-NEWTECH.
+023550     READ NEW-TECH-FILE
+023560         AT END
+023570             SET NEWTECH-AT-EOF TO TRUE
+023580             GO TO 1410-EXIT
+023590     END-READ.
+023600     MOVE NI-PROC-CODE        TO NT-PROC-CODE(NT-IDX).
+023610     MOVE NI-EFF-DATE         TO NT-EFF-DATE(NT-IDX).
+023620     MOVE NI-END-DATE         TO NT-END-DATE(NT-IDX).
+023630     MOVE NI-ADDON-PCT        TO NT-ADDON-PCT(NT-IDX).
+023640     MOVE NI-ADDON-CAP        TO NT-ADDON-CAP(NT-IDX).
+023650     ADD  1 TO WK-NEWTECH-COUNT.
+023660     SET  NT-IDX UP BY 1.
+023670 1410-EXIT.
+023680     EXIT.
+023690*===========================================================*
+023700* 2000-PROCESS-BILLS - MAIN BILL-PRICING LOOP.              *
+023710*===========================================================*
+023720 2000-PROCESS-BILLS.
+023730     PERFORM 2100-READ-BILL THRU 2100-EXIT.
+023740     PERFORM 2200-PRICE-ONE-BILL THRU 2200-EXIT
+023750         UNTIL BILL-AT-EOF.
+023760 2000-EXIT.
+023770     EXIT.
+023780 2100-READ-BILL.
+023790     READ BILL-FILE-IN
+023800         AT END
+023810             SET BILL-AT-EOF TO TRUE
+023820             GO TO 2100-EXIT
+023830     END-READ.
+023840     ADD 1 TO WK-BILLS-READ.
+023850 2100-EXIT.
+023860     EXIT.
+023870 2200-PRICE-ONE-BILL.
+023880     PERFORM 2231-CHECK-PROVIDER-BREAK THRU 2231-EXIT.
+023890     PERFORM 2210-FIND-PROVIDER THRU 2210-EXIT.
+023900     IF PROV-WAS-FOUND
+023910         PERFORM 2205-CHECK-HMO-FLAG THRU 2205-EXIT
+023920         CALL 'PPDRV215E' USING BILL-DATA-2021
+023930                               PPS-DATA
+023940                               PRICER-OPT-VERS-SW
+023950                               PPS-ADDITIONAL-VARIABLES
+023960                               PROV-RECORD
+023970                               MSAX-WI-TABLE
+023980                               CBSA-WI-TABLE
+023990                               PPHOLDAR-HOLD-AREA
+024000                               NEW-TECH-TABLE
+024010                               WI-AUDIT-RECORD
+024020         END-CALL
+024030         ADD 1 TO WK-BILLS-PRICED
+024040         ADD PPS-TOTAL-PAYMENT TO WK-PPF-PYMT-TOTAL-N
+024050         PERFORM 2220-WRITE-RESULT THRU 2220-EXIT
+024060         PERFORM 2226-WRITE-REMIT-RECORD THRU 2226-EXIT
+024070         PERFORM 2225-WRITE-HMO-STREAM THRU 2225-EXIT
+024080         PERFORM 2230-WRITE-SUMMARY THRU 2230-EXIT
+024090         PERFORM 2240-ACCUM-RECON THRU 2240-EXIT
+024100         PERFORM 2242-ACCUM-UNCOMP-CARE THRU 2242-EXIT
+024110         PERFORM 2250-WRITE-EDIT-ERROR THRU 2250-EXIT
+024120         PERFORM 2260-WRITE-WI-AUDIT THRU 2260-EXIT
+024130         PERFORM 2261-WRITE-OUTM-ADJUSTMENT THRU 2261-EXIT
+024140         PERFORM 2262-WRITE-PRIORYR-BLEND THRU 2262-EXIT
+024150         PERFORM 2265-TALLY-DISPATCH-COV THRU 2265-EXIT
+024160         PERFORM 2267-WRITE-LOW-VOL THRU 2267-EXIT
+024170         PERFORM 2268-WRITE-VBP-HRR-EXCEPTION THRU 2268-EXIT
+024180         PERFORM 2269-WRITE-ISLET THRU 2269-EXIT
+024190         PERFORM 2271-CHECK-CART-CLIN-TRIAL THRU 2271-EXIT
+024200         PERFORM 2272-WRITE-PR-WAGE-INDEX THRU 2272-EXIT
+024210         PERFORM 2273-WRITE-FLOOR-IMPACT THRU 2273-EXIT
+024220         PERFORM 2274-ACCUM-WI-HIST THRU 2274-EXIT
+024230         PERFORM 2275-WRITE-NEW-HOSP-OUTLIER THRU 2275-EXIT
+024240         PERFORM 2276-WRITE-HAC-PENALTY THRU 2276-EXIT
+024250         PERFORM 2277-WRITE-EHR-REDUCTION THRU 2277-EXIT
+024260         PERFORM 2278-WRITE-XFER-AUDIT THRU 2278-EXIT
+024270         PERFORM 2279-WRITE-PASSTHRU-ITEMIZATION THRU 2279-EXIT
+024280         PERFORM 2280-WRITE-BPCI-PARTICIPATION THRU 2280-EXIT
+024290         PERFORM 2281-WRITE-SUPP-WI-OVERRIDE THRU 2281-EXIT
+024300         PERFORM 2282-ACCUM-RTC-FREQ THRU 2282-EXIT
+024310         PERFORM 2283-VALIDATE-NDC-DEMO THRU 2283-EXIT
+024320         PERFORM 2286-WRITE-FLX7-PAYMENT THRU 2286-EXIT
+024330         PERFORM 2287-WRITE-DSH-BEDCBSA THRU 2287-EXIT
+024340         PERFORM 2288-WRITE-IHS-RECLASS THRU 2288-EXIT
+024350         PERFORM 2289-ACCUM-OUTLIER-RECON THRU 2289-EXIT
+024360         PERFORM 2290-WRITE-CAPI-BLEND THRU 2290-EXIT
+024370         PERFORM 2291-WRITE-TWOMID-FACTOR THRU 2291-EXIT
+024380         PERFORM 2292-VALIDATE-MODEL1-LOWVOL THRU 2292-EXIT
+024390         PERFORM 2293-VALIDATE-COUNTY-CBSA THRU 2293-EXIT
+024400         PERFORM 2294-ACCUM-BILL-TYPE THRU 2294-EXIT
+024410         PERFORM 2295-WRITE-DRG480 THRU 2295-EXIT
+024420         PERFORM 2296-WRITE-BN-FACTOR-CHAIN THRU 2296-EXIT
+024430         PERFORM 2297-VALIDATE-AK-HI-COLA THRU 2297-EXIT
+024440         PERFORM 2298-CHECK-LARGE-URBAN-FLOOR THRU 2298-EXIT
+024450         PERFORM 2299-VALIDATE-CALC-VERS THRU 2299-EXIT
+024460         PERFORM 2300-SIMULATE-DRG-YOY-IMPACT THRU 2300-EXIT
+024470     ELSE
+024480         ADD 1 TO WK-BILLS-NO-PROVIDER
+024490     END-IF.
+024500* CHECKPOINT INTERVAL IS DRIVEN OFF WK-BILLS-READ, WHICH COUNTS
+024510* EVERY BILL READ REGARDLESS OF PROVIDER MATCH, SO THE WRITE
+024520* MUST HAPPEN HERE FOR EVERY BILL, NOT JUST PRICED ONES.
+024530     PERFORM 2270-WRITE-CHECKPOINT THRU 2270-EXIT.
+024540     PERFORM 2100-READ-BILL THRU 2100-EXIT.
+024550 2200-EXIT.
+024560     EXIT.
+024570*===========================================================*
+024580* 2210-FIND-PROVIDER - SEARCH THE IN-MEMORY PROVIDER TABLE  *
+024590*                      FOR THE CURRENT BILL'S PROVIDER AND  *
+024600*                      MOVE ITS RAW RECORD TO PROV-RECORD.  *
+024610*===========================================================*
+024620 2210-FIND-PROVIDER.
+024630     SET WK-PROV-FOUND-SW TO 'N'.
+024640     SET PM-SIDX TO 1.
+024650     SEARCH PM-ENTRY VARYING PM-SIDX
+024660         AT END
+024670             CONTINUE
+024680         WHEN PM-KEY-NO(PM-SIDX) = B-21-PROVIDER-NO
+024690             SET WK-PROV-FOUND-SW TO 'Y'
+024700             MOVE PM-KEY-RECORD(PM-SIDX) TO PROV-RECORD
+024710     END-SEARCH.
+024720 2210-EXIT.
+024730     EXIT.
+024740*===========================================================*
+024750* 2231-CHECK-PROVIDER-BREAK - WHEN THE BILL'S PROVIDER NUMBER *
+024760*                      DIFFERS FROM THE PROVIDER THE LAST     *
+024770*                      BILL BELONGED TO, CLOSE OUT THAT        *
+024780*                      PROVIDER'S PERFORMANCE/TIMING TOTALS    *
+024790*                      AND START A NEW ONE.  ASSUMES BILL-     *
+024800*                      FILE-IN IS SORTED/GROUPED BY PROVIDER.  *
+024810*===========================================================*
+024820 2231-CHECK-PROVIDER-BREAK.
+024830     IF B-21-PROVIDER-NO NOT = WK-PPF-LAST-PROVIDER
+024840         IF WK-PPF-LAST-PROVIDER NOT = SPACES
+024850             PERFORM 2232-WRITE-PROVIDER-BREAK THRU 2232-EXIT
+024860         END-IF
+024870         MOVE B-21-PROVIDER-NO TO WK-PPF-LAST-PROVIDER
+024880         MOVE ZERO             TO WK-PPF-BILL-COUNT-N
+024890         MOVE ZERO             TO WK-PPF-PYMT-TOTAL-N
+024900         ACCEPT WK-PPF-START-TIME FROM TIME
+024910     END-IF.
+024920     ADD 1 TO WK-PPF-BILL-COUNT-N.
+024930 2231-EXIT.
+024940     EXIT.
+024950*===========================================================*
+024960* 2232-WRITE-PROVIDER-BREAK - WRITE THE JUST-COMPLETED        *
+024970*                      PROVIDER'S BILL COUNT, TOTAL PAYMENT,  *
+024980*                      AND ELAPSED WALL-CLOCK TIME TO THE      *
+024990*                      MULTI-PROVIDER PERFORMANCE/TIMING       *
+025000*                      REPORT.                                 *
+025010*===========================================================*
+025020 2232-WRITE-PROVIDER-BREAK.
+025030     ACCEPT WK-PPF-END-TIME FROM TIME.
+025040     COMPUTE WK-PPF-ELAPSED-N ROUNDED =
+025050         (WK-PPF-END-TIME - WK-PPF-START-TIME) / 100.
+025060     IF WK-PPF-ELAPSED-N < ZERO
+025070         MOVE ZERO TO WK-PPF-ELAPSED-N
+025080     END-IF.
+025090     MOVE WK-PPF-LAST-PROVIDER TO WK-PPF-PROVIDER-NO.
+025100     MOVE WK-PPF-BILL-COUNT-N  TO WK-PPF-BILL-COUNT.
+025110     MOVE WK-PPF-PYMT-TOTAL-N  TO WK-PPF-TOTAL-PYMT.
+025120     MOVE WK-PPF-ELAPSED-N     TO WK-PPF-ELAPSED-SECS.
+025130     MOVE WK-PPF-DETAIL-LINE   TO PROV-PERF-LINE.
+025140     WRITE PROV-PERF-LINE.
+025150 2232-EXIT.
+025160     EXIT.
+025170*===========================================================*
+025180* 2205-CHECK-HMO-FLAG - FLAG THIS BILL AS AN HMO/MEDICARE    *
+025190*                       ADVANTAGE BILL WHEN CONDITION CODE   *
+025200*                       04 (INFORMATION-ONLY BILL) APPEARS   *
+025210*                       IN ANY OF THE FIVE CONDITION-CODE    *
+025220*                       SLOTS, AND PASS THAT FLAG DOWN TO    *
+025230*                       PPCAL215 SO THE HMO IME SUPPRESSION  *
+025240*                       LOGIC SEES IT.                       *
+025250*===========================================================*
+025260 2205-CHECK-HMO-FLAG.
+025270     SET WK-HMO-BILL-SW TO 'N'.
+025280     MOVE 'N' TO PPS-PC-HMO-FLAG.
+025290     IF B-21-COND-CODE1 = '04' OR B-21-COND-CODE2 = '04'
+025300        OR B-21-COND-CODE3 = '04' OR B-21-COND-CODE4 = '04'
+025310        OR B-21-COND-CODE5 = '04'
+025320         SET WK-HMO-BILL-SW TO 'Y'
+025330         MOVE 'Y' TO PPS-PC-HMO-FLAG
+025340     END-IF.
+025350 2205-EXIT.
+025360     EXIT.
+025370*===========================================================*
+025380* 2220-WRITE-RESULT - WRITE ONE PRICED-BILL RESULT ROW.     *
+025390*===========================================================*
+025400 2220-WRITE-RESULT.
+025410     MOVE B-21-PROVIDER-NO     TO PO-PROVIDER-NO.
+025420     MOVE B-21-DRG             TO PO-DRG.
+025430     MOVE B-21-DISCHARGE-DATE  TO PO-DISCHARGE-DATE.
+025440     MOVE PPS-RTC              TO PO-PPS-RTC.
+025450     MOVE PPS-WAGE-INDX        TO PO-PPS-WAGE-INDX.
+025460     MOVE PPS-TOTAL-PAYMENT    TO PO-PPS-TOTAL-PAYMENT.
+025470     MOVE PPS-OPER-HSP-PART    TO PO-PPS-OPER-HSP-PART.
+025480     MOVE PPS-OPER-FSP-PART    TO PO-PPS-OPER-FSP-PART.
+025490     MOVE PPS-OPER-OUTLIER-PART TO PO-PPS-OPER-OUTLIER-PART.
+025500     MOVE PPS-OPER-DSH-ADJ     TO PO-PPS-OPER-DSH-ADJ.
+025510     MOVE PPS-CALC-VERS        TO PO-PPS-CALC-VERS.
+025520     WRITE PPS-OUT-REC.
+025530 2220-EXIT.
+025540     EXIT.
+025550*===========================================================*
+025560* 2226-WRITE-REMIT-RECORD - BUILD ONE DOWNSTREAM REMITTANCE    *
+025570*                 (835-STYLE) EXTRACT RECORD FROM THE BILL'S   *
+025580*                 SUBMITTED CHARGES AND THE PRICER'S RESULT,    *
+025590*                 SHOWING THE ALLOWED/PAID AMOUNT, PATIENT      *
+025600*                 RESPONSIBILITY, AND ADJUSTMENT REASON/AMOUNT   *
+025610*                 A REMITTANCE PROCESSOR NEEDS TO PAY THE       *
+025620*                 CLAIM.                                       *
+025630*===========================================================*
+025640 2226-WRITE-REMIT-RECORD.
+025650     MOVE B-21-PROVIDER-NO     TO RM-PROVIDER-NO.
+025660     MOVE B-21-DRG             TO RM-DRG.
+025670     MOVE B-21-DISCHARGE-DATE  TO RM-DISCHARGE-DATE.
+025680     MOVE B-21-CHARGES-CLAIMED TO RM-SUBMITTED-CHARGES.
+025690     IF PPS-RTC NOT < 50
+025700         MOVE '04'                 TO RM-CLAIM-STATUS-CODE
+025710         MOVE ZERO                 TO RM-ALLOWED-AMOUNT
+025720         MOVE ZERO                 TO RM-PAID-AMOUNT
+025730         MOVE ZERO                 TO RM-PATIENT-RESP-AMOUNT
+025740         MOVE 'B13'                TO RM-ADJ-REASON-CODE
+025750         MOVE B-21-CHARGES-CLAIMED TO RM-ADJ-AMOUNT
+025760     ELSE
+025770         MOVE '01'                 TO RM-CLAIM-STATUS-CODE
+025780         MOVE PPS-TOTAL-PAYMENT    TO RM-ALLOWED-AMOUNT
+025790         MOVE PPS-TOTAL-PAYMENT    TO RM-PAID-AMOUNT
+025800         MOVE ZERO                 TO RM-PATIENT-RESP-AMOUNT
+025810         MOVE 'CO1'                TO RM-ADJ-REASON-CODE
+025820         IF B-21-CHARGES-CLAIMED > PPS-TOTAL-PAYMENT
+025830             COMPUTE RM-ADJ-AMOUNT =
+025840                 B-21-CHARGES-CLAIMED - PPS-TOTAL-PAYMENT
+025850         ELSE
+025860             MOVE ZERO             TO RM-ADJ-AMOUNT
+025870         END-IF
+025880     END-IF.
+025890     WRITE REMIT-OUT-REC.
+025900 2226-EXIT.
+025910     EXIT.
+025920* 2225-WRITE-HMO-STREAM - IF THIS BILL WAS FLAGGED HMO/MA,   *
+025930*                         ALSO WRITE ITS RESULT TO THE       *
+025940*                         SEPARATE MANAGED-CARE STREAM.      *
+025950*===========================================================*
+025960 2225-WRITE-HMO-STREAM.
+025970     IF BILL-IS-HMO
+025980         MOVE B-21-PROVIDER-NO     TO HO-PROVIDER-NO
+025990         MOVE B-21-DRG             TO HO-DRG
+026000         MOVE B-21-DISCHARGE-DATE  TO HO-DISCHARGE-DATE
+026010         MOVE PPS-RTC              TO HO-PPS-RTC
+026020         MOVE PPS-WAGE-INDX        TO HO-PPS-WAGE-INDX
+026030         MOVE PPS-TOTAL-PAYMENT    TO HO-PPS-TOTAL-PAYMENT
+026040         MOVE PPS-OPER-HSP-PART    TO HO-PPS-OPER-HSP-PART
+026050         MOVE PPS-OPER-FSP-PART    TO HO-PPS-OPER-FSP-PART
+026060         MOVE PPS-OPER-OUTLIER-PART TO HO-PPS-OPER-OUTLIER-PART
+026070         MOVE PPS-OPER-DSH-ADJ     TO HO-PPS-OPER-DSH-ADJ
+026080         MOVE PPS-CALC-VERS        TO HO-PPS-CALC-VERS
+026090         WRITE HMO-OUT-REC
+026100     END-IF.
+026110 2225-EXIT.
+026120     EXIT.
+026130*===========================================================*
+026140* 2230-WRITE-SUMMARY - ITEMIZE THE OPERATING/CAPITAL/        *
+026150*                      OUTLIER/DSH/IME/NEW-TECH PAYMENT      *
+026160*                      COMPONENTS FOR THIS BILL.              *
+026170*===========================================================*
+026180 2230-WRITE-SUMMARY.
+026190     MOVE B-21-PROVIDER-NO      TO WK-SUM-PROVIDER-NO.
+026200     MOVE B-21-DRG              TO WK-SUM-DRG.
+026210     MOVE B-21-DISCHARGE-DATE   TO WK-SUM-DISCHARGE-DATE.
+026220     MOVE H-OPER-HSP-PART       TO WK-SUM-OPER-HSP.
+026230     MOVE H-OPER-FSP-PART       TO WK-SUM-OPER-FSP.
+026240     MOVE H-OPER-OUTLIER-PART   TO WK-SUM-OPER-OUTLIER.
+026250     MOVE PPS-OPER-DSH-ADJ      TO WK-SUM-OPER-DSH.
+026260     MOVE H-OPER-IME-TEACH      TO WK-SUM-OPER-IME.
+026270     MOVE H-CAPI-TOTAL-PAY      TO WK-SUM-CAPI-TOTAL.
+026280     MOVE H-NEW-TECH-PAY-ADD-ON TO WK-SUM-NEW-TECH.
+026290     MOVE PPS-TOTAL-PAYMENT     TO WK-SUM-TOTAL-PAYMENT.
+026300     MOVE WK-SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+026310     WRITE SUMMARY-LINE.
+026320 2230-EXIT.
+026330     EXIT.
+026340*===========================================================*
+026350* 2240-ACCUM-RECON - FIND OR ADD THE PROVIDER/DRG ROW FOR     *
+026360*                   THIS BILL AND ACCUMULATE ITS CONTROL      *
+026370*                   TOTALS (BILL COUNT, CHARGES, PAYMENT).    *
+026380*===========================================================*
+026390 2240-ACCUM-RECON.
+026400     SET RC-SIDX TO 1.
+026410     SEARCH RC-ENTRY VARYING RC-SIDX
+026420         AT END
+026425             IF WK-RECON-COUNT < 5000
+026430               ADD 1 TO WK-RECON-COUNT
+026440               SET RC-SIDX TO WK-RECON-COUNT
+026450               MOVE B-21-PROVIDER-NO TO RC-PROVIDER-NO(RC-SIDX)
+026460               MOVE B-21-DRG         TO RC-DRG(RC-SIDX)
+026470               MOVE 0                TO RC-BILL-COUNT(RC-SIDX)
+026480               MOVE 0                TO RC-TOTAL-CHARGES(RC-SIDX)
+026490               MOVE 0                TO RC-TOTAL-PAYMENT(RC-SIDX)
+026495             ELSE
+026497               SET RC-SIDX TO WK-RECON-COUNT
+026499             END-IF
+026500         WHEN RC-PROVIDER-NO(RC-SIDX) = B-21-PROVIDER-NO
+026510             AND RC-DRG(RC-SIDX) = B-21-DRG
+026520             CONTINUE
+026530     END-SEARCH.
+026540     ADD 1                  TO RC-BILL-COUNT(RC-SIDX).
+026550     ADD B-21-CHARGES-CLAIMED TO RC-TOTAL-CHARGES(RC-SIDX).
+026560     ADD PPS-TOTAL-PAYMENT    TO RC-TOTAL-PAYMENT(RC-SIDX).
+026570 2240-EXIT.
+026580     EXIT.
+026590*===========================================================*
+026600* 2242-ACCUM-UNCOMP-CARE - IF THIS BILL RECEIVED A FACTOR 3   *
+026610*                 UNCOMPENSATED CARE PAYMENT, FIND OR ADD     *
+026620*                 THE PROVIDER/DISCHARGE-YEAR ROW AND         *
+026630*                 ACCUMULATE ITS BILL COUNT AND TOTAL AMOUNT. *
+026640*===========================================================*
+026650 2242-ACCUM-UNCOMP-CARE.
+026660     IF PPS-UNCOMP-CARE-AMOUNT > 0
+026670         COMPUTE WK-UC-DISCHG-YEAR =
+026680             B-21-DISCHG-CC * 100 + B-21-DISCHG-YY
+026690         SET UC-SIDX TO 1
+026700         SEARCH UC-ENTRY VARYING UC-SIDX
+026710             AT END
+026715             IF WK-UC-COUNT < 5000
+026720               ADD 1 TO WK-UC-COUNT
+026730               SET UC-SIDX TO WK-UC-COUNT
+026740               MOVE B-21-PROVIDER-NO TO UC-PROVIDER-NO(UC-SIDX)
+026750               MOVE WK-UC-DISCHG-YEAR TO UC-YEAR(UC-SIDX)
+026760               MOVE 0 TO UC-BILL-COUNT(UC-SIDX)
+026770               MOVE 0 TO UC-TOTAL-AMOUNT(UC-SIDX)
+026775             ELSE
+026777               SET UC-SIDX TO WK-UC-COUNT
+026779             END-IF
+026780             WHEN UC-PROVIDER-NO(UC-SIDX) = B-21-PROVIDER-NO
+026790                 AND UC-YEAR(UC-SIDX) = WK-UC-DISCHG-YEAR
+026800                 CONTINUE
+026810         END-SEARCH
+026820         ADD 1                       TO UC-BILL-COUNT(UC-SIDX)
+026830         ADD PPS-UNCOMP-CARE-AMOUNT  TO UC-TOTAL-AMOUNT(UC-SIDX)
+026840     END-IF.
+026850 2242-EXIT.
+026860     EXIT.
+026870*===========================================================*
+026880* 2250-WRITE-EDIT-ERROR - IF THE BILL CAME BACK WITH A       *
+026890*                   RETURN CODE SHOWING IT WAS NOT PAID      *
+026900*                   NORMALLY, TRANSLATE PPS-RTC AND WRITE     *
+026910*                   AN EDIT-ERROR REPORT LINE FOR IT.         *
+026920*===========================================================*
+026930 2250-WRITE-EDIT-ERROR.
+026940     IF PPS-RTC NOT < 50
+026950         ADD 1 TO WK-BILLS-REJECTED
+026960         SET WK-RTC-FOUND-SW TO 'N'
+026970         SET RTC-IDX TO 1
+026980         SEARCH RTC-DESC-ENTRY VARYING RTC-IDX
+026990             AT END
+027000                 CONTINUE
+027010             WHEN RTC-DESC-CODE(RTC-IDX) = PPS-RTC
+027020                 SET RTC-DESC-WAS-FOUND TO TRUE
+027030         END-SEARCH
+027040         MOVE B-21-PROVIDER-NO    TO WK-ERR-PROVIDER-NO
+027050         MOVE B-21-DRG            TO WK-ERR-DRG
+027060         MOVE B-21-DISCHARGE-DATE TO WK-ERR-DISCHARGE-DATE
+027070         MOVE PPS-RTC             TO WK-ERR-RTC
+027080         IF RTC-DESC-WAS-FOUND
+027090             MOVE RTC-DESC-TEXT(RTC-IDX) TO WK-ERR-REASON
+027100         ELSE
+027110             MOVE 'RETURN CODE NOT IN REFERENCE TABLE'
+027120                                     TO WK-ERR-REASON
+027130         END-IF
+027140         MOVE WK-EDIT-ERR-DETAIL-LINE TO EDIT-ERROR-LINE
+027150         WRITE EDIT-ERROR-LINE
+027160     END-IF.
+027170 2250-EXIT.
+027180     EXIT.
+027190*===========================================================*
+027200* 2260-WRITE-WI-AUDIT - WRITE THE WAGE INDEX AUDIT TRAIL     *
+027210*                   LINE RETURNED BY PPDRV215'S 0550-GET-CBSA*
+027220*                   FOR THIS BILL.                           *
+027230*===========================================================*
+027240 2260-WRITE-WI-AUDIT.
+027250     MOVE B-21-PROVIDER-NO      TO WK-WIA-PROVIDER-NO.
+027260     MOVE B-21-DRG              TO WK-WIA-DRG.
+027270     MOVE B-21-DISCHARGE-DATE   TO WK-WIA-DISCHARGE-DATE.
+027280     MOVE WA-CBSA-USED          TO WK-WIA-CBSA-USED.
+027290     MOVE WA-CBSA-SIZE          TO WK-WIA-CBSA-SIZE.
+027300     MOVE WA-WI-BEFORE-FLOOR    TO WK-WIA-WI-BEFORE-FLOOR.
+027310     MOVE WA-WI-AFTER-FLOOR     TO WK-WIA-WI-AFTER-FLOOR.
+027320     MOVE WA-RURAL-FLOOR-FIRED  TO WK-WIA-RURAL-FLOOR-FIRED.
+027330     MOVE WA-OUTM-FIRED         TO WK-WIA-OUTM-FIRED.
+027340     MOVE WA-SUPPLEMENTAL-WI-USED TO WK-WIA-SUPP-WI-USED.
+027350     MOVE WA-PRIOR-YEAR-WI-USED TO WK-WIA-PRIORYR-WI-USED.
+027360     MOVE WA-INDIAN-HEALTH-WI-USED TO WK-WIA-IHS-WI-USED.
+027370     MOVE WA-PUERTO-RICO-WI-USED TO WK-WIA-PR-WI-USED.
+027380     MOVE WA-FINAL-WAGE-INDEX   TO WK-WIA-FINAL-WI.
+027390     MOVE WK-WI-AUDIT-DETAIL-LINE TO WI-AUDIT-LINE.
+027400     WRITE WI-AUDIT-LINE.
+027410 2260-EXIT.
+027420     EXIT.
+027430*===========================================================*
+027440* 2261-WRITE-OUTM-ADJUSTMENT - IF PPDRV215'S 0550-GET-CBSA    *
+027450*                 APPLIED THE COUNTY'S RURAL OUTMIGRATION      *
+027460*                 WAGE-INDEX ADD-ON TO THIS BILL, LOG THE       *
+027470*                 ADJUSTMENT AND THE RESULTING FINAL WAGE       *
+027480*                 INDEX TO THE OUTMIGRATION ADJUSTMENT REPORT.  *
+027490*===========================================================*
+027500 2261-WRITE-OUTM-ADJUSTMENT.
+027510     IF WA-OUTM-FIRED = 'Y'
+027520         MOVE B-21-PROVIDER-NO     TO WK-OUTM-PROVIDER-NO
+027530         MOVE WA-OUTM-COUNTY-CODE  TO WK-OUTM-COUNTY-CODE
+027540         MOVE B-21-DISCHARGE-DATE  TO WK-OUTM-DISCHG-DATE
+027550         MOVE WA-OUTM-ADJ-AMOUNT   TO WK-OUTM-ADJ-AMOUNT
+027560         MOVE WA-FINAL-WAGE-INDEX  TO WK-OUTM-FINAL-WI
+027570         MOVE WK-OUTM-DETAIL-LINE  TO OUTM-LINE
+027580         WRITE OUTM-LINE
+027590     END-IF.
+027600 2261-EXIT.
+027610     EXIT.
+027620*===========================================================*
+027630* 2262-WRITE-PRIORYR-BLEND - IF PPDRV215 BLENDED IN THE        *
+027640*                 PROVIDER'S PRIOR-YEAR WAGE INDEX FOR THIS     *
+027650*                 BILL'S DISCHARGE DATE (WA-PRIOR-YEAR-WI-USED),*
+027660*                 LOG THE PRIOR-YEAR VALUE AGAINST THE FINAL    *
+027670*                 BLENDED WAGE INDEX TO THE TRANSITION BLEND    *
+027680*                 TRACKING REPORT.                              *
+027690*===========================================================*
+027700 2262-WRITE-PRIORYR-BLEND.
+027710     IF WA-PRIOR-YEAR-WI-USED = 'Y'
+027720         MOVE B-21-PROVIDER-NO     TO WK-PYB-PROVIDER-NO
+027730         MOVE B-21-DISCHARGE-DATE  TO WK-PYB-DISCHG-DATE
+027740         MOVE WA-PRIOR-YEAR-WI-VALUE TO WK-PYB-PRIORYR-WI
+027750         MOVE WA-FINAL-WAGE-INDEX  TO WK-PYB-FINAL-WI
+027760         MOVE WK-PYB-DETAIL-LINE   TO PRIORYR-BLEND-LINE
+027770         WRITE PRIORYR-BLEND-LINE
+027780     END-IF.
+027790 2262-EXIT.
+027800     EXIT.
+027810*===========================================================*
+027820* 2265-TALLY-DISPATCH-COV - BUMP THE RUN COUNT FOR WHICHEVER  *
+027830*                 PPCALxxx MODULE PPDRV215 JUST DISPATCHED     *
+027840*                 THIS BILL TO.                                *
+027850*===========================================================*
+027860 2265-TALLY-DISPATCH-COV.
+027870     SET DISP-COV-IDX TO 1.
+027880     SEARCH DISP-COV-DESC-ENTRY VARYING DISP-COV-IDX
+027890         AT END
+027900             CONTINUE
+027910         WHEN DISP-COV-MODULE-NAME(DISP-COV-IDX) =
+027920                          WA-FY-MODULE-DISPATCHED
+027930             ADD 1 TO DISP-COV-COUNT(DISP-COV-IDX)
+027940     END-SEARCH.
+027950 2265-EXIT.
+027960     EXIT.
+027970*===========================================================*
+027980* 2267-WRITE-LOW-VOL - IF THIS BILL'S PROVIDER RECEIVED A     *
+027990*                 NON-ZERO LOW-VOLUME PAYMENT ADD-ON, WRITE   *
+028000*                 IT TO THE LOW-VOLUME ELIGIBILITY REPORT.   *
+028010*===========================================================*
+028020 2267-WRITE-LOW-VOL.
+028030     IF H-LOW-VOL-PAYMENT > 0
+028040         MOVE B-21-PROVIDER-NO     TO WK-LV-PROVIDER-NO
+028050         MOVE B-21-DRG             TO WK-LV-DRG
+028060         MOVE B-21-DISCHARGE-DATE  TO WK-LV-DISCHARGE-DATE
+028070         MOVE H-LOW-VOL-PAYMENT    TO WK-LV-PAYMENT
+028080         MOVE WK-LOW-VOL-DETAIL-LINE TO LOW-VOL-LINE
+028090         WRITE LOW-VOL-LINE
+028100     END-IF.
+028110 2267-EXIT.
+028120     EXIT.
+028130*===========================================================*
+028140* 2268-WRITE-VBP-HRR-EXCEPTION - IF PPCAL215 REJECTED THIS    *
+028150*                 BILL FOR AN INVALID VALUE-BASED-PURCHASING  *
+028160*                 PARTICIPANT FLAG (RTC 68) OR AN INVALID/    *
+028170*                 BLANK READMISSION FLAG OR ADJUSTMENT (RTC   *
+028180*                 65), LOG IT WITH THE FLAG VALUES SEEN.      *
+028190*===========================================================*
+028200 2268-WRITE-VBP-HRR-EXCEPTION.
+028210     IF PPS-RTC = 65 OR PPS-RTC = 68
+028220         SET WK-RTC-FOUND-SW TO 'N'
+028230         SET RTC-IDX TO 1
+028240         SEARCH RTC-DESC-ENTRY VARYING RTC-IDX
+028250             AT END
+028260                 CONTINUE
+028270             WHEN RTC-DESC-CODE(RTC-IDX) = PPS-RTC
+028280                 SET RTC-DESC-WAS-FOUND TO TRUE
+028290         END-SEARCH
+028300         MOVE B-21-PROVIDER-NO      TO WK-VH-PROVIDER-NO
+028310         MOVE B-21-DRG              TO WK-VH-DRG
+028320         MOVE B-21-DISCHARGE-DATE   TO WK-VH-DISCHARGE-DATE
+028330         MOVE PPS-RTC               TO WK-VH-RTC
+028340         MOVE PPS-VAL-BASED-PURCH-PARTIPNT TO WK-VH-VBP-FLAG
+028350         MOVE PPS-HOSP-READMISS-REDUCTN    TO WK-VH-HRR-FLAG
+028360         IF RTC-DESC-WAS-FOUND
+028370             MOVE RTC-DESC-TEXT(RTC-IDX) TO WK-VH-REASON
+028380         ELSE
+028390             MOVE 'RETURN CODE NOT IN REFERENCE TABLE'
+028400                                     TO WK-VH-REASON
+028410         END-IF
+028420         MOVE WK-VBP-HRR-DETAIL-LINE TO VBP-HRR-LINE
+028430         WRITE VBP-HRR-LINE
+028440     END-IF.
+028450 2268-EXIT.
+028460     EXIT.
+028470*===========================================================*
+028480* 2269-WRITE-ISLET - IF THIS BILL RECEIVED A NON-ZERO ISLET   *
+028490*                 CELL TRANSPLANT ADD-ON, WRITE IT TO THE     *
+028500*                 CROSS-CHECK REPORT.                         *
+028510*===========================================================*
+028520 2269-WRITE-ISLET.
+028530     IF PPS-ISLET-ISOL-PAY-ADD-ON > 0
+028540         MOVE B-21-PROVIDER-NO     TO WK-ISL-PROVIDER-NO
+028550         MOVE B-21-DRG             TO WK-ISL-DRG
+028560         MOVE B-21-DISCHARGE-DATE  TO WK-ISL-DISCHARGE-DATE
+028570         MOVE PPS-ISLET-ISOL-PAY-ADD-ON TO WK-ISL-ADD-ON
+028580         MOVE WK-ISLET-DETAIL-LINE TO ISLET-LINE
+028590         WRITE ISLET-LINE
+028600     END-IF.
+028610 2269-EXIT.
+028620     EXIT.
+028630*===========================================================*
+028640* 2271-CHECK-CART-CLIN-TRIAL - FOR AN MS-DRG 018 BILL, LOG    *
+028650*                 WHETHER DIAGNOSIS CODE Z00.6 AND CONDITION  *
+028660*                 CODE ZB/ZC WERE PRESENT, ALONGSIDE THE      *
+028670*                 RESULTING DRG WEIGHT AND PAYMENT, SO THE    *
+028680*                 CAR-T/CLINICAL-TRIAL NO-COST PRODUCT         *
+028690*                 REDUCTION CAN BE CROSS-CHECKED.              *
+028700*===========================================================*
+028710 2271-CHECK-CART-CLIN-TRIAL.
+028720     IF B-21-DRG = 018
+028730         MOVE 'N' TO WK-CT-DIAG-FOUND
+028740         SET B-21-DIAG-IDX TO 1
+028750         SEARCH B-21-DIAG-CODE-ENTRY VARYING B-21-DIAG-IDX
+028760             AT END
+028770                 CONTINUE
+028780             WHEN B-21-DIAG-CODE-ENTRY(B-21-DIAG-IDX) = 'Z006   '
+028790                 MOVE 'Y' TO WK-CT-DIAG-FOUND
+028800         END-SEARCH
+028810         MOVE SPACES TO WK-CT-COND-FOUND
+028820         SET B-21-COND-IDX TO 1
+028830         SEARCH B-21-COND-CODE-ENTRY VARYING B-21-COND-IDX
+028840             AT END
+028850                 CONTINUE
+028860             WHEN B-21-COND-CODE-ENTRY(B-21-COND-IDX) = 'ZB'
+028870                 MOVE 'ZB' TO WK-CT-COND-FOUND
+028880             WHEN B-21-COND-CODE-ENTRY(B-21-COND-IDX) = 'ZC'
+028890                 MOVE 'ZC' TO WK-CT-COND-FOUND
+028900         END-SEARCH
+028910         MOVE B-21-PROVIDER-NO      TO WK-CT-PROVIDER-NO
+028920         MOVE B-21-DISCHARGE-DATE   TO WK-CT-DISCHARGE-DATE
+028930         MOVE PPS-DRG-WT            TO WK-CT-DRG-WT
+028940         MOVE PPS-TOTAL-PAYMENT     TO WK-CT-TOTAL-PAYMENT
+028950         MOVE WK-CART-DETAIL-LINE   TO CART-LINE
+028960         WRITE CART-LINE
+028970     END-IF.
+028980 2271-EXIT.
+028990     EXIT.
+029000*===========================================================*
+029010* 2272-WRITE-PR-WAGE-INDEX - IF PPDRV215'S 0550-GET-CBSA      *
+029020*                 APPLIED A PUERTO RICO SPECIFIC WAGE INDEX   *
+029030*                 TO THIS BILL, LOG THE PR WAGE INDEX SIDE BY *
+029040*                 SIDE WITH THE NATIONAL AND FINAL BLENDED    *
+029050*                 WAGE INDEX VALUES RETURNED IN THE WAGE      *
+029060*                 INDEX AUDIT TRAIL.                          *
+029070*===========================================================*
+029080 2272-WRITE-PR-WAGE-INDEX.
+029090     IF WA-PUERTO-RICO-WI-USED = 'Y'
+029100         MOVE B-21-PROVIDER-NO      TO WK-PRW-PROVIDER-NO
+029110         MOVE B-21-DISCHARGE-DATE   TO WK-PRW-DISCHARGE-DATE
+029120         MOVE WA-PR-WAGE-INDEX      TO WK-PRW-PR-WI
+029130         MOVE WA-NATIONAL-WAGE-INDEX TO WK-PRW-NATL-WI
+029140         MOVE WA-FINAL-WAGE-INDEX   TO WK-PRW-FINAL-WI
+029150         MOVE WK-PR-WI-DETAIL-LINE  TO PR-WI-LINE
+029160         WRITE PR-WI-LINE
+029170     END-IF.
+029180 2272-EXIT.
+029190     EXIT.
+029200*===========================================================*
+029210* 2273-WRITE-FLOOR-IMPACT - IF PPDRV215'S 2300-2015-FWD-      *
+029220*                 FLOOR-CBSA RAISED THIS BILL'S CBSA WAGE     *
+029230*                 INDEX UNDER THE RURAL FLOOR / IMPUTED       *
+029240*                 FLOOR POLICY, LOG THE WAGE INDEX BEFORE AND *
+029250*                 AFTER THE FLOOR WAS APPLIED ALONGSIDE THE   *
+029260*                 BILL'S RESULTING TOTAL PAYMENT.             *
+029270*===========================================================*
+029280 2273-WRITE-FLOOR-IMPACT.
+029290     IF WA-RURAL-FLOOR-FIRED = 'Y'
+029300         MOVE B-21-PROVIDER-NO      TO WK-FLR-PROVIDER-NO
+029310         MOVE B-21-DRG              TO WK-FLR-DRG
+029320         MOVE B-21-DISCHARGE-DATE   TO WK-FLR-DISCHARGE-DATE
+029330         MOVE WA-WI-BEFORE-FLOOR    TO WK-FLR-WI-BEFORE
+029340         MOVE WA-WI-AFTER-FLOOR     TO WK-FLR-WI-AFTER
+029350         MOVE PPS-TOTAL-PAYMENT     TO WK-FLR-TOTAL-PAYMENT
+029360         MOVE WK-FLOOR-DETAIL-LINE  TO FLOOR-LINE
+029370         WRITE FLOOR-LINE
+029380     END-IF.
+029390 2273-EXIT.
+029400     EXIT.
+029410*===========================================================*
+029420* 2274-ACCUM-WI-HIST - FIND OR ADD THE PROVIDER/FISCAL-YEAR-  *
+029430*                 MODULE ROW FOR THIS BILL AND STORE THE      *
+029440*                 CBSA AND WAGE INDEX PPDRV215 USED, SO THE    *
+029450*                 LATEST VALUE SEEN THIS RUN CAN BE APPENDED   *
+029460*                 TO THE CROSS-FISCAL-YEAR HISTORY FILE.       *
+029470*===========================================================*
+029480 2274-ACCUM-WI-HIST.
+029490     SET WIHIST-SIDX TO 1.
+029500     SEARCH WIHIST-ENTRY VARYING WIHIST-SIDX
+029510         AT END
+029515             IF WK-WIHIST-COUNT < 5000
+029520                 ADD 1 TO WK-WIHIST-COUNT
+029530                 SET WIHIST-SIDX TO WK-WIHIST-COUNT
+029540                 MOVE B-21-PROVIDER-NO
+029550                                TO WIHIST-PROVIDER-NO(WIHIST-SIDX)
+029560                 MOVE WA-FY-MODULE-DISPATCHED
+029570                                TO WIHIST-FY-MODULE(WIHIST-SIDX)
+029575             ELSE
+029577                 SET WIHIST-SIDX TO WK-WIHIST-COUNT
+029579             END-IF
+029580         WHEN WIHIST-PROVIDER-NO(WIHIST-SIDX) = B-21-PROVIDER-NO
+029590             AND WIHIST-FY-MODULE(WIHIST-SIDX) =
+029600                                WA-FY-MODULE-DISPATCHED
+029610             CONTINUE
+029620     END-SEARCH.
+029630     MOVE WA-CBSA-USED       TO WIHIST-CBSA-USED(WIHIST-SIDX).
+029640     MOVE WA-FINAL-WAGE-INDEX TO WIHIST-WAGE-INDEX(WIHIST-SIDX).
+029650 2274-EXIT.
+029660     EXIT.
+029670*===========================================================*
+029680* 2275-WRITE-NEW-HOSP-OUTLIER - IF PPCAL215 ZEROED OUT THE    *
+029690*                 CAPITAL COST OUTLIER THRESHOLD BECAUSE THE  *
+029700*                 PROVIDER IS A NEW HOSPITAL WITHOUT ITS OWN  *
+029710*                 ESTABLISHED CAPITAL COST-TO-CHARGE RATIO,   *
+029720*                 LOG THE BILL'S OPERATING AND CAPITAL COST-  *
+029730*                 TO-CHARGE RATIOS AND TOTAL PAYMENT.         *
+029740*===========================================================*
+029750 2275-WRITE-NEW-HOSP-OUTLIER.
+029760     IF H-CAPI-COST-OUTLIER = 0
+029770         MOVE B-21-PROVIDER-NO      TO WK-NH-PROVIDER-NO
+029780         MOVE B-21-DRG              TO WK-NH-DRG
+029790         MOVE B-21-DISCHARGE-DATE   TO WK-NH-DISCHARGE-DATE
+029800         MOVE H-OPER-CSTCHG-RATIO   TO WK-NH-OPER-CCR
+029810         MOVE H-CAPI-CSTCHG-RATIO   TO WK-NH-CAPI-CCR
+029820         MOVE PPS-TOTAL-PAYMENT     TO WK-NH-TOTAL-PAYMENT
+029830         MOVE WK-NEWHOSP-DETAIL-LINE TO NEWHOSP-LINE
+029840         WRITE NEWHOSP-LINE
+029850     END-IF.
+029860 2275-EXIT.
+029870     EXIT.
+029880*===========================================================*
+029890* 2276-WRITE-HAC-PENALTY - IF THIS BILL'S PROVIDER IS IN THE  *
+029900*                 HAC PROGRAM'S BOTTOM QUARTILE, LOG THE 1%   *
+029910*                 PAYMENT REDUCTION AMOUNT ALONGSIDE THE      *
+029920*                 RESULTING TOTAL PAYMENT.                    *
+029930*===========================================================*
+029940 2276-WRITE-HAC-PENALTY.
+029950     IF PPS-HAC-PROG-REDUC-IND = 'Y'
+029960         MOVE B-21-PROVIDER-NO      TO WK-HC-PROVIDER-NO
+029970         MOVE B-21-DRG              TO WK-HC-DRG
+029980         MOVE B-21-DISCHARGE-DATE   TO WK-HC-DISCHARGE-DATE
+029990         MOVE PPS-HAC-PAYMENT-AMT   TO WK-HC-PENALTY-AMT
+030000         MOVE PPS-TOTAL-PAYMENT     TO WK-HC-TOTAL-PAYMENT
+030010         MOVE WK-HAC-DETAIL-LINE    TO HAC-LINE
+030020         WRITE HAC-LINE
+030030     END-IF.
+030040 2276-EXIT.
+030050     EXIT.
+030060*===========================================================*
+030070* 2277-WRITE-EHR-REDUCTION - IF THIS BILL'S PROVIDER FAILED   *
+030080*                 TO DEMONSTRATE MEANINGFUL USE OF CERTIFIED  *
+030090*                 EHR TECHNOLOGY, LOG THE MARKET-BASKET       *
+030100*                 REDUCTION AMOUNT ALONGSIDE THE RESULTING     *
+030110*                 TOTAL PAYMENT.                              *
+030120*===========================================================*
+030130 2277-WRITE-EHR-REDUCTION.
+030140     IF PPS-EHR-PROG-REDUC-IND = 'Y'
+030150         MOVE B-21-PROVIDER-NO      TO WK-EH-PROVIDER-NO
+030160         MOVE B-21-DRG              TO WK-EH-DRG
+030170         MOVE B-21-DISCHARGE-DATE   TO WK-EH-DISCHARGE-DATE
+030180         MOVE PPS-EHR-ADJUST-AMT    TO WK-EH-ADJUST-AMT
+030190         MOVE PPS-TOTAL-PAYMENT     TO WK-EH-TOTAL-PAYMENT
+030200         MOVE WK-EHR-DETAIL-LINE    TO EHR-LINE
+030210         WRITE EHR-LINE
+030220     END-IF.
+030230 2277-EXIT.
+030240     EXIT.
+030250*===========================================================*
+030260* 2278-WRITE-XFER-AUDIT - IF THIS BILL WAS PAID UNDER THE     *
+030270*                 PER-DIEM OR POST-ACUTE 50/50 BLEND TRANSFER *
+030280*                 POLICY, LOG ITS LENGTH OF STAY AGAINST THE  *
+030290*                 DRG'S AVERAGE LENGTH OF STAY ALONGSIDE THE  *
+030300*                 RESULTING TOTAL PAYMENT.                    *
+030310*===========================================================*
+030320 2278-WRITE-XFER-AUDIT.
+030330     IF N-PAY-PERDIEM-DAYS OR N-PAY-XFER-NO-COST OR
+030340        N-PAY-XFER-SPEC-DRG OR N-PAY-XFER-SPEC-DRG-NO-COST
+030350         MOVE B-21-PROVIDER-NO      TO WK-XF-PROVIDER-NO
+030360         MOVE B-21-DRG              TO WK-XF-DRG
+030370         MOVE B-21-DISCHARGE-DATE   TO WK-XF-DISCHARGE-DATE
+030380         MOVE B-21-REVIEW-CODE      TO WK-XF-REVIEW-CODE
+030390         MOVE B-21-LOS              TO WK-XF-LOS
+030400         MOVE PPS-AVG-LOS           TO WK-XF-ALOS
+030410         MOVE PPS-TOTAL-PAYMENT     TO WK-XF-TOTAL-PAYMENT
+030420         MOVE WK-XFER-DETAIL-LINE   TO XFER-LINE
+030430         WRITE XFER-LINE
+030440     END-IF.
+030450 2278-EXIT.
+030460     EXIT.
+030470*===========================================================*
+030480* 2279-WRITE-PASSTHRU-ITEMIZATION - FOR HMO/MEDICARE ADVANTAGE*
+030490*                 BILLS, LOG THE LENGTH-OF-STAY-BASED MISC   *
+030500*                 PASS-THROUGH ADD-ON AMOUNT COMPUTED BY     *
+030510*                 3850-HMO-IME-ADJ ALONGSIDE THE TOTAL       *
+030520*                 PAYMENT.                                   *
+030530*===========================================================*
+030540 2279-WRITE-PASSTHRU-ITEMIZATION.
+030550     IF BILL-IS-HMO
+030560         MOVE B-21-PROVIDER-NO      TO WK-PT-PROVIDER-NO
+030570         MOVE B-21-DISCHARGE-DATE   TO WK-PT-DISCHARGE-DATE
+030580         MOVE B-21-LOS              TO WK-PT-LOS
+030590         MOVE H-WK-PASS-AMT-PLUS-MISC
+030600                                    TO WK-PT-MISC-PASSTHRU
+030610         MOVE WK-PASSTHRU-DETAIL-LINE TO PASSTHRU-LINE
+030620         WRITE PASSTHRU-LINE
+030630     END-IF.
+030640 2279-EXIT.
+030650     EXIT.
+030660*===========================================================*
+030670* 2280-WRITE-BPCI-PARTICIPATION - IF THIS BILL WAS PRICED     *
+030680*                 UNDER A NONZERO BPCI MODEL 1 BUNDLE-PAYMENT *
+030690*                 DEMONSTRATION DISCOUNT PERCENTAGE, LOG THE  *
+030700*                 DISCOUNT PERCENT AND THE RESULTING BUNDLE   *
+030710*                 PAYMENT ADJUSTMENT ALONGSIDE TOTAL PAYMENT. *
+030720*===========================================================*
+030730 2280-WRITE-BPCI-PARTICIPATION.
+030740     IF PPS-MODEL1-BUNDLE-DISPRCNT > 0
+030750         MOVE B-21-PROVIDER-NO      TO WK-BP-PROVIDER-NO
+030760         MOVE B-21-DRG              TO WK-BP-DRG
+030770         MOVE B-21-DISCHARGE-DATE   TO WK-BP-DISCHARGE-DATE
+030780         MOVE PPS-MODEL1-BUNDLE-DISPRCNT
+030790                                    TO WK-BP-DISPRCNT
+030800         MOVE PPS-BUNDLE-ADJUST-AMT OF
+030810                        PPS-ADDITIONAL-PAY-INFO-DATA
+030820                                    TO WK-BP-BUNDLE-ADJUST
+030830         MOVE PPS-TOTAL-PAYMENT     TO WK-BP-TOTAL-PAYMENT
+030840         MOVE WK-BPCI-DETAIL-LINE   TO BPCI-LINE
+030850         WRITE BPCI-LINE
+030860     END-IF.
+030870 2280-EXIT.
+030880     EXIT.
+030890*===========================================================*
+030900* 2281-WRITE-SUPP-WI-OVERRIDE - IF PPDRV215'S 0550-GET-CBSA   *
+030910*                 APPLIED A SUPPLEMENTAL OR PRIOR-YEAR WAGE   *
+030920*                 INDEX OVERRIDE, LOG WHICH OVERRIDE FIRED    *
+030930*                 ALONGSIDE THE PRIOR-YEAR AND FINAL WAGE     *
+030940*                 INDEX VALUES RETURNED IN THE AUDIT TRAIL.   *
+030950*===========================================================*
+030960 2281-WRITE-SUPP-WI-OVERRIDE.
+030970     IF WA-SUPPLEMENTAL-WI-USED = 'Y' OR
+030980        WA-PRIOR-YEAR-WI-USED = 'Y'
+030990         MOVE B-21-PROVIDER-NO      TO WK-SW-PROVIDER-NO
+031000         MOVE B-21-DISCHARGE-DATE   TO WK-SW-DISCHARGE-DATE
+031010         MOVE WA-SUPPLEMENTAL-WI-USED TO WK-SW-SUPP-USED
+031020         MOVE WA-PRIOR-YEAR-WI-USED TO WK-SW-PRIORYR-USED
+031030         MOVE WA-PRIOR-YEAR-WI-VALUE TO WK-SW-PRIORYR-WI
+031040         MOVE WA-FINAL-WAGE-INDEX   TO WK-SW-FINAL-WI
+031050         MOVE WK-SUPP-WI-DETAIL-LINE TO SUPP-WI-LINE
+031060         WRITE SUPP-WI-LINE
+031070     END-IF.
+031080 2281-EXIT.
+031090     EXIT.
+031100*===========================================================*
+031110* 2282-ACCUM-RTC-FREQ - LOOK UP THIS BILL'S PPS-RTC IN THE    *
+031120*                 RTC REFERENCE TABLE AND BUMP ITS FREQUENCY  *
+031130*                 COUNTER FOR THE END-OF-RUN RTC REFERENCE    *
+031140*                 AND FREQUENCY REPORT.                       *
+031150*===========================================================*
+031160 2282-ACCUM-RTC-FREQ.
+031170     SET WK-RTC-FOUND-SW TO 'N'.
+031180     SET RTC-IDX TO 1.
+031190     SEARCH RTC-DESC-ENTRY VARYING RTC-IDX
+031200         AT END CONTINUE
+031210         WHEN RTC-DESC-CODE(RTC-IDX) = PPS-RTC
+031220             SET RTC-DESC-WAS-FOUND TO TRUE
+031230     END-SEARCH.
+031240     IF RTC-DESC-WAS-FOUND
+031250         SET RTC-FREQ-IDX TO RTC-IDX
+031260         ADD 1 TO RTC-FREQ-COUNT(RTC-FREQ-IDX)
+031270     END-IF.
+031280 2282-EXIT.
+031290     EXIT.
+031300*===========================================================*
+031310* 2283-VALIDATE-NDC-DEMO - CHECK EVERY POPULATED NDC NUMBER   *
+031320*                 AND DEMO CODE ARRAY ENTRY ON THE BILL FOR   *
+031330*                 MALFORMED (NOT NUMERIC), DUPLICATE, AND     *
+031340*                 (FOR NDCS) BAD MOD-10 CHECK-DIGIT ENTRIES,   *
+031350*                 PLUS A CROSS-REFERENCE CHECK THAT ANY        *
+031360*                 POPULATED NDC IS BACKED BY A MATCHING NEW-   *
+031370*                 TECHNOLOGY PROCEDURE CODE ON THE SAME BILL,  *
+031380*                 WRITING EACH FINDING TO THE NDC/DEMO         *
+031390*                 VALIDATION EXCEPTION REPORT.                 *
+031400*===========================================================*
+031410 2283-VALIDATE-NDC-DEMO.
+031420     SET B-21-NDC-IDX TO 1.
+031430     PERFORM 2284-CHECK-ONE-NDC THRU 2284-EXIT
+031440         VARYING B-21-NDC-IDX FROM 1 BY 1
+031450         UNTIL B-21-NDC-IDX > 10.
+031460     SET B-21-DEMO-IDX TO 1.
+031470     PERFORM 2285-CHECK-ONE-DEMO THRU 2285-EXIT
+031480         VARYING B-21-DEMO-IDX FROM 1 BY 1
+031490         UNTIL B-21-DEMO-IDX > 4.
+031500     PERFORM 2283A-CHECK-NDC-NEWTECH THRU 2283A-EXIT.
+031510 2283-EXIT.
+031520     EXIT.
+031530*-----------------------------------------------------------*
+031540* 2284-CHECK-ONE-NDC - VALIDATE A SINGLE NDC SLOT: MALFORMED,*
+031550*                 DUPLICATE OF AN EARLIER SLOT, AND (WHEN    *
+031560*                 NUMERIC) A BAD MOD-10 CHECK DIGIT.          *
+031570*-----------------------------------------------------------*
+031580 2284-CHECK-ONE-NDC.
+031590     IF B-21-NDC-CODE-ENTRY(B-21-NDC-IDX) = SPACES
+031600         GO TO 2284-EXIT
+031610     END-IF.
+031620     IF B-21-NDC-CODE-ENTRY(B-21-NDC-IDX) NOT NUMERIC
+031630         MOVE 'NDC '                TO WK-ND-ARRAY-NAME
+031640         MOVE B-21-NDC-IDX          TO WK-ND-ENTRY-IDX
+031650         MOVE B-21-NDC-CODE-ENTRY(B-21-NDC-IDX)
+031660                                    TO WK-ND-ENTRY-VALUE
+031670         MOVE 'NOT NUMERIC'         TO WK-ND-REASON
+031680         PERFORM 2283E-WRITE-NDC-DEMO-LINE THRU 2283E-EXIT
+031690     ELSE
+031700         PERFORM 2284A-CHECK-NDC-CHECKDIGIT THRU 2284A-EXIT
+031710         IF NOT NDC-IS-NUMERIC-11
+031720             MOVE 'NDC '                TO WK-ND-ARRAY-NAME
+031730             MOVE B-21-NDC-IDX          TO WK-ND-ENTRY-IDX
+031740             MOVE B-21-NDC-CODE-ENTRY(B-21-NDC-IDX)
+031750                                        TO WK-ND-ENTRY-VALUE
+031760             MOVE 'BAD CHECK DIGIT'     TO WK-ND-REASON
+031770             PERFORM 2283E-WRITE-NDC-DEMO-LINE THRU 2283E-EXIT
+031780         END-IF
+031790     END-IF.
+031800     PERFORM 2284B-CHECK-NDC-DUP THRU 2284B-EXIT.
+031810 2284-EXIT.
+031820     EXIT.
+031830*-----------------------------------------------------------*
+031840* 2284A-CHECK-NDC-CHECKDIGIT - STANDARD MOD-10 (LUHN) CHECK- *
+031850*                 DIGIT TEST OVER THE 10-DIGIT NDC PAYLOAD   *
+031860*                 AGAINST ITS TRAILING CHECK DIGIT.          *
+031870*-----------------------------------------------------------*
+031880 2284A-CHECK-NDC-CHECKDIGIT.
+031890     MOVE B-21-NDC-CODE-ENTRY(B-21-NDC-IDX) TO WK-NDC-DIGITS-X.
+031900     SET  NDC-IS-NUMERIC-11 TO TRUE.
+031910     MOVE ZERO TO WK-NDC-CHECK-SUM.
+031920     SET  WK-NDC-DIGIT-IDX TO 1.
+031930     PERFORM 2284C-SUM-NDC-DIGIT THRU 2284C-EXIT
+031940         VARYING WK-NDC-DIGIT-IDX FROM 1 BY 1
+031950         UNTIL WK-NDC-DIGIT-IDX > 10.
+031960     DIVIDE WK-NDC-CHECK-SUM BY 10
+031970         GIVING WK-NDC-CHECK-DOUBLED
+031980         REMAINDER WK-NDC-CHECK-REMAINDER.
+031990     IF WK-NDC-CHECK-REMAINDER = ZERO
+032000         MOVE ZERO TO WK-NDC-CHECK-DIGIT-CALC
+032010     ELSE
+032020         COMPUTE WK-NDC-CHECK-DIGIT-CALC =
+032030                 10 - WK-NDC-CHECK-REMAINDER
+032040     END-IF.
+032050     SET  WK-NDC-DIGIT-IDX TO 11.
+032060     IF WK-NDC-CHECK-DIGIT-CALC NOT =
+032070             WK-NDC-DIGIT(WK-NDC-DIGIT-IDX)
+032080         MOVE 'N' TO WK-NDC-VALID-SW
+032090     END-IF.
+032100 2284A-EXIT.
+032110     EXIT.
+032120*-----------------------------------------------------------*
+032130* 2284B-CHECK-NDC-DUP - FLAG THE CURRENT NDC SLOT IF ITS     *
+032140*                 VALUE ALREADY APPEARED IN AN EARLIER SLOT. *
+032150*-----------------------------------------------------------*
+032160 2284B-CHECK-NDC-DUP.
+032170     SET  WK-ND-DUP-FOUND-SW TO 'N'.
+032180     SET  WK-ND-DUP-IDX TO 1.
+032190     PERFORM 2284D-COMPARE-NDC-SLOT THRU 2284D-EXIT
+032200         VARYING WK-ND-DUP-IDX FROM 1 BY 1
+032210         UNTIL WK-ND-DUP-IDX >= B-21-NDC-IDX
+032220            OR ND-DUP-WAS-FOUND.
+032230     IF ND-DUP-WAS-FOUND
+032240         MOVE 'NDC '                TO WK-ND-ARRAY-NAME
+032250         MOVE B-21-NDC-IDX          TO WK-ND-ENTRY-IDX
+032260         MOVE B-21-NDC-CODE-ENTRY(B-21-NDC-IDX)
+032270                                    TO WK-ND-ENTRY-VALUE
+032280         MOVE 'DUPLICATE ENTRY'     TO WK-ND-REASON
+032290         PERFORM 2283E-WRITE-NDC-DEMO-LINE THRU 2283E-EXIT
+032300     END-IF.
+032310 2284B-EXIT.
+032320     EXIT.
+032330 2284C-SUM-NDC-DIGIT.
+032340     DIVIDE WK-NDC-DIGIT-IDX BY 2
+032350         GIVING WK-NDC-CHECK-DOUBLED
+032360         REMAINDER WK-NDC-CHECK-REMAINDER.
+032370     IF WK-NDC-CHECK-REMAINDER = ZERO
+032380         MOVE 2 TO WK-NDC-CHECK-WEIGHT
+032390     ELSE
+032400         MOVE 1 TO WK-NDC-CHECK-WEIGHT
+032410     END-IF.
+032420     COMPUTE WK-NDC-CHECK-DOUBLED =
+032430             WK-NDC-DIGIT(WK-NDC-DIGIT-IDX) * WK-NDC-CHECK-WEIGHT.
+032440     IF WK-NDC-CHECK-DOUBLED > 9
+032450         SUBTRACT 9 FROM WK-NDC-CHECK-DOUBLED
+032460     END-IF.
+032470     ADD  WK-NDC-CHECK-DOUBLED TO WK-NDC-CHECK-SUM.
+032480 2284C-EXIT.
+032490     EXIT.
+032500 2284D-COMPARE-NDC-SLOT.
+032510     IF B-21-NDC-CODE-ENTRY(WK-ND-DUP-IDX) =
+032520             B-21-NDC-CODE-ENTRY(B-21-NDC-IDX)
+032530         SET ND-DUP-WAS-FOUND TO TRUE
+032540     END-IF.
+032550 2284D-EXIT.
+032560     EXIT.
+032570*-----------------------------------------------------------*
+032580* 2285-CHECK-ONE-DEMO - VALIDATE A SINGLE DEMO-CODE SLOT:    *
+032590*                 MALFORMED OR DUPLICATE OF AN EARLIER SLOT. *
+032600*-----------------------------------------------------------*
+032610 2285-CHECK-ONE-DEMO.
+032620     IF B-21-DEMO-CODE-ENTRY(B-21-DEMO-IDX) = SPACES
+032630         GO TO 2285-EXIT
+032640     END-IF.
+032650     IF B-21-DEMO-CODE-ENTRY(B-21-DEMO-IDX) NOT NUMERIC
+032660         MOVE 'DEMO'                TO WK-ND-ARRAY-NAME
+032670         MOVE B-21-DEMO-IDX         TO WK-ND-ENTRY-IDX
+032680         MOVE B-21-DEMO-CODE-ENTRY(B-21-DEMO-IDX)
+032690                                    TO WK-ND-ENTRY-VALUE
+032700         MOVE 'NOT NUMERIC'         TO WK-ND-REASON
+032710         PERFORM 2283E-WRITE-NDC-DEMO-LINE THRU 2283E-EXIT
+032720     END-IF.
+032730     SET  WK-ND-DUP-FOUND-SW TO 'N'.
+032740     SET  WK-ND-DUP-IDX TO 1.
+032750     PERFORM 2285A-COMPARE-DEMO-SLOT THRU 2285A-EXIT
+032760         VARYING WK-ND-DUP-IDX FROM 1 BY 1
+032770         UNTIL WK-ND-DUP-IDX >= B-21-DEMO-IDX
+032780            OR ND-DUP-WAS-FOUND.
+032790     IF ND-DUP-WAS-FOUND
+032800         MOVE 'DEMO'                TO WK-ND-ARRAY-NAME
+032810         MOVE B-21-DEMO-IDX         TO WK-ND-ENTRY-IDX
+032820         MOVE B-21-DEMO-CODE-ENTRY(B-21-DEMO-IDX)
+032830                                    TO WK-ND-ENTRY-VALUE
+032840         MOVE 'DUPLICATE ENTRY'     TO WK-ND-REASON
+032850         PERFORM 2283E-WRITE-NDC-DEMO-LINE THRU 2283E-EXIT
+032860     END-IF.
+032870 2285-EXIT.
+032880     EXIT.
+032890 2285A-COMPARE-DEMO-SLOT.
+032900     IF B-21-DEMO-CODE-ENTRY(WK-ND-DUP-IDX) =
+032910             B-21-DEMO-CODE-ENTRY(B-21-DEMO-IDX)
+032920         SET ND-DUP-WAS-FOUND TO TRUE
+032930     END-IF.
+032940 2285A-EXIT.
+032950     EXIT.
+032960*-----------------------------------------------------------*
+032970* 2283A-CHECK-NDC-NEWTECH - IF ANY NDC SLOT IS POPULATED,    *
+032980*                 CONFIRM AT LEAST ONE OF THE BILL'S         *
+032990*                 PROCEDURE CODES MATCHES A NEW-TECHNOLOGY   *
+033000*                 PROCEDURE CODE IN NEW-TECH-TABLE - A       *
+033010*                 POPULATED NDC WITH NO SUPPORTING NEW-TECH  *
+033020*                 PROCEDURE CODE IS FLAGGED AS INCONSISTENT. *
+033030*-----------------------------------------------------------*
+033040 2283A-CHECK-NDC-NEWTECH.
+033050     SET  WK-ND-ANY-POP-SW TO 'N'.
+033060     SET  B-21-NDC-IDX TO 1.
+033070     PERFORM 2283D-CHECK-ONE-NDC-POP THRU 2283D-EXIT
+033080         VARYING B-21-NDC-IDX FROM 1 BY 1
+033090         UNTIL B-21-NDC-IDX > 10
+033100            OR ND-ANY-NDC-POPULATED.
+033110     IF NOT ND-ANY-NDC-POPULATED
+033120         GO TO 2283A-EXIT
+033130     END-IF.
+033140     SET  WK-ND-NT-FOUND-SW TO 'N'.
+033150     SET  B-21-PROC-IDX TO 1.
+033160     PERFORM 2283B-COMPARE-PROC-CODE THRU 2283B-EXIT
+033170         VARYING B-21-PROC-IDX FROM 1 BY 1
+033180         UNTIL B-21-PROC-IDX > 25
+033190            OR ND-NT-MATCH-WAS-FOUND.
+033200     IF NOT ND-NT-MATCH-WAS-FOUND
+033210         MOVE 'NDC '                TO WK-ND-ARRAY-NAME
+033220         MOVE ZERO                  TO WK-ND-ENTRY-IDX
+033230         MOVE SPACES                TO WK-ND-ENTRY-VALUE
+033240         MOVE 'NO NEWTECH PROC'     TO WK-ND-REASON
+033250         PERFORM 2283E-WRITE-NDC-DEMO-LINE THRU 2283E-EXIT
+033260     END-IF.
+033270 2283A-EXIT.
+033280     EXIT.
+033290 2283B-COMPARE-PROC-CODE.
+033300     SET  NT-IDX TO 1.
+033310     PERFORM 2283C-COMPARE-ONE-NT THRU 2283C-EXIT
+033320         VARYING NT-IDX FROM 1 BY 1
+033330         UNTIL NT-IDX > WK-NEWTECH-COUNT
+033340            OR ND-NT-MATCH-WAS-FOUND.
+033350 2283B-EXIT.
+033360     EXIT.
+033370 2283C-COMPARE-ONE-NT.
+033380     IF B-21-PROC-CODE-ENTRY(B-21-PROC-IDX) NOT = SPACES
+033390        AND B-21-PROC-CODE-ENTRY(B-21-PROC-IDX) =
+033400                NT-PROC-CODE(NT-IDX)
+033410         SET ND-NT-MATCH-WAS-FOUND TO TRUE
+033420     END-IF.
+033430 2283C-EXIT.
+033440     EXIT.
+033450 2283D-CHECK-ONE-NDC-POP.
+033460     IF B-21-NDC-CODE-ENTRY(B-21-NDC-IDX) NOT = SPACES
+033470         SET ND-ANY-NDC-POPULATED TO TRUE
+033480     END-IF.
+033490 2283D-EXIT.
+033500     EXIT.
+033510*-----------------------------------------------------------*
+033520* 2283E-WRITE-NDC-DEMO-LINE - COMMON WRITE FOR ANY NDC/DEMO  *
+033530*                 VALIDATION EXCEPTION FINDING.              *
+033540*-----------------------------------------------------------*
+033550 2283E-WRITE-NDC-DEMO-LINE.
+033560     MOVE B-21-PROVIDER-NO        TO WK-ND-PROVIDER-NO.
+033570     MOVE B-21-DRG                TO WK-ND-DRG.
+033580     MOVE WK-NDC-DEMO-DETAIL-LINE TO NDC-DEMO-LINE.
+033590     WRITE NDC-DEMO-LINE.
+033600 2283E-EXIT.
+033610     EXIT.
+033620*===========================================================*
+033630* 2286-WRITE-FLX7-PAYMENT - RURAL COMMUNITY HOSPITAL          *
+033640*                 DEMONSTRATION (FLX7) PAYMENT REPORT.        *
+033650*                 WRITES ONE LINE FOR ANY BILL PRICED WITH A  *
+033660*                 NON-ZERO FLX7 DEMONSTRATION PAYMENT AMOUNT. *
+033670*===========================================================*
+033680 2286-WRITE-FLX7-PAYMENT.
+033690     IF PPS-FLX7-PAYMENT NOT = 0
+033700         MOVE B-21-PROVIDER-NO      TO WK-FX-PROVIDER-NO
+033710         MOVE B-21-DISCHARGE-DATE   TO WK-FX-DISCHARGE-DATE
+033720         MOVE B-21-DRG              TO WK-FX-DRG
+033730         MOVE PPS-FLX7-PAYMENT      TO WK-FX-FLX7-PAYMENT
+033740         MOVE WK-FLX7-DETAIL-LINE   TO FLX7-LINE
+033750         WRITE FLX7-LINE
+033760     END-IF.
+033770 2286-EXIT.
+033780     EXIT.
+033790*===========================================================*
+033800* 2287-WRITE-DSH-BEDCBSA - DSH BED-SIZE/CBSA-SIZE             *
+033810*                 CLASSIFICATION EXCEPTION REPORT.  WRITES     *
+033820*                 ONE LINE FOR ANY BILL WHOSE PROVIDER FELL     *
+033830*                 IN THE UNCAPPED DSH BED-SIZE/CBSA-SIZE        *
+033840*                 CATEGORY (100+ BEDS URBAN, OR 500+ BEDS       *
+033850*                 RURAL) AND WHOSE OPERATING DSH PERCENTAGE     *
+033860*                 ACTUALLY EXCEEDED THE 12% CAP THAT WOULD      *
+033870*                 OTHERWISE HAVE APPLIED TO A SMALLER PROVIDER. *
+033880*===========================================================*
+033890 2287-WRITE-DSH-BEDCBSA.
+033900     IF PPS-OPER-DSH > .1200
+033910         IF (WA-CBSA-SIZE = 'O' OR 'L') AND PV-BED-SIZE > 99
+033920             MOVE B-21-PROVIDER-NO  TO WK-DB-PROVIDER-NO
+033930             MOVE WA-CBSA-SIZE      TO WK-DB-CBSA-SIZE
+033940             MOVE PV-BED-SIZE       TO WK-DB-BED-SIZE
+033950             MOVE PPS-OPER-DSH      TO WK-DB-OPER-DSH
+033960             MOVE 'URBAN 100+'      TO WK-DB-CLASS
+033970             MOVE WK-DSHBC-DETAIL-LINE TO DSH-BEDCBSA-LINE
+033980             WRITE DSH-BEDCBSA-LINE
+033990         END-IF
+034000         IF WA-CBSA-SIZE = 'R' AND PV-BED-SIZE > 499
+034010             MOVE B-21-PROVIDER-NO  TO WK-DB-PROVIDER-NO
+034020             MOVE WA-CBSA-SIZE      TO WK-DB-CBSA-SIZE
+034030             MOVE PV-BED-SIZE       TO WK-DB-BED-SIZE
+034040             MOVE PPS-OPER-DSH      TO WK-DB-OPER-DSH
+034050             MOVE 'RURAL 500+'      TO WK-DB-CLASS
+034060             MOVE WK-DSHBC-DETAIL-LINE TO DSH-BEDCBSA-LINE
+034070             WRITE DSH-BEDCBSA-LINE
+034080         END-IF
+034090     END-IF.
+034100 2287-EXIT.
+034110     EXIT.
+034120*===========================================================*
+034130* 2288-WRITE-IHS-RECLASS - INDIAN HEALTH SERVICE AND          *
+034140*                 RECLASSIFIED-RURAL WAGE INDEX USAGE REPORT. *
+034150*                 WRITES ONE LINE FOR ANY BILL WHOSE WAGE      *
+034160*                 INDEX CAME FROM THE INDIAN-HEALTH-SERVICE     *
+034170*                 OVERRIDE, OR WHOSE PROVIDER IS CBSA-          *
+034180*                 RECLASSIFIED, OR WHOSE PROVIDER TYPE IS A     *
+034190*                 REDESIGNATED-RURAL HOSPITAL.                  *
+034200*===========================================================*
+034210 2288-WRITE-IHS-RECLASS.
+034220     IF WA-INDIAN-HEALTH-WI-USED = 'Y'
+034230        OR PV-CBSA-WI-RECLASS
+034240        OR PV-REDESIGNATED-RURAL-YR1
+034250        OR PV-REDESIGNATED-RURAL-YR2
+034260         MOVE B-21-PROVIDER-NO      TO WK-IH-PROVIDER-NO
+034270         MOVE B-21-DISCHARGE-DATE   TO WK-IH-DISCHARGE-DATE
+034280         MOVE PV-PROVIDER-TYPE      TO WK-IH-PROVIDER-TYPE
+034290         MOVE PV-CBSA-SPEC-PAY-IND  TO WK-IH-RECLASS-IND
+034300         MOVE WA-INDIAN-HEALTH-WI-USED
+034310                                    TO WK-IH-IHS-WI-USED
+034320         MOVE WK-IHSRC-DETAIL-LINE  TO IHS-RECLASS-LINE
+034330         WRITE IHS-RECLASS-LINE
+034340     END-IF.
+034350 2288-EXIT.
+034360     EXIT.
+034370*===========================================================*
+034380* 2289-ACCUM-OUTLIER-RECON - IF OUTLIER-RECON-MODE IS ON FOR  *
+034390*                 THIS RUN AND THIS BILL PAID WITH A DAY OR   *
+034400*                 COST OUTLIER, FIND OR ADD THE PROVIDER/DRG  *
+034410*                 ROW AND ACCUMULATE ITS OUTLIER COUNTS AND   *
+034420*                 TOTAL OUTLIER PAYMENT.                      *
+034430*===========================================================*
+034440 2289-ACCUM-OUTLIER-RECON.
+034450     IF OUTLIER-RECON-MODE
+034460        AND (N-PAY-DAYS-OUTLIER OR N-PAY-COST-OUTLIER)
+034470         SET OR-SIDX TO 1
+034480         SEARCH OR-ENTRY VARYING OR-SIDX
+034490             AT END
+034495             IF WK-OUTL-RECON-COUNT < 5000
+034500               ADD 1 TO WK-OUTL-RECON-COUNT
+034510               SET OR-SIDX TO WK-OUTL-RECON-COUNT
+034520               MOVE B-21-PROVIDER-NO TO OR-PROVIDER-NO(OR-SIDX)
+034530               MOVE B-21-DRG         TO OR-DRG(OR-SIDX)
+034540               MOVE 0 TO OR-DAYS-OUTLIER-CNT(OR-SIDX)
+034550               MOVE 0 TO OR-COST-OUTLIER-CNT(OR-SIDX)
+034560               MOVE 0 TO OR-TOTAL-OUTLIER-PAY(OR-SIDX)
+034565             ELSE
+034567               SET OR-SIDX TO WK-OUTL-RECON-COUNT
+034569             END-IF
+034570             WHEN OR-PROVIDER-NO(OR-SIDX) = B-21-PROVIDER-NO
+034580                 AND OR-DRG(OR-SIDX) = B-21-DRG
+034590                 CONTINUE
+034600         END-SEARCH
+034610         IF N-PAY-DAYS-OUTLIER
+034620             ADD 1 TO OR-DAYS-OUTLIER-CNT(OR-SIDX)
+034630         END-IF
+034640         IF N-PAY-COST-OUTLIER
+034650             ADD 1 TO OR-COST-OUTLIER-CNT(OR-SIDX)
+034660         END-IF
+034670         ADD H-OPER-OUTLIER-PART TO OR-TOTAL-OUTLIER-PAY(OR-SIDX)
+034680     END-IF.
+034690 2289-EXIT.
+034700     EXIT.
+034710*===========================================================*
+034720* 2290-WRITE-CAPI-BLEND - IF THIS BILL DREW A NONZERO        *
+034730*                 CAPITAL PAYMENT, LOG THE OLD-HOLD-HARMLESS *
+034740*                 AMOUNT, THE NATIONAL AND PUERTO RICO GAFS,  *
+034750*                 THE BLENDED GAF PPCAL215 ACTUALLY USED, AND*
+034760*                 THE LARGE-URBAN ADD-ON FACTOR ALONGSIDE    *
+034770*                 THE RESULTING TOTAL CAPITAL PAYMENT.       *
+034780*===========================================================*
+034790 2290-WRITE-CAPI-BLEND.
+034800     IF PPS-CAPI-TOTAL-PAY NOT = 0
+034810         MOVE B-21-PROVIDER-NO     TO WK-CG-PROVIDER-NO
+034820         MOVE B-21-DRG             TO WK-CG-DRG
+034830         MOVE H-CAPI-OLD-HARMLESS  TO WK-CG-OLD-HARMLESS
+034840         MOVE H-CAPI-GAF           TO WK-CG-NATL-GAF
+034850         MOVE H-PR-CAPI-GAF        TO WK-CG-PR-GAF
+034860         MOVE H-BLEND-GAF          TO WK-CG-BLEND-GAF
+034870         MOVE H-CAPI-LARG-URBAN    TO WK-CG-LARG-URBAN
+034880         MOVE PPS-CAPI-TOTAL-PAY   TO WK-CG-CAPI-TOTAL-PAY
+034890         MOVE WK-CAPIGAF-DETAIL-LINE TO CAPI-GAF-LINE
+034900         WRITE CAPI-GAF-LINE
+034910     END-IF.
+034920 2290-EXIT.
+034930     EXIT.
+034940*===========================================================*
+034950* 2291-WRITE-TWOMID-FACTOR - IF PPCAL215'S MID-TAB LOOKUP     *
+034960*                 PRODUCED OTHER THAN THE NEUTRAL TWO-        *
+034970*                 MIDNIGHT/SHORT-STAY ADJUSTMENT FACTOR OF    *
+034980*                 1.0000, LOG THE FACTOR ALONGSIDE THE        *
+034990*                 BILL'S RESULTING TOTAL PAYMENT.             *
+035000*===========================================================*
+035010 2291-WRITE-TWOMID-FACTOR.
+035020     IF H-SHORT-STAY-ADJ NOT = 1
+035030         MOVE B-21-PROVIDER-NO     TO WK-TM-PROVIDER-NO
+035040         MOVE B-21-DRG             TO WK-TM-DRG
+035050         MOVE B-21-DISCHARGE-DATE  TO WK-TM-DISCHARGE-DATE
+035060         MOVE H-SHORT-STAY-ADJ     TO WK-TM-FACTOR
+035070         MOVE PPS-TOTAL-PAYMENT    TO WK-TM-TOTAL-PAYMENT
+035080         MOVE WK-TWOMID-DETAIL-LINE TO TWO-MIDNIGHT-LINE
+035090         WRITE TWO-MIDNIGHT-LINE
+035100     END-IF.
+035110 2291-EXIT.
+035120     EXIT.
+035130*===========================================================*
+035140* 2292-VALIDATE-MODEL1-LOWVOL - A CLAIM CAN CARRY BOTH THE    *
+035150*                 LOW-VOLUME HOSPITAL ADD-ON AND THE BPCI     *
+035160*                 MODEL 1 BUNDLE DISCOUNT AT THE SAME TIME,   *
+035170*                 SINCE ONE IS KEYED OFF THE PROVIDER'S       *
+035180*                 TEMPORARY-RELIEF STATUS AND THE OTHER OFF   *
+035190*                 ITS DEMONSTRATION PARTICIPATION.  WHEN BOTH *
+035200*                 FIRE ON THE SAME BILL, LOG EACH ADJUSTMENT'S*
+035210*                 DOLLAR EFFECT SEPARATELY SO THE STACKING    *
+035220*                 ORDER CAN BE CONFIRMED AGAINST POLICY.      *
+035230*===========================================================*
+035240 2292-VALIDATE-MODEL1-LOWVOL.
+035250     IF H-LOW-VOL-PAYMENT > 0
+035260         AND PPS-MODEL1-BUNDLE-DISPRCNT > 0
+035270         MOVE B-21-PROVIDER-NO     TO WK-ML-PROVIDER-NO
+035280         MOVE B-21-DRG             TO WK-ML-DRG
+035290         MOVE B-21-DISCHARGE-DATE  TO WK-ML-DISCHARGE-DATE
+035300         MOVE H-LOW-VOL-PAYMENT    TO WK-ML-LOW-VOL-AMT
+035310         MOVE PPS-BUNDLE-ADJUST-AMT OF
+035320                        PPS-ADDITIONAL-PAY-INFO-DATA
+035330                                   TO WK-ML-BUNDLE-ADJ-AMT
+035340         MOVE PPS-TOTAL-PAYMENT    TO WK-ML-TOTAL-PAYMENT
+035350         MOVE WK-M1LV-DETAIL-LINE  TO MODEL1-LOWVOL-LINE
+035360         WRITE MODEL1-LOWVOL-LINE
+035370     END-IF.
+035380 2292-EXIT.
+035390     EXIT.
+035400*===========================================================*
+035410* 2293-VALIDATE-COUNTY-CBSA - LOOK UP THE PROVIDER'S COUNTY   *
+035420*                 CODE IN THE STANDARD COUNTY-TO-CBSA         *
+035430*                 CROSSWALK AND COMPARE THE RESULT TO THE      *
+035440*                 CBSA CARRIED ON THE PROVIDER RECORD.  WHEN    *
+035450*                 THE TWO DISAGREE, THE PROVIDER RECORD'S CBSA  *
+035460*                 MAY BE STALE OR THE PROVIDER MAY BE          *
+035470*                 RECLASSIFIED ON PURPOSE, SO LOG THE           *
+035480*                 MISMATCH FOR MANUAL REVIEW RATHER THAN        *
+035490*                 OVERRIDING EITHER VALUE.                     *
+035500*===========================================================*
+035510 2293-VALIDATE-COUNTY-CBSA.
+035520     SET WK-CX-FOUND-SW TO 'N'.
+035530     SET CX1 TO 1.
+035540     SEARCH CC-DATA VARYING CX1
+035550         AT END
+035560             CONTINUE
+035570         WHEN CC-COUNTY-CODE(CX1) = PV-COUNTY-CODE
+035580             SET CX-WAS-FOUND TO TRUE
+035590     END-SEARCH.
+035600     IF CX-WAS-FOUND
+035610         AND CC-CBSA(CX1) NOT = PV-CBSA-GEO-LOC
+035620         MOVE B-21-PROVIDER-NO   TO WK-CX-PROVIDER-NO
+035630     MOVE PV-COUNTY-CODE     TO WK-CX-COUNTY-CODE
+035640         MOVE PV-CBSA-GEO-LOC    TO WK-CX-PROV-CBSA
+035650         MOVE CC-CBSA(CX1)       TO WK-CX-EXPECT-CBSA
+035660         MOVE WK-CX-DETAIL-LINE  TO CBSA-XREF-LINE
+035670         WRITE CBSA-XREF-LINE
+035680     END-IF.
+035690 2293-EXIT.
+035700     EXIT.
+035710*===========================================================*
+035720* 2294-ACCUM-BILL-TYPE - LOOK UP THIS BILL'S REVIEW CODE IN   *
+035730*                 THE BILL-TYPE DESCRIPTION TABLE AND BUMP    *
+035740*                 ITS FREQUENCY COUNTER FOR THE END-OF-RUN     *
+035750*                 REVIEW-CODE/BILL-TYPE DISTRIBUTION REPORT.   *
+035760*===========================================================*
+035770 2294-ACCUM-BILL-TYPE.
+035780     SET WK-BT-FOUND-SW TO 'N'.
+035790     SET BT-IDX TO 1.
+035800     SEARCH BILL-TYPE-DESC-ENTRY VARYING BT-IDX
+035810         AT END CONTINUE
+035820         WHEN BT-DESC-CODE(BT-IDX) = B-21-REVIEW-CODE
+035830             SET BT-DESC-WAS-FOUND TO TRUE
+035840     END-SEARCH.
+035850     IF BT-DESC-WAS-FOUND
+035860         SET BT-FREQ-IDX TO BT-IDX
+035870         ADD 1 TO BT-FREQ-COUNT(BT-FREQ-IDX)
+035880     END-IF.
+035890 2294-EXIT.
+035900     EXIT.
+035910*===========================================================*
+035920* 2295-WRITE-DRG480 - IF THIS BILL WAS PAID UNDER THE         *
+035930*                 REVIEW-CODE-08 (N-PAY-DRG-480) SPECIAL        *
+035940*                 PAYMENT METHODOLOGY, LOG IT TO THE DRG-480    *
+035950*                 CLAIM TRACKING REPORT.                       *
+035960*===========================================================*
+035970 2295-WRITE-DRG480.
+035980     IF N-PAY-DRG-480
+035990         MOVE B-21-PROVIDER-NO    TO WK-D480-PROVIDER-NO
+036000         MOVE B-21-DRG            TO WK-D480-DRG
+036010         MOVE B-21-DISCHARGE-DATE TO WK-D480-DISCHG-DATE
+036020         MOVE PPS-TOTAL-PAYMENT   TO WK-D480-PAYMENT
+036030         MOVE WK-D480-DETAIL-LINE TO DRG480-LINE
+036040         WRITE DRG480-LINE
+036050     END-IF.
+036060 2295-EXIT.
+036070     EXIT.
+036080*===========================================================*
+036090* 2296-WRITE-BN-FACTOR-CHAIN - LOG THE NATIONAL LABOR/         *
+036100*                 NONLABOR PERCENTAGES, WAGE INDEX, OPERATING  *
+036110*                 COLA, ANNUAL UPDATE FACTOR, AND DRG WEIGHT    *
+036120*                 THAT PPDRV215 COMBINED TO BUILD THIS BILL'S    *
+036130*                 OPERATING FEDERAL RATE, SO THE FACTOR CHAIN    *
+036140*                 BEHIND THE BUDGET-NEUTRAL STANDARDIZED AMOUNT  *
+036150*                 CAN BE COMPARED BILL-FOR-BILL AGAINST A PRIOR  *
+036160*                 RUN WHENEVER CMS CHANGES ANY OF THOSE FACTORS. *
+036170*===========================================================*
+036180 2296-WRITE-BN-FACTOR-CHAIN.
+036190     MOVE B-21-PROVIDER-NO       TO WK-BNF-PROVIDER-NO.
+036200     MOVE B-21-DRG               TO WK-BNF-DRG.
+036210     MOVE B-21-DISCHARGE-DATE    TO WK-BNF-DISCHG-DATE.
+036220     MOVE PPS-NAT-LABOR          TO WK-BNF-NAT-LABOR.
+036230     MOVE PPS-NAT-NLABOR         TO WK-BNF-NAT-NLABOR.
+036240     MOVE PPS-UPDATE-FACTOR      TO WK-BNF-UPDATE-FACTOR.
+036250     MOVE PPS-DRG-WT             TO WK-BNF-DRG-WT.
+036260     MOVE PPS-OPER-COLA          TO WK-BNF-OPER-COLA.
+036270     MOVE WK-BNF-DETAIL-LINE     TO BN-FACTOR-LINE.
+036280     WRITE BN-FACTOR-LINE.
+036290 2296-EXIT.
+036300     EXIT.
+036310*===========================================================*
+036320* 2297-VALIDATE-AK-HI-COLA - CROSS-CHECK THE PROVIDER'S STATE  *
+036330*                 CODE (PV-STATE) AGAINST THE OPERATING COLA    *
+036340*                 PPDRV215 RETURNED (PPS-OPER-COLA).  ONLY      *
+036350*                 ALASKA/HAWAII PROVIDERS MAY CARRY A COLA      *
+036360*                 OTHER THAN 1.000; LOG A BILL TO THE COLA       *
+036370*                 VALIDATION EXCEPTION REPORT WHENEVER THAT      *
+036380*                 RULE IS VIOLATED IN EITHER DIRECTION.          *
+036390*===========================================================*
+036400 2297-VALIDATE-AK-HI-COLA.
+036410     MOVE SPACES TO WK-CLV-REASON.
+036420     IF (PV-STATE-ALASKA OR PV-STATE-HAWAII)
+036430             AND PPS-OPER-COLA = 1.000
+036440         MOVE 'AK/HI PROVIDER PRICED WITH NO COLA APPLIED'
+036450             TO WK-CLV-REASON
+036460     END-IF.
+036470     IF NOT (PV-STATE-ALASKA OR PV-STATE-HAWAII)
+036480             AND PPS-OPER-COLA NOT = 1.000
+036490         MOVE 'COLA APPLIED TO A NON-AK/HI PROVIDER'
+036500             TO WK-CLV-REASON
+036510     END-IF.
+036520     IF WK-CLV-REASON NOT = SPACES
+036530         MOVE B-21-PROVIDER-NO     TO WK-CLV-PROVIDER-NO
+036540         MOVE PV-STATE             TO WK-CLV-STATE
+036550         MOVE PPS-OPER-COLA        TO WK-CLV-COLA
+036560         MOVE WK-CLV-DETAIL-LINE   TO COLA-VALID-LINE
+036570         WRITE COLA-VALID-LINE
+036580     END-IF.
+036590 2297-EXIT.
+036600     EXIT.
+036610*===========================================================*
+036620* 2298-CHECK-LARGE-URBAN-FLOOR - FOR A BILL IN A LARGE-URBAN   *
+036630*                 CBSA (WA-CBSA-SIZE = 'L') WHERE THE RURAL/    *
+036640*                 IMPUTED WAGE-INDEX FLOOR FIRED, LOG THE WAGE   *
+036650*                 INDEX BEFORE/AFTER THE FLOOR TO THE FLOOR      *
+036660*                 COMPLIANCE REPORT, FLAGGING THE BILL AS A      *
+036670*                 VIOLATION IF THE FLOOR EVER LOWERED RATHER     *
+036680*                 THAN RAISED THE WAGE INDEX.                    *
+036690*===========================================================*
+036700 2298-CHECK-LARGE-URBAN-FLOOR.
+036710     IF WA-CBSA-SIZE = 'L' AND WA-RURAL-FLOOR-FIRED = 'Y'
+036720         MOVE B-21-PROVIDER-NO      TO WK-LUF-PROVIDER-NO
+036730         MOVE B-21-DRG              TO WK-LUF-DRG
+036740         MOVE B-21-DISCHARGE-DATE   TO WK-LUF-DISCHG-DATE
+036750         MOVE WA-WI-BEFORE-FLOOR    TO WK-LUF-WI-BEFORE
+036760         MOVE WA-WI-AFTER-FLOOR     TO WK-LUF-WI-AFTER
+036770         IF WA-WI-AFTER-FLOOR < WA-WI-BEFORE-FLOOR
+036780             MOVE 'FLOOR VIOLATION'   TO WK-LUF-STATUS
+036790         ELSE
+036800             MOVE 'COMPLIANT'         TO WK-LUF-STATUS
+036810         END-IF
+036820         MOVE WK-LUF-DETAIL-LINE    TO LARGURB-FLR-LINE
+036830         WRITE LARGURB-FLR-LINE
+036840     END-IF.
+036850 2298-EXIT.
+036860     EXIT.
+036870*===========================================================*
+036880* 2299-VALIDATE-CALC-VERS - LOOK UP THE PPCALxxx MODULE        *
+036890*                 PPDRV215 DISPATCHED THIS BILL TO              *
+036900*                 (WA-FY-MODULE-DISPATCHED) IN THE MODULE/      *
+036910*                 CAL-VERSION CROSSWALK TABLE, AND COMPARE THE  *
+036920*                 EXPECTED CAL-VERSION LITERAL AGAINST THE      *
+036930*                 ALPHANUMERIC VERSION STAMP THE MODULE          *
+036940*                 ACTUALLY RETURNED (PPS-CALC-VERS).             *
+036950*                 LOGGING A MISMATCH TO THE VERSION-CONSISTENCY  *
+036960*                 EXCEPTION REPORT.                              *
+036970*===========================================================*
+036980 2299-VALIDATE-CALC-VERS.
+036990     SET WK-CV-FOUND-SW TO 'N'.
+037000     SET CV-IDX TO 1.
+037010     SEARCH CALC-VERS-DESC-ENTRY VARYING CV-IDX
+037020         AT END CONTINUE
+037030         WHEN CV-DESC-MODULE(CV-IDX) = WA-FY-MODULE-DISPATCHED
+037040             SET CV-DESC-WAS-FOUND TO TRUE
+037050     END-SEARCH.
+037060     MOVE SPACES TO WK-CXV-REASON.
+037070     IF CV-DESC-WAS-FOUND
+037080         IF CV-DESC-VERSION(CV-IDX) NOT = PPS-CALC-VERS
+037090             MOVE 'VERSION STAMP DOES NOT MATCH MODULE DISPATCHED'
+037100                 TO WK-CXV-REASON
+037110         END-IF
+037120     ELSE
+037130         MOVE 'DISPATCHED MODULE NOT IN CROSSWALK TABLE'
+037140             TO WK-CXV-REASON
+037150     END-IF.
+037160     IF WK-CXV-REASON NOT = SPACES
+037170         MOVE B-21-PROVIDER-NO       TO WK-CXV-PROVIDER-NO
+037180         MOVE B-21-DRG               TO WK-CXV-DRG
+037190         MOVE WA-FY-MODULE-DISPATCHED TO WK-CXV-MODULE
+037200         IF CV-DESC-WAS-FOUND
+037210             MOVE CV-DESC-VERSION(CV-IDX) TO WK-CXV-EXPECT-VERS
+037220         ELSE
+037230             MOVE SPACES                  TO WK-CXV-EXPECT-VERS
+037240         END-IF
+037250         MOVE PPS-CALC-VERS          TO WK-CXV-ACTUAL-VERS
+037260         MOVE WK-CXV-DETAIL-LINE     TO CALC-VERS-LINE
+037270         WRITE CALC-VERS-LINE
+037280     END-IF.
+037290 2299-EXIT.
+037300     EXIT.
+037310*===========================================================*
+037320* 2300-SIMULATE-DRG-YOY-IMPACT - IF THIS BILL'S DRG IS FOUND   *
+037330*                 IN THE PRIOR-FISCAL-YEAR DRG-HIST-TABLE,      *
+037340*                 COMPARE THIS YEAR'S DRG WEIGHT AGAINST LAST   *
+037350*                 YEAR'S PUBLISHED WEIGHT AND ESTIMATE THE      *
+037360*                 PORTION OF THE BILL'S TOTAL PAYMENT ATTRIB-    *
+037370*                 UTABLE TO THE WEIGHT CHANGE ALONE.             *
+037380*===========================================================*
+037390 2300-SIMULATE-DRG-YOY-IMPACT.
+037400     SET WK-DH-FOUND-SW TO 'N'.
+037410     SET DH-SIDX TO 1.
+037420     SEARCH DH-ENTRY VARYING DH-SIDX
+037430         AT END CONTINUE
+037440         WHEN DH-DRG(DH-SIDX) = B-21-DRG
+037450             SET DH-WAS-FOUND TO TRUE
+037460     END-SEARCH.
+037470     IF DH-WAS-FOUND
+037480         MOVE B-21-PROVIDER-NO    TO WK-DYY-PROVIDER-NO
+037490         MOVE B-21-DRG            TO WK-DYY-DRG
+037500         MOVE PPS-DRG-WT          TO WK-DYY-CUR-WT
+037510         MOVE DH-PRIORYR-WT(DH-SIDX) TO WK-DYY-PRIORYR-WT
+037520         COMPUTE WK-DYY-WT-DELTA =
+037530             PPS-DRG-WT - DH-PRIORYR-WT(DH-SIDX)
+037540         EVALUATE TRUE
+037550             WHEN WK-DYY-WT-DELTA > 0
+037560                 MOVE 'INCREASED' TO WK-DYY-DIRECTION
+037570             WHEN WK-DYY-WT-DELTA < 0
+037580                 MOVE 'DECREASED' TO WK-DYY-DIRECTION
+037590             WHEN OTHER
+037600                 MOVE 'NO CHANGE' TO WK-DYY-DIRECTION
+037610         END-EVALUATE
+037620         IF PPS-DRG-WT NOT = ZERO
+037630             COMPUTE WK-DYY-PYMT-IMPACT-N ROUNDED =
+037640                 PPS-TOTAL-PAYMENT * WK-DYY-WT-DELTA / PPS-DRG-WT
+037650         ELSE
+037660             MOVE ZERO TO WK-DYY-PYMT-IMPACT-N
+037670         END-IF
+037680         MOVE WK-DYY-PYMT-IMPACT-N TO WK-DYY-PYMT-IMPACT
+037690         MOVE WK-DYY-DETAIL-LINE  TO DRG-YOY-LINE
+037700         WRITE DRG-YOY-LINE
+037710     END-IF.
+037720 2300-EXIT.
+037730     EXIT.
+037740*===========================================================*
+037750* 2270-WRITE-CHECKPOINT - EVERY WK-CHECKPOINT-INTERVAL BILLS,*
+037760*                 REWRITE THE CHECKPOINT FILE WITH THE TOTAL *
+037770*                 NUMBER OF RAW BILL-FILE-IN RECORDS READ SO *
+037780*                 FAR (INCLUDING ANY SKIPPED BY A PRIOR       *
+037790*                 RESTART), SO A LATER ABEND RESTARTS BY      *
+037800*                 POSITION, NOT BY HOW MANY PRICED CLEANLY.   *
+037810*                 THE SAME INTERVAL ALSO RE-SNAPSHOTS THE     *
+037820*                 DISPATCH-COVERAGE REPORT, SO AN ABEND THAT  *
+037830*                 NEVER REACHES 9000-TERMINATE STILL LEAVES   *
+037840*                 A COVERAGE REPORT CURRENT AS OF THE LAST    *
+037850*                 CHECKPOINT, NOT NO REPORT AT ALL.           *
+037860*===========================================================*
+037870 2270-WRITE-CHECKPOINT.
+037880     MOVE WK-RESTART-COUNT TO WK-CHECKPOINT-EDIT.
+037890     ADD  WK-BILLS-READ    TO WK-CHECKPOINT-EDIT.
+037900     DIVIDE WK-CHECKPOINT-EDIT BY WK-CHECKPOINT-INTERVAL
+037910         GIVING WK-CHECKPOINT-QUOT
+037920         REMAINDER WK-CHECKPOINT-REMAINDER.
+037930     IF WK-CHECKPOINT-REMAINDER = 0
+037940         OPEN OUTPUT CHECKPOINT-FILE
+037950         MOVE WK-CHECKPOINT-EDIT TO CHECKPOINT-REC
+037960         WRITE CHECKPOINT-REC
+037970         CLOSE CHECKPOINT-FILE
+037980         CLOSE DISPATCH-COV-OUT
+037990         OPEN OUTPUT DISPATCH-COV-OUT
+038000         PERFORM 9200-WRITE-DISPATCH-COV THRU 9200-EXIT
+038010     END-IF.
+038020 2270-EXIT.
+038030     EXIT.
+038040*===========================================================*
+038050* 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.      *
+038060*===========================================================*
+038070 9000-TERMINATE.
+038080     PERFORM 9100-WRITE-RECON-EXTRACT THRU 9100-EXIT.
+038085     CLOSE DISPATCH-COV-OUT.
+038087     OPEN OUTPUT DISPATCH-COV-OUT.
+038090     PERFORM 9200-WRITE-DISPATCH-COV THRU 9200-EXIT.
+038100     PERFORM 9300-WRITE-UNCOMP-CARE THRU 9300-EXIT.
+038110     PERFORM 9400-WRITE-WI-HIST THRU 9400-EXIT.
+038120     PERFORM 9500-WRITE-RTC-FREQ THRU 9500-EXIT.
+038130     PERFORM 9600-WRITE-OUTLIER-RECON THRU 9600-EXIT.
+038140     PERFORM 9700-WRITE-BILL-TYPE THRU 9700-EXIT.
+038150     PERFORM 9800-WRITE-PROV-PERF THRU 9800-EXIT.
+038160     CLOSE BILL-FILE-IN.
+038170     CLOSE PPS-FILE-OUT.
+038180     CLOSE REMIT-FILE-OUT.
+038190     CLOSE PAY-SUMMARY-OUT.
+038200     CLOSE RECON-FILE-OUT.
+038210     CLOSE EDIT-ERROR-OUT.
+038220     CLOSE WI-AUDIT-OUT.
+038230     CLOSE DISPATCH-COV-OUT.
+038240     CLOSE LOW-VOL-OUT.
+038250     CLOSE HMO-BILL-OUT.
+038260     CLOSE VBP-HRR-OUT.
+038270     CLOSE UNCOMP-CARE-OUT.
+038280     CLOSE ISLET-OUT.
+038290     CLOSE CART-OUT.
+038300     CLOSE PR-WI-OUT.
+038310     CLOSE FLOOR-OUT.
+038320     CLOSE WI-HIST-OUT.
+038330     CLOSE NEWHOSP-OUT.
+038340     CLOSE HAC-OUT.
+038350     CLOSE EHR-OUT.
+038360     CLOSE XFER-OUT.
+038370     CLOSE PASSTHRU-OUT.
+038380     CLOSE BPCI-OUT.
+038390     CLOSE SUPP-WI-OUT.
+038400     CLOSE RTC-FREQ-OUT.
+038410     CLOSE NDC-DEMO-OUT.
+038420     CLOSE FLX7-OUT.
+038430     CLOSE DSH-BEDCBSA-OUT.
+038440     CLOSE IHS-RECLASS-OUT.
+038450     CLOSE OUTLIER-RECON-OUT.
+038460     CLOSE CAPI-GAF-OUT.
+038470     CLOSE TWO-MIDNIGHT-OUT.
+038480     CLOSE MODEL1-LOWVOL-OUT.
+038490     CLOSE CBSA-XREF-OUT.
+038500     CLOSE BILL-TYPE-OUT.
+038510     CLOSE DRG480-OUT.
+038520     CLOSE OUTM-OUT.
+038530     CLOSE PRIORYR-BLEND-OUT.
+038540     CLOSE BN-FACTOR-OUT.
+038550     CLOSE COLA-VALID-OUT.
+038560     CLOSE LARGURB-FLR-OUT.
+038570     CLOSE REFTAB-MON-OUT.
+038580     CLOSE CALC-VERS-OUT.
+038590     CLOSE DRG-YOY-OUT.
+038600     CLOSE PROV-PERF-OUT.
+038610     CLOSE PROV-DICT-OUT.
+038620     OPEN OUTPUT CHECKPOINT-FILE.
+038630     CLOSE CHECKPOINT-FILE.
+038640     DISPLAY 'PPBAT215 - BILLS READ        : ' WK-BILLS-READ.
+038650     DISPLAY 'PPBAT215 - BILLS PRICED      : ' WK-BILLS-PRICED.
+038660     DISPLAY 'PPBAT215 - BILLS NO PROVIDER : '
+038670             WK-BILLS-NO-PROVIDER.
+038680     DISPLAY 'PPBAT215 - BILLS REJECTED    : '
+038690             WK-BILLS-REJECTED.
+038700 9000-EXIT.
+038710     EXIT.
+038720*===========================================================*
+038730* 9100-WRITE-RECON-EXTRACT - WRITE THE PROVIDER/DRG CONTROL *
+038740*                   TOTAL ROWS ACCUMULATED DURING THE RUN.  *
+038750*===========================================================*
+038760 9100-WRITE-RECON-EXTRACT.
+038770     SET RC-IDX TO 1.
+038780     PERFORM 9110-WRITE-ONE-RECON THRU 9110-EXIT
+038790         UNTIL RC-IDX > WK-RECON-COUNT.
+038800 9100-EXIT.
+038810     EXIT.
+038820 9110-WRITE-ONE-RECON.
+038830     MOVE RC-PROVIDER-NO(RC-IDX)   TO RO-PROVIDER-NO.
+038840     MOVE RC-DRG(RC-IDX)           TO RO-DRG.
+038850     MOVE RC-BILL-COUNT(RC-IDX)    TO RO-BILL-COUNT.
+038860     MOVE RC-TOTAL-CHARGES(RC-IDX) TO RO-TOTAL-CHARGES.
+038870     MOVE RC-TOTAL-PAYMENT(RC-IDX) TO RO-TOTAL-PAYMENT.
+038880     COMPUTE RO-AVG-PAYMENT ROUNDED =
+038890         RC-TOTAL-PAYMENT(RC-IDX) / RC-BILL-COUNT(RC-IDX).
+038900     WRITE RECON-OUT-REC.
+038910     SET RC-IDX UP BY 1.
+038920 9110-EXIT.
+038930     EXIT.
+038940*===========================================================*
+038950* 9200-WRITE-DISPATCH-COV - WRITE THE FISCAL-YEAR DISPATCH   *
+038960*                 COVERAGE REPORT, ONE LINE PER PPCALxxx      *
+038970*                 MODULE, INCLUDING MODULES THIS RUN NEVER    *
+038980*                 DISPATCHED TO.                              *
+038990*===========================================================*
+039000 9200-WRITE-DISPATCH-COV.
+039010     MOVE WK-DISP-COV-HEADING1 TO DISPATCH-COV-LINE.
+039020     WRITE DISPATCH-COV-LINE.
+039030     SET DISP-COV-IDX TO 1.
+039040     PERFORM 9210-WRITE-ONE-DISPATCH-COV THRU 9210-EXIT
+039050         UNTIL DISP-COV-IDX > 35.
+039060 9200-EXIT.
+039070     EXIT.
+039080 9210-WRITE-ONE-DISPATCH-COV.
+039090     MOVE DISP-COV-MODULE-NAME(DISP-COV-IDX)
+039100                                  TO WK-DCOV-MODULE-NAME.
+039110     MOVE DISP-COV-FY-LABEL(DISP-COV-IDX)    TO WK-DCOV-FY-LABEL.
+039120     MOVE DISP-COV-COUNT(DISP-COV-IDX)       TO WK-DCOV-COUNT.
+039130     MOVE WK-DISP-COV-DETAIL-LINE TO DISPATCH-COV-LINE.
+039140     WRITE DISPATCH-COV-LINE.
+039150     SET DISP-COV-IDX UP BY 1.
+039160 9210-EXIT.
+039170     EXIT.
+039180*===========================================================*
+039190* 9300-WRITE-UNCOMP-CARE - WRITE THE UNCOMPENSATED CARE       *
+039200*                 (FACTOR 3) TRENDING REPORT, ONE LINE PER    *
+039210*                 PROVIDER/DISCHARGE-YEAR ROW ACCUMULATED     *
+039220*                 DURING THE RUN.                             *
+039230*===========================================================*
+039240 9300-WRITE-UNCOMP-CARE.
+039250     SET UC-IDX TO 1.
+039260     PERFORM 9310-WRITE-ONE-UNCOMP-CARE THRU 9310-EXIT
+039270         UNTIL UC-IDX > WK-UC-COUNT.
+039280 9300-EXIT.
+039290     EXIT.
+039300 9310-WRITE-ONE-UNCOMP-CARE.
+039310     MOVE UC-PROVIDER-NO(UC-IDX)   TO WK-UC-PROVIDER-NO.
+039320     MOVE UC-YEAR(UC-IDX)          TO WK-UC-YEAR.
+039330     MOVE UC-BILL-COUNT(UC-IDX)    TO WK-UC-BILL-COUNT.
+039340     MOVE UC-TOTAL-AMOUNT(UC-IDX)  TO WK-UC-TOTAL-AMOUNT.
+039350     MOVE WK-UC-DETAIL-LINE TO UNCOMP-CARE-LINE.
+039360     WRITE UNCOMP-CARE-LINE.
+039370     SET UC-IDX UP BY 1.
+039380 9310-EXIT.
+039390     EXIT.
+039400*===========================================================*
+039410* 9400-WRITE-WI-HIST - APPEND ONE LINE PER PROVIDER/FISCAL-  *
+039420*                 YEAR-MODULE ROW ACCUMULATED THIS RUN TO    *
+039430*                 THE CROSS-FISCAL-YEAR WAGE INDEX HISTORY   *
+039440*                 FILE.                                      *
+039450*===========================================================*
+039460 9400-WRITE-WI-HIST.
+039470     SET WIHIST-IDX TO 1.
+039480     PERFORM 9410-WRITE-ONE-WI-HIST THRU 9410-EXIT
+039490         UNTIL WIHIST-IDX > WK-WIHIST-COUNT.
+039500 9400-EXIT.
+039510     EXIT.
+039520 9410-WRITE-ONE-WI-HIST.
+039530     MOVE WIHIST-PROVIDER-NO(WIHIST-IDX) TO WK-WH-PROVIDER-NO.
+039540     MOVE WIHIST-FY-MODULE(WIHIST-IDX)   TO WK-WH-FY-MODULE.
+039550     MOVE WIHIST-CBSA-USED(WIHIST-IDX)   TO WK-WH-CBSA-USED.
+039560     MOVE WIHIST-WAGE-INDEX(WIHIST-IDX)  TO WK-WH-WAGE-INDEX.
+039570     MOVE WK-WIHIST-DETAIL-LINE TO WI-HIST-LINE.
+039580     WRITE WI-HIST-LINE.
+039590     SET WIHIST-IDX UP BY 1.
+039600 9410-EXIT.
+039610     EXIT.
+039620*===========================================================*
+039630* 9500-WRITE-RTC-FREQ - WRITE ONE LINE PER RTC-DESC-ENTRY    *
+039640*                 ROW, IN CODE ORDER, SHOWING ITS FREQUENCY  *
+039650*                 COUNT ACCUMULATED THIS RUN.                 *
+039660*===========================================================*
+039670 9500-WRITE-RTC-FREQ.
+039680     SET RTC-IDX TO 1.
+039690     SET RTC-FREQ-IDX TO 1.
+039700     PERFORM 9510-WRITE-ONE-RTC-FREQ THRU 9510-EXIT
+039710         UNTIL RTC-IDX > 29.
+039720 9500-EXIT.
+039730     EXIT.
+039740 9510-WRITE-ONE-RTC-FREQ.
+039750     MOVE RTC-DESC-CODE(RTC-IDX)     TO WK-RF-CODE.
+039760     MOVE RTC-DESC-TEXT(RTC-IDX)     TO WK-RF-DESC.
+039770     MOVE RTC-FREQ-COUNT(RTC-FREQ-IDX) TO WK-RF-COUNT.
+039780     MOVE WK-RTC-FREQ-DETAIL-LINE TO RTC-FREQ-LINE.
+039790     WRITE RTC-FREQ-LINE.
+039800     SET RTC-IDX UP BY 1.
+039810     SET RTC-FREQ-IDX UP BY 1.
+039820 9510-EXIT.
+039830     EXIT.
+039840*===========================================================*
+039850* 9600-WRITE-OUTLIER-RECON - WRITE THE OUTLIER RECONCILIATION*
+039860*                 EXTRACT ROWS ACCUMULATED DURING THE RUN.    *
+039870*                 NOTHING IS WRITTEN IF OUTLIER-RECON-MODE     *
+039880*                 WAS OFF FOR THIS RUN.                        *
+039890*===========================================================*
+039900 9600-WRITE-OUTLIER-RECON.
+039910     SET OR-IDX TO 1.
+039920     PERFORM 9610-WRITE-ONE-OUTLIER-RECON THRU 9610-EXIT
+039930         UNTIL OR-IDX > WK-OUTL-RECON-COUNT.
+039940 9600-EXIT.
+039950     EXIT.
+039960 9610-WRITE-ONE-OUTLIER-RECON.
+039970     MOVE OR-PROVIDER-NO(OR-IDX)       TO WK-OR-PROVIDER-NO.
+039980     MOVE OR-DRG(OR-IDX)               TO WK-OR-DRG.
+039990     MOVE OR-DAYS-OUTLIER-CNT(OR-IDX)  TO WK-OR-DAYS-OUTLIER.
+040000     MOVE OR-COST-OUTLIER-CNT(OR-IDX)  TO WK-OR-COST-OUTLIER.
+040010     MOVE OR-TOTAL-OUTLIER-PAY(OR-IDX) TO WK-OR-TOTAL-PAYMENT.
+040020     MOVE WK-OUTLR-DETAIL-LINE TO OUTLIER-RECON-LINE.
+040030     WRITE OUTLIER-RECON-LINE.
+040040     SET OR-IDX UP BY 1.
+040050 9610-EXIT.
+040060     EXIT.
+040070*===========================================================*
+040080* 9700-WRITE-BILL-TYPE - WRITE ONE LINE PER BILL-TYPE-DESC-   *
+040090*                 ENTRY ROW, IN CODE ORDER, SHOWING ITS        *
+040100*                 FREQUENCY COUNT ACCUMULATED THIS RUN.         *
+040110*===========================================================*
+040120 9700-WRITE-BILL-TYPE.
+040130     SET BT-IDX TO 1.
+040140     SET BT-FREQ-IDX TO 1.
+040150     PERFORM 9710-WRITE-ONE-BILL-TYPE THRU 9710-EXIT
+040160         UNTIL BT-IDX > 11.
+040170 9700-EXIT.
+040180     EXIT.
+040190 9710-WRITE-ONE-BILL-TYPE.
+040200     MOVE BT-DESC-CODE(BT-IDX)       TO WK-BT-CODE.
+040210     MOVE BT-DESC-TEXT(BT-IDX)       TO WK-BT-DESC.
+040220     MOVE BT-FREQ-COUNT(BT-FREQ-IDX) TO WK-BT-COUNT.
+040230     MOVE WK-BT-DETAIL-LINE TO BILL-TYPE-LINE.
+040240     WRITE BILL-TYPE-LINE.
+040250     SET BT-IDX UP BY 1.
+040260     SET BT-FREQ-IDX UP BY 1.
+040270 9710-EXIT.
+040280     EXIT.
+040290*===========================================================*
+040300* 9800-WRITE-PROV-PERF - FLUSH THE LAST PROVIDER'S            *
+040310*                 PERFORMANCE/TIMING TOTALS, SINCE NO BREAK    *
+040320*                 EVER FIRES AFTER THE LAST PROVIDER'S BILLS.   *
+040330*===========================================================*
+040340 9800-WRITE-PROV-PERF.
+040350     IF WK-PPF-LAST-PROVIDER NOT = SPACES
+040360         PERFORM 2232-WRITE-PROVIDER-BREAK THRU 2232-EXIT
+040370     END-IF.
+040380 9800-EXIT.
+040390     EXIT.
