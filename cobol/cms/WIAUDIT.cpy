@@ -0,0 +1,35 @@
+      ********************************************************
+      *                 WIAUDIT COPYBOOK                     *
+      *              WI-AUDIT-RECORD LAYOUT                   *
+      *------------------------------------------------------*
+      *  RECORDS WHICH WAGE-INDEX RULE OR TABLE ROW ACTUALLY  *
+      *  DETERMINED THE CBSA WAGE INDEX USED FOR A BILL, SO   *
+      *  A HOSPITAL'S PAYMENT DISPUTE CAN BE DEFENDED WITHOUT *
+      *  RE-TRACING 0550-GET-CBSA BY HAND.  POPULATED BY      *
+      *  PPDRV215's 0550-GET-CBSA AS IT WORKS THROUGH THE     *
+      *  RURAL-FLOOR, OUTMIGRATION, SUPPLEMENTAL/PRIOR-YEAR,  *
+      *  INDIAN-HEALTH-SERVICE, AND PUERTO-RICO OVERRIDES,    *
+      *  AND RETURNED TO THE CALLER ALONGSIDE PPS-DATA.       *
+      *  ALSO CARRIES THE NAME OF THE FISCAL-YEAR PRICING     *
+      *  MODULE (PPCALxxx) THAT PPDRV215 DISPATCHED THE BILL  *
+      *  TO, SO A DISPATCH-COVERAGE REPORT CAN BE BUILT        *
+      *  WITHOUT PARSING THE DRIVER'S DISCHARGE-DATE LOGIC.   *
+      ********************************************************
+       01  WI-AUDIT-RECORD.
+           05  WA-CBSA-USED               PIC X(05).
+           05  WA-CBSA-SIZE               PIC X(01).
+           05  WA-WI-BEFORE-FLOOR         PIC S9(02)V9(04).
+           05  WA-WI-AFTER-FLOOR          PIC S9(02)V9(04).
+           05  WA-RURAL-FLOOR-FIRED       PIC X(01).
+           05  WA-OUTM-FIRED              PIC X(01).
+           05  WA-OUTM-COUNTY-CODE        PIC 9(05).
+           05  WA-OUTM-ADJ-AMOUNT         PIC S9(01)V9(04).
+           05  WA-SUPPLEMENTAL-WI-USED    PIC X(01).
+           05  WA-PRIOR-YEAR-WI-USED      PIC X(01).
+           05  WA-PRIOR-YEAR-WI-VALUE     PIC S9(02)V9(04).
+           05  WA-INDIAN-HEALTH-WI-USED   PIC X(01).
+           05  WA-PUERTO-RICO-WI-USED     PIC X(01).
+           05  WA-PR-WAGE-INDEX           PIC S9(02)V9(04).
+           05  WA-NATIONAL-WAGE-INDEX     PIC S9(02)V9(04).
+           05  WA-FINAL-WAGE-INDEX        PIC S9(02)V9(04).
+           05  WA-FY-MODULE-DISPATCHED    PIC X(08).
