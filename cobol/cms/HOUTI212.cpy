@@ -0,0 +1,28 @@
+      ********************************************************
+      *            HOUTI212 (HOLD AREA) COPYBOOK             *
+      *        RURAL OUTMIGRATION ADJUSTMENT FACTOR TABLE    *
+      *------------------------------------------------------*
+      *  ONE ENTRY PER COUNTY GRANTED AN OUTMIGRATION WAGE    *
+      *  INDEX ADJUSTMENT UNDER 42 CFR 412.64(h).  TABLE IS   *
+      *  REPUBLISHED BY CMS WITH EACH IPPS FINAL RULE AND IS  *
+      *  KEYED BY FIPS COUNTY CODE (OUTM-CNTY), EFFECTIVE     *
+      *  FISCAL YEAR (OUTM-EFF-DATE), AND THE ADD-ON FACTOR   *
+      *  TO BE ADDED TO THE COUNTY'S STANDARD WAGE INDEX.     *
+      *  ROW LAYOUT:  CNTY(5) EFF-DATE(8) ADJ-FACTOR(5)       *
+      ********************************************************
+       01  OUTM-ADJ-TABLE.
+           05  OUTM-ADJ-ROWS.
+               10  FILLER  PIC X(18) VALUE '255002010100100750'.
+               10  FILLER  PIC X(18) VALUE '255012010100100750'.
+               10  FILLER  PIC X(18) VALUE '420072010100100425'.
+               10  FILLER  PIC X(18) VALUE '340032010100100350'.
+               10  FILLER  PIC X(18) VALUE '480852010100100300'.
+               10  FILLER  PIC X(18) VALUE '120862010100100275'.
+               10  FILLER  PIC X(18) VALUE '130672010100100250'.
+               10  FILLER  PIC X(18) VALUE '360792010100100225'.
+           05  OUTM-TAB REDEFINES OUTM-ADJ-ROWS
+                             OCCURS 8 TIMES
+                             INDEXED BY OUTM-IDX.
+               10  OUTM-CNTY                 PIC X(05).
+               10  OUTM-EFF-DATE             PIC 9(08).
+               10  OUTM-ADJ-FACT             PIC 9(01)V9(04).
