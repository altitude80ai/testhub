@@ -0,0 +1,57 @@
+      ********************************************************
+      *                DRGSX211 COPYBOOK                     *
+      *   DIAGNOSIS RELATED GROUP (DRG) WEIGHT TABLE          *
+      *          (EFF. FY'21)  TABLE 5, IPPS FINAL RULE       *
+      *------------------------------------------------------*
+      *  ONE ROW PER MS-DRG: RELATIVE WEIGHT, GEOMETRIC AND   *
+      *  ARITHMETIC MEAN LENGTH OF STAY, LOW-VOLUME/POST-     *
+      *  ACUTE TRANSFER FLAGS, AND THE DRG TITLE.  REPLACED   *
+      *  IN FULL EVERY FISCAL YEAR WHEN CMS PUBLISHES THE     *
+      *  FINAL RULE.                                          *
+      *  ROW LAYOUT: DRGX(3) WT(6) GMALOS(3) LOW(1)           *
+      *              ARITH-ALOS(3) PAC(1) SPPAC(1) DESC(26)   *
+      ********************************************************
+       01  DRG-WEIGHT-TABLE.
+           05  DRG-WEIGHT-ROWS.
+       10  FILLER  PIC X(57) VALUE
+           '001 019876 045     N 048  N N  CRANIOTOMY W MCC          '.
+       10  FILLER  PIC X(57) VALUE
+           '018 023456 052     N 058  N N  CHEMO W ACUTE LEUKEMIA AS '.
+       10  FILLER  PIC X(57) VALUE
+           '057 009123 031     N 036  Y N  DEGENERATIVE NERVOUS DISOR'.
+       10  FILLER  PIC X(57) VALUE
+           '127 010456 040     N 045  N N  HEART FAILURE AND SHOCK   '.
+       10  FILLER  PIC X(57) VALUE
+           '207 038210 102     N 110  Y Y  RESPIRATOR SUPPRT 96+HRS  '.
+       10  FILLER  PIC X(57) VALUE
+           '460 031200 061     N 069  Y Y  SPINAL FUSION EXC CERV W M'.
+       10  FILLER  PIC X(57) VALUE
+           '470 020100 034     N 039  Y N  MAJOR JOINT REPLACEMENT   '.
+       10  FILLER  PIC X(57) VALUE
+           '480 045678 083     N 090  Y Y  HIP/FEMUR PROC EXC JOINT W'.
+       10  FILLER  PIC X(57) VALUE
+           '481 032100 067     N 072  Y Y  HIP/FEMUR PROC EXC JOINT W'.
+       10  FILLER  PIC X(57) VALUE
+           '999 000000 000     Y 000  N N  UNGROUPABLE               '.
+           05  DRG-TAB REDEFINES DRG-WEIGHT-ROWS
+                             OCCURS 10 TIMES
+                             INDEXED BY DRG-IDX.
+               10  WK-DRG-DRGX            PIC X(03).
+               10  FILLER                 PIC X(01).
+               10  DRG-WT                 PIC 9(02)V9(04).
+               10  FILLER                 PIC X(01).
+               10  DRG-GMALOS             PIC 9(02)V9(01).
+               10  FILLER                 PIC X(05).
+               10  DRG-LOW                PIC X(01).
+               10  FILLER                 PIC X(01).
+               10  DRG-ARITH-ALOS         PIC 9(02)V9(01).
+               10  FILLER                 PIC X(02).
+               10  DRG-PAC                PIC X(01).
+               10  FILLER                 PIC X(01).
+               10  DRG-SPPAC              PIC X(01).
+               10  FILLER                 PIC X(02).
+               10  DRG-DESC               PIC X(26).
+           05  DRG-DATA-TAB REDEFINES DRG-WEIGHT-ROWS
+                             OCCURS 10 TIMES
+                             PIC X(57).
+       01  WK-DRGX-EFF-DATE             PIC 9(08) VALUE 20201001.
