@@ -0,0 +1,56 @@
+      ********************************************************
+      *                COVIDTAB COPYBOOK                     *
+      *     COVID-19 DIAGNOSIS/CONDITION CODE REFERENCE       *
+      *------------------------------------------------------*
+      *  DATA-DRIVEN REPLACEMENT FOR THE 88-LEVEL VALUE       *
+      *  CLAUSES FORMERLY HARDCODED AGAINST WK-DIAG-COVID19/  *
+      *  WK-COND-COVID19 IN THIS PROGRAM.  ONE ROW PER        *
+      *  DIAGNOSIS OR CONDITION CODE THAT DRIVES THE 20%      *
+      *  COVID-19 DRG WEIGHT INCREASE, WITH AN EFFECTIVE/END  *
+      *  DATE RANGE.  OCCURS 10 TIMES, MATCHING NTECHTAB'S    *
+      *  SPARE-ROW PATTERN -- ONLY THE FIRST ROW OF EACH      *
+      *  TABLE IS LOADED TODAY, THE REMAINING ROWS ARE BLANK  *
+      *  SPARES.  A FUTURE CMS ADD OF A SECOND COVID-RELATED  *
+      *  CODE (CMS HAS ADDED MORE THAN ONE BEFORE) IS FILLING *
+      *  IN THE NEXT SPARE ROW, NOT A CHANGE TO 2700-COVID-   *
+      *  DRG-ADJ OR ITS SEARCH LOGIC.  A BLANK/ZERO ROW NEVER *
+      *  MATCHES A REAL DIAGNOSIS, CONDITION, OR DATE, SO THE *
+      *  SPARES ARE SAFE TO LEAVE UNFILLED.                   *
+      ********************************************************
+       01  COVID-DIAG-DATA.
+           05  FILLER   PIC X(23) VALUE
+               'U071   2020040199991231'.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+           05  FILLER   PIC X(23) VALUE ZEROS.
+       01  COVID-DIAG-TABLE REDEFINES COVID-DIAG-DATA.
+           05  CVD-DIAG-ENTRY OCCURS 10 TIMES
+                       INDEXED BY CVD-IDX CVD-SIDX.
+               10  CVD-DIAG-CODE        PIC X(07).
+               10  CVD-DIAG-EFF-DATE     PIC 9(08).
+               10  CVD-DIAG-END-DATE     PIC 9(08).
+
+       01  COVID-COND-DATA.
+           05  FILLER   PIC X(18) VALUE
+               'ZA2020040199991231'.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+           05  FILLER   PIC X(18) VALUE ZEROS.
+       01  COVID-COND-TABLE REDEFINES COVID-COND-DATA.
+           05  CVC-COND-ENTRY OCCURS 10 TIMES
+                       INDEXED BY CVC-IDX CVC-SIDX.
+               10  CVC-COND-CODE         PIC X(02).
+               10  CVC-COND-EFF-DATE     PIC 9(08).
+               10  CVC-COND-END-DATE     PIC 9(08).
