@@ -0,0 +1,26 @@
+      ********************************************************
+      *                MIDNIGHT COPYBOOK                     *
+      *   TWO MIDNIGHT STAY POLICY ADJUSTMENT FACTOR TABLE    *
+      *                 (EFF. FY'01)                          *
+      *------------------------------------------------------*
+      *  HOLDS, BY MSA/CBSA, THE SHORT-STAY PAYMENT FACTOR    *
+      *  APPLIED UNDER THE TWO-MIDNIGHT BENCHMARK POLICY.     *
+      *  DEFAULTS TO 1.000000 (NO ADJUSTMENT) FOR ANY AREA     *
+      *  NOT LISTED.                                          *
+      *  ROW LAYOUT:  MSAX(4) ADJ-FACTOR(8)                   *
+      ********************************************************
+       01  MID-ADJ-TABLE.
+           05  MID-ADJ-ROWS.
+               10  FILLER  PIC X(13) VALUE '0160 01000000'.
+               10  FILLER  PIC X(13) VALUE '0999 01000000'.
+               10  FILLER  PIC X(13) VALUE '9999 01000000'.
+               10  FILLER  PIC X(13) VALUE '1000 00980000'.
+           05  MID-TAB REDEFINES MID-ADJ-ROWS
+                             OCCURS 4 TIMES
+                             INDEXED BY MID-IDX.
+               10  WK-MID-MSAX            PIC X(04).
+               10  FILLER                 PIC X(01).
+               10  MID-ADJ-FACT           PIC 9(02)V9(06).
+           05  MID-DATA-TAB REDEFINES MID-ADJ-ROWS
+                             OCCURS 4 TIMES
+                             PIC X(13).
