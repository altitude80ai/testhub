@@ -0,0 +1,14 @@
+      ********************************************************
+      *                PPSOPTSW COPYBOOK                     *
+      *      PRICER OPTION/VERSION SWITCH RECORD              *
+      *------------------------------------------------------*
+      *  SAME LAYOUT AS PRICER-OPT-VERS-SW IN PPDRV215'S      *
+      *  LINKAGE SECTION.                                      *
+      ********************************************************
+       01  PRICER-OPT-VERS-SW.
+           02  PRICER-OPTION-SW               PIC X(01).
+               88  ALL-TABLES-PASSED          VALUE 'A'.
+               88  PROV-RECORD-PASSED         VALUE 'P'.
+               88  ADDITIONAL-VARIABLES       VALUE 'M'.
+           02  PPS-VERSIONS.
+               10  PPDRV-VERSION              PIC X(05).
