@@ -0,0 +1,51 @@
+      ********************************************************
+      *                DISPFYCV COPYBOOK                     *
+      *     FISCAL-YEAR DISPATCH MODULE REFERENCE TABLE       *
+      *------------------------------------------------------*
+      *  ONE ROW PER PPCALxxx FISCAL-YEAR PRICING MODULE THAT *
+      *  PPDRV215'S DISCHARGE-DATE DISPATCH CHAIN CAN CALL,   *
+      *  WITH THE FISCAL YEAR IT PRICES.  USED TO BUILD THE   *
+      *  DISPATCH-COVERAGE REPORT SHOWING HOW MANY BILLS EACH *
+      *  MODULE ACTUALLY PRICED DURING THE RUN.               *
+      ********************************************************
+       01  DISP-COV-DESC-DATA.
+           05  FILLER   PIC X(12) VALUE 'PPCAL215FY21'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL204FY20'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL192FY19'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL182FY18'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL171FY17'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL163FY16'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL156FY15'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL14BFY14'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL135FY13'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL125FY12'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL119FY11'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL10PFY10'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL10OFY10'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL09DFY09'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL08DFY08'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL07BFY07'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL069FY06'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL059FY05'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL04DFY04'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL038FY03'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL026FY02'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL017FY01'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL006FY00'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL998FY99'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL987FY98'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL974FY97'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL964FY96'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL954FY95'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL944FY94'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL935FY93'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL926FY92'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL915FY91'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL905FY90'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL894FY89'.
+           05  FILLER   PIC X(12) VALUE 'PPCAL884FY88'.
+       01  DISP-COV-DESC-TABLE REDEFINES DISP-COV-DESC-DATA.
+           05  DISP-COV-DESC-ENTRY OCCURS 35 TIMES
+                       INDEXED BY DISP-COV-IDX.
+               10  DISP-COV-MODULE-NAME    PIC X(08).
+               10  DISP-COV-FY-LABEL       PIC X(04).
