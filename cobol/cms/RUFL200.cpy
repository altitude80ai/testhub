@@ -0,0 +1,24 @@
+      ********************************************************
+      *            RUFL200 (HOLD AREA) COPYBOOK              *
+      *             RURAL FLOOR FACTOR TABLE                 *
+      *------------------------------------------------------*
+      *  HOLDS THE RURAL FLOOR WAGE INDEX PUBLISHED FOR THE   *
+      *  RURAL CBSA IN EACH STATE.  A STATE'S URBAN CBSAS     *
+      *  MAY NOT BE PAID LESS THAN THE STATE'S RURAL WAGE     *
+      *  INDEX (THE "RURAL FLOOR").  KEYED BY THE STATE'S     *
+      *  RURAL CBSA CODE (RUFL-CBSA) AND EFFECTIVE DATE.      *
+      *  ROW LAYOUT:  CBSA(5) EFF-DATE(8) WAGE-INDEX(6)       *
+      ********************************************************
+       01  RUFL-FLOOR-TABLE.
+           05  RUFL-FLOOR-ROWS.
+               10  FILLER  PIC X(19) VALUE '1000020101001009876'.
+               10  FILLER  PIC X(19) VALUE '2000020101001008921'.
+               10  FILLER  PIC X(19) VALUE '3000020101001007654'.
+               10  FILLER  PIC X(19) VALUE '4000020101001008432'.
+               10  FILLER  PIC X(19) VALUE '5000020101001007988'.
+           05  RUFL-TAB REDEFINES RUFL-FLOOR-ROWS
+                             OCCURS 5 TIMES
+                             INDEXED BY RUFL-IDX.
+               10  RUFL-CBSA                 PIC X(05).
+               10  RUFL-EFF-DATE             PIC 9(08).
+               10  RUFL-WI3                  PIC 9(02)V9(04).
