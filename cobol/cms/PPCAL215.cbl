@@ -76,29 +76,25 @@
 007600 01  IDX-COVID-PROC                 PIC 9(02).
 007700 01  IDX-COVID-COND                 PIC 9(02).
 007800 01  WK-COVID19-VARIABLES.
-007900     05  WK-DIAG-COVID19            PIC X(07).
-008000         88  DIAG-COVID1
-008100               VALUE 'B9729  '.
-008200         88  DIAG-COVID2
-008300               VALUE 'U071   '.
-008400     05  WK-PROC-COVID19            PIC X(07).
+007900     05  WK-PROC-COVID19            PIC X(07).
 008500         88  PROC-COVID1
 008600               VALUE 'XW033E5' 'XW043E5' 'XW13325' 'XW14325'.
 008700         88  PROC-COVID2
 008800               VALUE 'XW0DXF5' '3E0G7GC' '3E0H7GC'.
 008900         88  PROC-COVID3
 009000               VALUE 'XW0DXM6' 'XW0G7M6' 'XW0H7M6'.
-009100     05  WK-COND-COVID19            PIC X(02).
-009200         88  COND-COVID19-NOADJ
-009300               VALUE 'ZA'.
 009400     05  WK-COVID19-FLAGS.
-009500         10  DIAG-COVID1-FLAG       PIC X(01).
 009600         10  DIAG-COVID2-FLAG       PIC X(01).
 009700         10  PROC-COVID1-FLAG       PIC X(01).
 009800         10  PROC-COVID2-FLAG       PIC X(01).
 009900         10  PROC-COVID3-FLAG       PIC X(01).
 010000         10  COND-COVID1-FLAG       PIC X(01).
 010100 01  COVID-ADJ                      PIC 9(01)V9(01).
+010150*----------------------------------------------------------*
+010160* COVID-19 DIAGNOSIS/CONDITION CODE REFERENCE TABLES FOR   *
+010170* THE 20% DRG WEIGHT INCREASE.                              *
+010180*----------------------------------------------------------*
+010190 COPY COVIDTAB.
 010200 01  NCTAP-ADD-ON                   PIC 9(06)V9(02).
 010300 01  NCTAP-ADD-ON-FLAG              PIC X(01).
 010400
@@ -743,6 +739,11 @@
 074300*    HOLD VARIABLES POPULATED IN PPCAL___***          *
 074400*******************************************************
 074500 COPY PPHOLDAR.
+074550*******************************************************
+074560*    NEW-TECHNOLOGY ADD-ON RATE/CAP TABLE, LOADED BY   *
+074570*    THE BATCH DRIVER AND PASSED DOWN THROUGH PPDRV215 *
+074580*******************************************************
+074590 COPY NTECHTAB.
 074600
 074700******************************************************************
 074800 PROCEDURE DIVISION  USING BILL-DATA-2021
@@ -751,7 +752,8 @@
 075100                           PPS-ADDITIONAL-VARIABLES
 075200                           PROV-NEW-HOLD
 075300                           WAGE-NEW-CBSA-INDEX-RECORD
-075400                           PPHOLDAR-HOLD-AREA.
+075350                           PPHOLDAR-HOLD-AREA
+075380                           NEW-TECH-TABLE.
 075500
 075600***************************************************************
 075700*    PROCESSING:                                              *
@@ -1060,8 +1062,10 @@
 106000     IF P-NEW-GEO-LOC-MSA9 >= 9400 AND
 106100        P-NEW-GEO-LOC-MSA9 <= 9900
 106200        PERFORM 2100-MIDNIGHT-FACTORS THRU 2100-EXIT
+106210        MOVE HLD-MID-ADJ-FACT TO H-SHORT-STAY-ADJ
 106300     ELSE
 106400        MOVE 1 TO HLD-MID-ADJ-FACT
+106410        MOVE HLD-MID-ADJ-FACT TO H-SHORT-STAY-ADJ
 106500        GO TO 2000-EXIT.
 106600
 106700 2000-EXIT.  EXIT.
@@ -2534,131 +2538,15 @@
 253400     PERFORM 4010-FLAG-NEW-TECH THRU 4010-EXIT
 253500      VARYING IDX-TECH FROM 1 BY 1 UNTIL IDX-TECH > 25.
 253600
-253700     IF PROC-ANDEXXA-FLAG = 'Y'
-253800       MOVE  18281.25 TO H-CSTMED-STOP.
-253900       MOVE 0.65 TO H-NEW-TECH-PCT.
-254000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-254100
-254200     IF PROC-AZEDRA-FLAG = 'Y'
-254300       MOVE  98150.00 TO H-CSTMED-STOP.
-254400       MOVE 0.65 TO H-NEW-TECH-PCT.
-254500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-254600
-254700     IF PROC-BALVERSA-FLAG = 'Y'
-254800       MOVE   3563.23 TO H-CSTMED-STOP.
-254900       MOVE 0.65 TO H-NEW-TECH-PCT.
-255000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-255100
-255200     IF PROC-BAROSTIM1-FLAG = 'Y' AND PROC-BAROSTIM2-FLAG
-255300       MOVE  22750.00 TO H-CSTMED-STOP.
-255400       MOVE 0.65 TO H-NEW-TECH-PCT.
-255500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-255600
-255700     IF PROC-CABLIVI-FLAG = 'Y'
-255800       MOVE  33215.00 TO H-CSTMED-STOP.
-255900       MOVE 0.65 TO H-NEW-TECH-PCT.
-256000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-256100
-256200     IF PROC-CONTACT-FLAG = 'Y'
-256300       MOVE   1040.00 TO H-CSTMED-STOP.
-256400       MOVE 0.65 TO H-NEW-TECH-PCT.
-256500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-256600
-256700     IF PROC-ELUVIA-FLAG = 'Y'
-256800       MOVE   3646.50 TO H-CSTMED-STOP.
-256900       MOVE 0.65 TO H-NEW-TECH-PCT.
-257000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-257100
-257200     IF PROC-ELZONRIS-FLAG = 'Y'
-257300       MOVE 125448.05 TO H-CSTMED-STOP.
-257400       MOVE 0.65 TO H-NEW-TECH-PCT.
-257500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-257600
-257700     IF PROC-FETROJA-FLAG = 'Y'
-257800       MOVE   7919.86 TO H-CSTMED-STOP.
-257900       MOVE 0.75 TO H-NEW-TECH-PCT.
-258000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-258100
-258200     IF PROC-HEMOSPRAY-FLAG = 'Y'
-258300       MOVE   1625.00 TO H-CSTMED-STOP.
-258400       MOVE 0.65 TO H-NEW-TECH-PCT.
-258500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-258600
-258700     IF PROC-IMFINZI-FLAG = 'Y'
-258800       MOVE   6875.90 TO H-CSTMED-STOP.
-258900       MOVE 0.65 TO H-NEW-TECH-PCT.
-259000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-259100
+253620     MOVE 1 TO IDX-TECH.
+253640     PERFORM 4015-APPLY-NEW-TECH-TABLE THRU 4015-EXIT
+253660      VARYING IDX-TECH FROM 1 BY 1 UNTIL IDX-TECH > 25.
+253680
 259200     IF DIAG-ISLET-FLAG = 'Y' AND PROC-ISLET-FLAG = 'Y'
 259300       PERFORM 4100-ISLET-ISOLATION-ADD-ON THRU 4100-EXIT
 259400     ELSE
 259500       MOVE ZEROES TO H-NEW-TECH-ADDON-ISLET.
 259600
-259700     IF PROC-JAKAFI-FLAG = 'Y'
-259800       MOVE   4096.21 TO H-CSTMED-STOP.
-259900       MOVE 0.65 TO H-NEW-TECH-PCT.
-260000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-260100
-260200     IF PROC-NUZYRA-FLAG = 'Y'
-260300       MOVE   1552.50 TO H-CSTMED-STOP.
-260400       MOVE 0.75 TO H-NEW-TECH-PCT.
-260500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-260600
-260700     IF PROC-OPTIMIZER-FLAG = 'Y'
-260800       MOVE  14950.00 TO H-CSTMED-STOP.
-260900       MOVE 0.65 TO H-NEW-TECH-PCT.
-261000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-261100
-261200     IF PROC-PLAZO-FLAG = 'Y'
-261300       MOVE   4083.75 TO H-CSTMED-STOP.
-261400       MOVE 0.75 TO H-NEW-TECH-PCT.
-261500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-261600
-261700     IF PROC-RECARBIO-FLAG = 'Y'
-261800       MOVE   3532.78 TO H-CSTMED-STOP.
-261900       MOVE 0.75 TO H-NEW-TECH-PCT.
-262000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-262100
-262200     IF PROC-SOLIRIS-FLAG = 'Y'
-262300       MOVE  21199.75 TO H-CSTMED-STOP.
-262400       MOVE 0.65 TO H-NEW-TECH-PCT.
-262500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-262600
-262700     IF PROC-SPINEJACK-FLAG = 'Y'
-262800       MOVE   3654.72 TO H-CSTMED-STOP.
-262900       MOVE 0.65 TO H-NEW-TECH-PCT.
-263000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-263100
-263200     IF PROC-SPRAVATO-FLAG = 'Y'
-263300       MOVE   1014.79 TO H-CSTMED-STOP.
-263400       MOVE 0.65 TO H-NEW-TECH-PCT.
-263500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-263600
-263700     IF PROC-T2-FLAG = 'Y'
-263800       MOVE     97.50 TO H-CSTMED-STOP.
-263900       MOVE 0.65 TO H-NEW-TECH-PCT.
-264000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-264100
-264200     IF PROC-TECENTRIQ-FLAG = 'Y'
-264300       MOVE   6875.90 TO H-CSTMED-STOP.
-264400       MOVE 0.65 TO H-NEW-TECH-PCT.
-264500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-264600
-264700     IF PROC-XENLETA-FLAG = 'Y'
-264800       MOVE   1275.75 TO H-CSTMED-STOP.
-264900       MOVE 0.75 TO H-NEW-TECH-PCT.
-265000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-265100
-265200     IF PROC-XOSPATA-FLAG = 'Y'
-265300       MOVE   7312.50 TO H-CSTMED-STOP.
-265400       MOVE 0.65 TO H-NEW-TECH-PCT.
-265500       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-265600
-265700     IF PROC-ZERBAXA-FLAG = 'Y'
-265800       MOVE   1836.98 TO H-CSTMED-STOP.
-265900       MOVE 0.75 TO H-NEW-TECH-PCT.
-266000       PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT.
-266100
 266200***********************************************************
 266300*  ALL NEW TECH MUST BE CALCULATED BEFORE
 266400*  5500-CAP-CALC-TECH-ADD-ON
@@ -2675,99 +2563,48 @@
 267500* NEW TECHNOLOGY ADD-ON FLAG LOGIC *
 267600************************************
 267700 4010-FLAG-NEW-TECH.
-267800
+
 267900     MOVE B-PROCEDURE-CODE(IDX-TECH) TO WK-PROC-NEW-TECH.
 268000     MOVE B-DIAGNOSIS-CODE(IDX-TECH) TO WK-DIAG-NEW-TECH.
 268100*    MOVE B-NDC-NUMBER TO WK-NDC-NEW-TECH.
-268200
-268300     IF PROC-ANDEXXA
-268400       MOVE 'Y' TO PROC-ANDEXXA-FLAG.
-268500
-268600     IF PROC-AZEDRA
-268700       MOVE 'Y' TO PROC-AZEDRA-FLAG.
-268800
-268900     IF PROC-BALVERSA
-269000       MOVE 'Y' TO PROC-BALVERSA-FLAG.
-269100
-269200     IF PROC-BAROSTIM1
-269300       MOVE 'Y' TO PROC-BAROSTIM1-FLAG.
-269400
-269500     IF PROC-BAROSTIM2
-269600       MOVE 'Y' TO PROC-BAROSTIM2-FLAG.
-269700
-269800     IF PROC-CABLIVI
-269900       MOVE 'Y' TO PROC-CABLIVI-FLAG.
-270000
-270100     IF PROC-CONTACT
-270200       MOVE 'Y' TO PROC-CONTACT-FLAG.
-270300
-270400     IF PROC-ELUVIA
-270500       MOVE 'Y' TO PROC-ELUVIA-FLAG.
-270600
-270700     IF PROC-ELZONRIS
-270800       MOVE 'Y' TO PROC-ELZONRIS-FLAG.
-270900
-271000     IF PROC-FETROJA
-271100       MOVE 'Y' TO PROC-FETROJA-FLAG.
-271200
+
 271300     IF PROC-ISLET
 271400       MOVE 'Y' TO PROC-ISLET-FLAG
 271500       COMPUTE H-TECH-ADDON-ISLET-CNTR =
 271600          H-TECH-ADDON-ISLET-CNTR + 1.
-271700
-271800     IF PROC-HEMOSPRAY
-271900       MOVE 'Y' TO PROC-HEMOSPRAY-FLAG.
-272000
-272100     IF PROC-IMFINZI
-272200       MOVE 'Y' TO PROC-IMFINZI-FLAG.
-272300
-272400     IF PROC-JAKAFI
-272500       MOVE 'Y' TO PROC-JAKAFI-FLAG.
-272600
-272700     IF PROC-NUZYRA
-272800       MOVE 'Y' TO PROC-NUZYRA-FLAG.
-272900
-273000     IF PROC-OPTIMIZER
-273100       MOVE 'Y' TO PROC-OPTIMIZER-FLAG.
-273200
-273300     IF PROC-PLAZO
-273400       MOVE 'Y' TO PROC-PLAZO-FLAG.
-273500
-273600     IF PROC-RECARBIO
-273700       MOVE 'Y' TO PROC-RECARBIO-FLAG.
-273800
-273900     IF PROC-SOLIRIS
-274000       MOVE 'Y' TO PROC-SOLIRIS-FLAG.
-274100
-274200     IF PROC-SPINEJACK
-274300       MOVE 'Y' TO PROC-SPINEJACK-FLAG.
-274400
-274500     IF PROC-SPRAVATO
-274600       MOVE 'Y' TO PROC-SPRAVATO-FLAG.
-274700
-274800     IF PROC-T2
-274900       MOVE 'Y' TO PROC-T2-FLAG.
-275000
-275100     IF PROC-TECENTRIQ
-275200       MOVE 'Y' TO PROC-TECENTRIQ-FLAG.
-275300
-275400     IF PROC-XENLETA
-275500       MOVE 'Y' TO PROC-XENLETA-FLAG.
-275600
-275700     IF PROC-XOSPATA
-275800       MOVE 'Y' TO PROC-XOSPATA-FLAG.
-275900
-276000     IF PROC-ZERBAXA
-276100       MOVE 'Y' TO PROC-ZERBAXA-FLAG.
-276200
+
 276300     IF DIAG-ISLET
 276400       MOVE 'Y' TO DIAG-ISLET-FLAG.
-276500
+
 276600 4010-EXIT.   EXIT.
-276700
-276800*******************************************
-276900* NEW TECHNOLOGY ADD-ON CALCULATION LOGIC *
-277000*******************************************
+276620
+276640*************************************************************
+276650* 4015-APPLY-NEW-TECH-TABLE - LOOK UP THE PROCEDURE CODE FOR *
+276660*    THIS BILL LINE IN THE NEW-TECH-TABLE LOADED BY THE      *
+276670*    BATCH DRIVER.  A MATCH ON PROCEDURE CODE AND AN         *
+276680*    EFFECTIVE DISCHARGE DATE SETS THE PER-CASE COST CAP AND *
+276690*    PERCENT-OF-COST RATE AND PRICES THE ADD-ON THE SAME WAY *
+276700*    THE OLD PER-DRUG IF-CHAIN DID.                          *
+276720*************************************************************
+276740 4015-APPLY-NEW-TECH-TABLE.
+
+276780     SET NT-SIDX TO 1.
+276800     SEARCH NT-ENTRY VARYING NT-SIDX
+276820         AT END
+276840             CONTINUE
+276860         WHEN NT-PROC-CODE(NT-SIDX) = B-PROCEDURE-CODE(IDX-TECH)
+276880           AND B-DISCHARGE-DATE NOT < NT-EFF-DATE(NT-SIDX)
+276900           AND B-DISCHARGE-DATE NOT > NT-END-DATE(NT-SIDX)
+276920             MOVE NT-ADDON-CAP(NT-SIDX) TO H-CSTMED-STOP
+276940             MOVE NT-ADDON-PCT(NT-SIDX) TO H-NEW-TECH-PCT
+276960             PERFORM 4020-NEW-TECH-ADD-ON THRU 4020-EXIT
+276980     END-SEARCH.
+
+277020 4015-EXIT.   EXIT.
+
+277040*******************************************
+277060* NEW TECHNOLOGY ADD-ON CALCULATION LOGIC *
+277080*******************************************
 277100 4020-NEW-TECH-ADD-ON.
 277200
 277300     MOVE 0 TO H-NEW-TECH-ADDON
@@ -3236,11 +3073,17 @@
 323600 10000-COVID19-DIAG-FLAG.
 323700************************************************************************
 323800
-323900     MOVE B-DIAGNOSIS-CODE(IDX-COVID-DIAG) TO WK-DIAG-COVID19.
-324000
-324100     IF DIAG-COVID2
-324200       MOVE 'Y' TO DIAG-COVID2-FLAG.
-324300
+323820     SET CVD-SIDX TO 1.
+323840     SEARCH CVD-DIAG-ENTRY VARYING CVD-SIDX
+323860         AT END
+323880             CONTINUE
+323900         WHEN CVD-DIAG-CODE(CVD-SIDX) =
+323920                          B-DIAGNOSIS-CODE(IDX-COVID-DIAG)
+324000           AND B-DISCHARGE-DATE NOT < CVD-DIAG-EFF-DATE(CVD-SIDX)
+324100           AND B-DISCHARGE-DATE NOT > CVD-DIAG-END-DATE(CVD-SIDX)
+324200             MOVE 'Y' TO DIAG-COVID2-FLAG
+324300     END-SEARCH.
+
 324400 10000-EXIT.    EXIT.
 324500
 324600************************************************************************
@@ -3264,11 +3107,17 @@
 326400 10100-COVID19-COND-FLAG.
 326500************************************************************************
 326600
-326700     MOVE B-CONDITION-CODE(IDX-COVID-COND) TO WK-COND-COVID19.
-326800
-326900     IF COND-COVID19-NOADJ
-327000       MOVE 'Y' TO COND-COVID1-FLAG.
-327100
+326620     SET CVC-SIDX TO 1.
+326640     SEARCH CVC-COND-ENTRY VARYING CVC-SIDX
+326660         AT END
+326680             CONTINUE
+326700         WHEN CVC-COND-CODE(CVC-SIDX) =
+326720                          B-CONDITION-CODE(IDX-COVID-COND)
+326800           AND B-DISCHARGE-DATE NOT < CVC-COND-EFF-DATE(CVC-SIDX)
+326900           AND B-DISCHARGE-DATE NOT > CVC-COND-END-DATE(CVC-SIDX)
+327000             MOVE 'Y' TO COND-COVID1-FLAG
+327100     END-SEARCH.
+
 327200 10100-EXIT.    EXIT.
 327300
 327400************************************************************************
