@@ -0,0 +1,23 @@
+      ********************************************************
+      *            PREV200 (HOLD AREA) COPYBOOK              *
+      *           PRIOR FISCAL YEAR WAGE INDEX TABLE         *
+      *------------------------------------------------------*
+      *  HOLDS, PER PROVIDER, THE WAGE INDEX THAT WAS IN      *
+      *  EFFECT FOR THE IMMEDIATELY PRECEDING FISCAL YEAR.    *
+      *  USED TO BLEND/TRANSITION A PROVIDER INTO A NEWLY     *
+      *  PUBLISHED WAGE INDEX.  A PROVIDER NOT FOUND IN THIS  *
+      *  TABLE CAUSES PPS-RTC 52 TO BE RETURNED.              *
+      *  ROW LAYOUT:  PROVIDER-NO(6) PRIOR-YR-WI(6)           *
+      ********************************************************
+       01  PREV-WI-TABLE.
+           05  PREV-WI-ROWS.
+               10  FILLER  PIC X(12) VALUE '100001009876'.
+               10  FILLER  PIC X(12) VALUE '100002008921'.
+               10  FILLER  PIC X(12) VALUE '330001010206'.
+               10  FILLER  PIC X(12) VALUE '400001010206'.
+               10  FILLER  PIC X(12) VALUE '050001007654'.
+           05  PREV-TAB REDEFINES PREV-WI-ROWS
+                             OCCURS 5 TIMES
+                             INDEXED BY PREV-IDX.
+               10  PREV-PROV                 PIC X(06).
+               10  PREV-WI                   PIC 9(02)V9(04).
